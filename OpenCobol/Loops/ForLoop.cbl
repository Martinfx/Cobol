@@ -3,6 +3,11 @@
       * Date: 27/8/2017                                                *
       * Program demonstration for loop in cobol program.               *
       * Revision: Maxfx 18/2/2018                                      *
+      * Revision: Maxfx 9/8/2026 - RETRY-WITH-BACKOFF paragraph
+      * Revision: Maxfx 9/8/2026 - RETRY-WITH-BACKOFF now calls the
+      *   shared RETRY-BACKOFF routine instead of doing its own
+      *   backoff bookkeeping, so real file-handling programs can
+      *   reuse the exact same policy
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FOR-LOOP.
@@ -13,11 +18,26 @@
        01 W-J PIC 999 VALUE 0.
        01 W-K PIC 999 VALUE 0.
 
+      * RETRY-WITH-BACKOFF demonstrates a bounded PERFORM VARYING
+      * loop reacting to STATUS-ACTION's RECORD_LOCKED/FILE_SHARING
+      * outcome (see STATUS-ACTION.cbl) - each retry backs off longer
+      * than the last instead of hammering a busy resource.
+       01 WS-RETRY-COUNT         PIC 99.
+       01 WS-MAX-RETRIES         PIC 99 VALUE 5.
+       01 WS-SAMPLE-STATUS       PIC XX VALUE "51".
+       01 WS-SAMPLE-ACTION       PIC X.
+         88 SAMPLE-ACTION-CONTINUE VALUE "C".
+         88 SAMPLE-ACTION-RETRY    VALUE "R".
+         88 SAMPLE-ACTION-ABORT    VALUE "A".
+       01 WS-KEEP-RETRYING       PIC X.
+         88 KEEP-RETRYING          VALUE "Y".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            PERFORM FOR-UNTIL-LOOP.
            PERFORM FOR-VAIRING-LOOP.
+           PERFORM RETRY-WITH-BACKOFF.
            GOBACK.
 
            FOR-UNTIL-LOOP SECTION.
@@ -52,3 +72,35 @@
              END-PERFORM
 
            END-PERFORM.
+
+      * Retries a simulated locked/busy operation, handing the "how
+      * many times have we tried, and should we try again" decision to
+      * the shared RETRY-BACKOFF routine instead of counting it out
+      * here - the same routine OPEN-FILE and friends call against a
+      * real STATUS-ACTION RETRY outcome.
+           RETRY-WITH-BACKOFF SECTION.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           CALL "STATUS-ACTION" USING WS-SAMPLE-STATUS
+             WS-SAMPLE-ACTION.
+           PERFORM UNTIL SAMPLE-ACTION-CONTINUE OR SAMPLE-ACTION-ABORT
+             CALL "RETRY-BACKOFF" USING WS-RETRY-COUNT WS-MAX-RETRIES
+               WS-KEEP-RETRYING
+             IF NOT KEEP-RETRYING
+               EXIT PERFORM
+             END-IF
+      * A real caller would CALL a delay routine for the backoff
+      * RETRY-BACKOFF just displayed here before looping back; this
+      * demo just pretends the lock clears on the next-to-last attempt
+      * so it doesn't always run out the clock.
+             IF WS-RETRY-COUNT = WS-MAX-RETRIES - 1
+               MOVE "00" TO WS-SAMPLE-STATUS
+             END-IF
+             CALL "STATUS-ACTION" USING WS-SAMPLE-STATUS
+               WS-SAMPLE-ACTION
+           END-PERFORM.
+           IF SAMPLE-ACTION-CONTINUE
+             DISPLAY "Attempt " WS-RETRY-COUNT ": succeeded"
+           ELSE
+             DISPLAY "Attempt " WS-RETRY-COUNT
+               ": non-retryable error or retries exhausted, giving up"
+           END-IF.
