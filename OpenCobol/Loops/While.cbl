@@ -3,6 +3,7 @@
       * Date: 11/9/2017                                                *
       * Program demonstration while loop
       * Revision: Maxfx 18/2/2018
+      * Revision: Maxfx 9/8/2026 - reusable COUNTDOWN-TIMER paragraph
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WHILE.
@@ -11,10 +12,21 @@
        WORKING-STORAGE SECTION.
        01 W-I PIC 99 VALUE 20.
 
+      * Starting point for COUNTDOWN-TIMER - set this and PERFORM the
+      * paragraph, any number of times, for any starting count.
+       01 WS-COUNTDOWN-SECONDS PIC 99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            PERFORM WHILE-LOOP.
+
+           MOVE 5 TO WS-COUNTDOWN-SECONDS.
+           PERFORM COUNTDOWN-TIMER.
+
+           MOVE 3 TO WS-COUNTDOWN-SECONDS.
+           PERFORM COUNTDOWN-TIMER.
+
            GOBACK.
 
            WHILE-LOOP SECTION.
@@ -22,3 +34,13 @@
              DISPLAY W-I
              COMPUTE W-I = W-I - 1
            END-PERFORM.
+
+      * Counts WS-COUNTDOWN-SECONDS down to zero and announces
+      * liftoff - reusable for any starting count a caller loads in
+      * ahead of the PERFORM.
+           COUNTDOWN-TIMER SECTION.
+           PERFORM UNTIL WS-COUNTDOWN-SECONDS <= 0
+             DISPLAY "T-minus " WS-COUNTDOWN-SECONDS " second(s)..."
+             COMPUTE WS-COUNTDOWN-SECONDS = WS-COUNTDOWN-SECONDS - 1
+           END-PERFORM.
+           DISPLAY "Liftoff!".
