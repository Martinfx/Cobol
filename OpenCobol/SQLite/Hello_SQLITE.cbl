@@ -105,6 +105,37 @@
        01 row-counter          usage binary-long external.
        01 row-max              usage binary-long.
 
+      *><* Paging footer: a "Record N of row-max" counter, plus a
+      *><* one-key field an operator can type "B" into to step back
+      *><* to the previous row instead of only ever paging forward::
+      *><[
+       01 ws-record-display    pic zzz9.
+       01 ws-max-display       pic zzz9.
+       01 ws-footer-text       pic x(30).
+       01 ws-nav-key           pic x value space.
+      *><]
+
+      *><* Column widths for the .width meta command, derived at
+      *><* runtime from main-record's PIC clauses (see ocsql-exec's
+      *><* .mode column setup below) instead of a hardcoded literal::
+      *><[
+       01 ws-key-width         pic 99.
+       01 ws-str-width         pic 99.
+       01 ws-date-width        pic 99.
+       01 ws-width-text        pic x(20).
+      *><]
+
+      *><* Bind-parameter helper: escapes a value for safe inclusion
+      *><* as a quoted SQL literal (see escape-sql-value below)::
+      *><[
+       01 ws-bind-value        pic x(50).
+       01 ws-bind-escaped      pic x(120).
+       01 ws-bind-len          pic 9(3).
+       01 ws-bind-i            pic 9(3).
+       01 ws-bind-out-len      pic 9(3).
+       01 ws-bind-char         pic x.
+      *><]
+
        screen section.
        01 entry-screen.
           05 foreground-color 0 background-color 7 blank screen.
@@ -122,8 +153,15 @@
              line 4 col 4 pic x(8) value "Date:".
           05 foreground-color 0 background-color 7
              line 4 col 14 pic x(20) from date-field.
+          05 foreground-color 0 background-color 7
+             line 5 col 4 pic x(30) from ws-footer-text.
           05 foreground-color 0 background-color 7
              line 6 col 4 pic x(17) value "Hit ENTER to page".
+          05 foreground-color 0 background-color 7
+             line 7 col 4 pic x(28)
+             value "Type B + ENTER to page back:".
+          05 foreground-color 0 background-color 7
+             line 7 col 33 pic x(1) using ws-nav-key.
 
       *> ***************************************************************
        procedure division.
@@ -185,12 +223,20 @@
     >>Dmove "select * from thisfails;" to query
     >>Dperform ocsql-exec
 
-       move "drop table trial;" to query
+      *><*
+      *><* The trial table used to be dropped and recreated on every
+      *><* run, which threw away whatever rows a previous session had
+      *><* inserted. ".tables" is queried first as a visible startup
+      *><* check, and the create itself is guarded with "if not
+      *><* exists" so existing rows survive between invocations::
+      *><[
+       move ".tables" to query
        perform ocsql-exec
 
-       move "create table trial (first integer primary key, " &
-           "second char(20), third date);" to query
+       move "create table if not exists trial (first integer " &
+           "primary key, second char(20), third date);" to query
        perform ocsql-exec
+      *><]
 
     >>Dmove "pragma count_changes=1;"  to query
     >>Dperform ocsql-exec
@@ -201,11 +247,28 @@
     >>Dmove ".schema trial" to query
     >>Dperform ocsql-exec
 
-       move 'insert into trial (first, second, third) values ' &
-           '(null, lower(hex(randomblob(20))), datetime()); ' &
-           'insert into trial values (null, "something",' &
-           ' julianday());' to query
+      *><*
+      *><* ocsqlite has no prepared-statement/bind API of its own, so
+      *><* "bind parameter" support here means never concatenating an
+      *><* operator-entered value into the query text directly: every
+      *><* such value is routed through escape-sql-value first, which
+      *><* doubles embedded quotes and wraps the result in quotes the
+      *><* same way a real bind parameter would be sent safely::
+      *><[
+       move "something" to ws-bind-value
+       perform escape-sql-value
+       move spaces to query
+       string "insert into trial (first, second, third) values "
+               delimited by size
+           "(null, lower(hex(randomblob(20))), datetime()); "
+               delimited by size
+           "insert into trial values (null, " delimited by size
+           ws-bind-escaped(1:ws-bind-out-len) delimited by size
+           ", julianday());" delimited by size
+           into query
+       end-string
        perform ocsql-exec
+      *><]
 
     >>Dmove "select * from trial;" to query
     >>Dperform ocsql-exec
@@ -238,8 +301,26 @@
        move ".mode column" to query
        perform ocsql-exec
 
-       move ".width 10 20 20" to query
+      *><*
+      *><* The column widths are read straight off main-record's own
+      *><* PIC clauses, so pointing this demo at a different table
+      *><* shape doesn't require hunting down a hardcoded literal::
+      *><[
+       move function length(key-field)  to ws-key-width
+       move function length(str-field)  to ws-str-width
+       move function length(date-field) to ws-date-width
+       move spaces to ws-width-text
+       string ".width " delimited by size
+           ws-key-width delimited by size
+           " " delimited by size
+           ws-str-width delimited by size
+           " " delimited by size
+           ws-date-width delimited by size
+           into ws-width-text
+       end-string
+       move function trim(ws-width-text) to query
        perform ocsql-exec
+      *><]
 
        move 1 to row-counter
        move "select * from trial;" to query
@@ -259,10 +340,26 @@
       *><* Finally put up a screen, cycling through the records::
       *><*
       *><[
-       perform varying row-counter from 1 by 1
-           until row-counter > row-max
+       move 1 to row-counter
+       perform until row-counter > row-max
            move sql-records(row-counter) to main-record
+           move row-counter to ws-record-display
+           move row-max to ws-max-display
+           string "Record " delimited by size
+               ws-record-display delimited by size
+               " of " delimited by size
+               ws-max-display delimited by size
+               into ws-footer-text
+           end-string
+           move space to ws-nav-key
            accept entry-screen end-accept
+           if ws-nav-key = "B" or ws-nav-key = "b"
+               if row-counter > 1
+                   subtract 1 from row-counter
+               end-if
+           else
+               add 1 to row-counter
+           end-if
        end-perform
       *><]
        goback.
@@ -307,6 +404,36 @@
        end-if
        .
 
+      *> ***************************************************************
+      *><*
+      *><* ---------------
+      *><* escape-sql-value
+      *><* ---------------
+      *><* Doubles any embedded single quotes in ws-bind-value and
+      *><* wraps the result in quotes, into ws-bind-escaped
+      *><* (ws-bind-out-len long) - the stand-in for a real bind
+      *><* parameter until ocsqlite grows a prepare/bind interface.
+      *> ***************************************************************
+       escape-sql-value.
+       move spaces to ws-bind-escaped
+       compute ws-bind-len =
+           function length(function trim(ws-bind-value))
+       move "'" to ws-bind-escaped(1:1)
+       move 1 to ws-bind-out-len
+       perform varying ws-bind-i from 1 by 1
+           until ws-bind-i > ws-bind-len
+           move ws-bind-value(ws-bind-i:1) to ws-bind-char
+           add 1 to ws-bind-out-len
+           move ws-bind-char to ws-bind-escaped(ws-bind-out-len:1)
+           if ws-bind-char = "'"
+               add 1 to ws-bind-out-len
+               move "'" to ws-bind-escaped(ws-bind-out-len:1)
+           end-if
+       end-perform
+       add 1 to ws-bind-out-len
+       move "'" to ws-bind-escaped(ws-bind-out-len:1)
+       .
+
        end program sqlscreen.
       *> ***************************************************************
 
