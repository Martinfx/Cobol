@@ -2,6 +2,7 @@
       * Author: Maxfx
       * Date: 12/5/2016
       * Revision: Maxfx 30/8/2017
+      * Revision: Maxfx 9/8/2026 - table-driven AND/OR rule engine
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COMBINED-CONDITIONS.
@@ -12,6 +13,30 @@
            01 NUM02 PIC 9(3) VALUE 20.
            01 NUM03 PIC 9(3) VALUE 30.
 
+      * Same AND/OR test as the IF statement below, but driven off a
+      * table of rules so the combination can grow or be re-ordered
+      * without touching a nest of IF/AND/OR clauses.
+           01 WS-RULE-TABLE.
+             05 WS-RULE OCCURS 5 TIMES.
+               10 WS-RULE-LEFT     PIC 9(3).
+               10 WS-RULE-OPERATOR PIC XX.
+                 88 RULE-OP-LT VALUE "LT".
+                 88 RULE-OP-GT VALUE "GT".
+                 88 RULE-OP-EQ VALUE "EQ".
+               10 WS-RULE-RIGHT    PIC 9(3).
+               10 WS-RULE-COMBINE  PIC X.
+                 88 RULE-COMBINE-AND VALUE "A".
+                 88 RULE-COMBINE-OR  VALUE "O".
+
+           01 WS-RULE-COUNT     PIC 9 VALUE ZERO.
+           01 WS-RULE-IDX       PIC 9.
+           01 WS-STEP-RESULT    PIC X.
+             88 STEP-TRUE  VALUE "Y".
+             88 STEP-FALSE VALUE "N".
+           01 WS-RUNNING-RESULT PIC X.
+             88 RUNNING-TRUE  VALUE "Y".
+             88 RUNNING-FALSE VALUE "N".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -21,4 +46,73 @@
              DISPLAY "I AM HERE :( "
            END-IF.
 
+           PERFORM BUILD-RULE-TABLE.
+           PERFORM EVALUATE-RULE-TABLE.
+           IF RUNNING-TRUE
+             DISPLAY "RULE TABLE: I AM HERE!"
+           ELSE
+             DISPLAY "RULE TABLE: I AM HERE :( "
+           END-IF.
+
            GOBACK.
+
+      * Loads the same two-rule test the hard-coded IF above runs -
+      * NUM01 LT NUM02 AND NUM01 = NUM03 - as table rows.
+       BUILD-RULE-TABLE SECTION.
+           MOVE 2 TO WS-RULE-COUNT.
+           MOVE NUM01 TO WS-RULE-LEFT(1).
+           MOVE "LT" TO WS-RULE-OPERATOR(1).
+           MOVE NUM02 TO WS-RULE-RIGHT(1).
+           MOVE NUM01 TO WS-RULE-LEFT(2).
+           MOVE "EQ" TO WS-RULE-OPERATOR(2).
+           MOVE NUM03 TO WS-RULE-RIGHT(2).
+           MOVE "A"  TO WS-RULE-COMBINE(2).
+
+      * Runs each rule in turn and folds it into WS-RUNNING-RESULT
+      * using that row's combine operator - the first row has no
+      * combine operator of its own, it simply seeds the result.
+       EVALUATE-RULE-TABLE SECTION.
+           PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+             UNTIL WS-RULE-IDX > WS-RULE-COUNT
+             PERFORM EVALUATE-ONE-RULE
+             IF WS-RULE-IDX = 1
+               MOVE WS-STEP-RESULT TO WS-RUNNING-RESULT
+             ELSE
+               EVALUATE TRUE
+                 WHEN RULE-COMBINE-AND(WS-RULE-IDX)
+                   IF RUNNING-TRUE AND STEP-TRUE
+                     SET RUNNING-TRUE TO TRUE
+                   ELSE
+                     SET RUNNING-FALSE TO TRUE
+                   END-IF
+                 WHEN RULE-COMBINE-OR(WS-RULE-IDX)
+                   IF RUNNING-TRUE OR STEP-TRUE
+                     SET RUNNING-TRUE TO TRUE
+                   ELSE
+                     SET RUNNING-FALSE TO TRUE
+                   END-IF
+               END-EVALUATE
+             END-IF
+           END-PERFORM.
+
+       EVALUATE-ONE-RULE SECTION.
+           EVALUATE TRUE
+             WHEN RULE-OP-LT(WS-RULE-IDX)
+               IF WS-RULE-LEFT(WS-RULE-IDX) < WS-RULE-RIGHT(WS-RULE-IDX)
+                 SET STEP-TRUE TO TRUE
+               ELSE
+                 SET STEP-FALSE TO TRUE
+               END-IF
+             WHEN RULE-OP-GT(WS-RULE-IDX)
+               IF WS-RULE-LEFT(WS-RULE-IDX) > WS-RULE-RIGHT(WS-RULE-IDX)
+                 SET STEP-TRUE TO TRUE
+               ELSE
+                 SET STEP-FALSE TO TRUE
+               END-IF
+             WHEN RULE-OP-EQ(WS-RULE-IDX)
+               IF WS-RULE-LEFT(WS-RULE-IDX) = WS-RULE-RIGHT(WS-RULE-IDX)
+                 SET STEP-TRUE TO TRUE
+               ELSE
+                 SET STEP-FALSE TO TRUE
+               END-IF
+           END-EVALUATE.
