@@ -2,6 +2,9 @@
       * Author: Maxfx
       * Date: 11/5/2016
       * Revision: Maxfx 30/8/2017
+      * Revision: Maxfx 9/8/2026 - note ID-RANGE-REPORT reuses this
+      * same GREATER THAN OR EQUAL TO / LESS THAN OR EQUAL TO pairing,
+      * table-driven, over database.dat's DETAILS-ID.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RELATION-CONDITION.
