@@ -2,6 +2,9 @@
       * Author: Maxfx
       * Date: 11/5/2016
       * Revision: Maxfx 30/8/2017
+      * Revision: Maxfx 9/8/2026 - MOD-10 check-digit demo built out
+      *   from the IS POSITIVE / IS ZERO pattern below, applied to a
+      *   computed check total instead of a plain literal
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIGN-CONDITION.
@@ -14,6 +17,15 @@
            01 NUM02 PIC S9(9) VALUE 6.
            01 NUM03 PIC 9(9) VALUE ZERO.
 
+      ******************************************************************
+      * Sample DETAILS-ID run through the shared CHECK-DIGIT routine -
+      * a MOD-10 total that IS ZERO means the ID passes.
+      ******************************************************************
+           01 WS-SAMPLE-ID       PIC X(20) VALUE "1234567".
+           01 WS-SAMPLE-VALID    PIC X.
+             88 SAMPLE-ID-VALID    VALUE "Y".
+             88 SAMPLE-ID-INVALID  VALUE "N".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -41,4 +53,16 @@
              DISPLAY 'NUM03 IS POSITIVE'
            END-IF.
 
+           PERFORM CHECK-SAMPLE-ID-DIGIT.
+
            GOBACK.
+
+      * Same IS POSITIVE / IS ZERO idea as above, now testing whether
+      * a real record key's MOD-10 check digit came out clean.
+           CHECK-SAMPLE-ID-DIGIT SECTION.
+           CALL "CHECK-DIGIT" USING WS-SAMPLE-ID WS-SAMPLE-VALID.
+           IF SAMPLE-ID-VALID
+             DISPLAY WS-SAMPLE-ID " PASSES the MOD-10 check digit"
+           ELSE
+             DISPLAY WS-SAMPLE-ID " FAILS the MOD-10 check digit"
+           END-IF.
