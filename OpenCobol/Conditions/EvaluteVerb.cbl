@@ -2,6 +2,7 @@
       * Author: Maxfx
       * Date: 12/5/2016
       * Revision: Maxfx 30/8/2017
+      * Revision: Maxfx 9/8/2026 - STATUS-ACTION dispatch sampler
       * Example: Cobol switch
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -11,6 +12,23 @@
        WORKING-STORAGE SECTION.
            01 NUM01 PIC 9(3) VALUE ZERO.
 
+      * Sample file-status values run through STATUS-ACTION to show
+      * the same EVALUATE TRUE dispatch pattern above, driving a
+      * real caller's next-step decision instead of just a DISPLAY.
+           01 WS-SAMPLE-STATUS PIC X(2).
+           01 WS-SAMPLE-ACTION PIC X.
+             88 SAMPLE-ACTION-CONTINUE VALUE "C".
+             88 SAMPLE-ACTION-RETRY    VALUE "R".
+             88 SAMPLE-ACTION-ABORT    VALUE "A".
+           01 WS-SAMPLE-IDX     PIC 9.
+           01 WS-SAMPLE-TABLE.
+             05 FILLER PIC X(2) VALUE "00".
+             05 FILLER PIC X(2) VALUE "23".
+             05 FILLER PIC X(2) VALUE "51".
+             05 FILLER PIC X(2) VALUE "99".
+           01 WS-SAMPLE-REDEF REDEFINES WS-SAMPLE-TABLE.
+             05 WS-SAMPLE-CODE OCCURS 4 TIMES PIC X(2).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -25,4 +43,25 @@
                DISPLAY "INVALID VALUE OF NUMBER01"
            END-EVALUATE.
 
+           PERFORM SHOW-STATUS-ACTION-DISPATCH.
+
            GOBACK.
+
+      * Runs a handful of representative file-status codes through
+      * STATUS-ACTION and displays the action it hands back, so the
+      * dispatch table's behaviour is visible without a real file.
+       SHOW-STATUS-ACTION-DISPATCH SECTION.
+           PERFORM VARYING WS-SAMPLE-IDX FROM 1 BY 1
+             UNTIL WS-SAMPLE-IDX > 4
+             MOVE WS-SAMPLE-CODE(WS-SAMPLE-IDX) TO WS-SAMPLE-STATUS
+             CALL "STATUS-ACTION" USING WS-SAMPLE-STATUS
+               WS-SAMPLE-ACTION
+             EVALUATE TRUE
+               WHEN SAMPLE-ACTION-CONTINUE
+                 DISPLAY "STATUS " WS-SAMPLE-STATUS ": CONTINUE"
+               WHEN SAMPLE-ACTION-RETRY
+                 DISPLAY "STATUS " WS-SAMPLE-STATUS ": RETRY"
+               WHEN SAMPLE-ACTION-ABORT
+                 DISPLAY "STATUS " WS-SAMPLE-STATUS ": ABORT"
+             END-EVALUATE
+           END-PERFORM.
