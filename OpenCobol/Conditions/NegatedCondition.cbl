@@ -2,6 +2,9 @@
       * Author: Maxfx
       * Date: 12/5/2016
       * Revision: Maxfx 30/8/2017
+      * Revision: Maxfx 9/8/2026 - EXCEPTION-LOG call on the negated
+      * branch, showing the same "IF NOT ..." shape used to guard
+      * ACTION-ABORT elsewhere.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NEGATED-CONDITION.
@@ -11,11 +14,18 @@
            01 NUM01 PIC 9(2) VALUE 20.
            01 NUM02 PIC 9(9) VALUE 25.
 
+           01 WS-DEMO-PROGRAM PIC X(30) VALUE "NEGATED-CONDITION".
+           01 WS-DEMO-STATUS  PIC X(2)  VALUE "99".
+           01 WS-DEMO-MESSAGE PIC X(50) VALUE
+             "NUM01 was not less than NUM02".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            IF NOT NUM01 IS LESS THAN NUM02 THEN
              DISPLAY "I AM HERE : IF "
+             CALL "EXCEPTION-LOG" USING WS-DEMO-PROGRAM WS-DEMO-STATUS
+               WS-DEMO-MESSAGE
            ELSE
              DISPLAY "I AM HERE : ELSE"
            END-IF.
