@@ -2,6 +2,7 @@
       * Author: Maxfx
       * Date: 11/5/2016
       * Revision: Maxfx 30/8/2017
+      * Revision: Maxfx 9/8/2026 - FIELD-CLASSIFIER call demo
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CLASS-CONDITION.
@@ -11,6 +12,13 @@
            01 NUM01 PIC S9(9) VALUE -5000.
            01 STR01 PIC X(9)  VALUE 'ABCDF'.
 
+           01 WS-CLASS-FIELD  PIC X(30) VALUE 'J0HN'.
+           01 WS-CLASS-RESULT PIC X.
+             88 CLASS-ALPHABETIC   VALUE "A".
+             88 CLASS-NUMERIC      VALUE "N".
+             88 CLASS-SPACES       VALUE "S".
+             88 CLASS-ALPHANUMERIC VALUE "X".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -28,4 +36,17 @@
              DISPLAY "STR01 ISNT NUMERIC IS ALPHABETIC"
            END-IF.
 
+           CALL "FIELD-CLASSIFIER" USING WS-CLASS-FIELD
+             WS-CLASS-RESULT.
+           EVALUATE TRUE
+             WHEN CLASS-ALPHABETIC
+               DISPLAY WS-CLASS-FIELD " CLASSIFIED AS ALPHABETIC"
+             WHEN CLASS-NUMERIC
+               DISPLAY WS-CLASS-FIELD " CLASSIFIED AS NUMERIC"
+             WHEN CLASS-SPACES
+               DISPLAY WS-CLASS-FIELD " CLASSIFIED AS SPACES"
+             WHEN CLASS-ALPHANUMERIC
+               DISPLAY WS-CLASS-FIELD " CLASSIFIED AS ALPHANUMERIC"
+           END-EVALUATE.
+
            GOBACK.
