@@ -0,0 +1,148 @@
+      ******************************************************************
+      * Author: Maxfx                                                  *
+      * Date: 9/8/2026                                                 *
+      * End-of-day report tying GAME-LOTTERY's draw audit trail to the *
+      * player picks in the ticket file - total tickets, total         *
+      * winners and total paid for whoever closes out the day's        *
+      * lottery operation.                                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTTERY-SETTLEMENT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Same permanent draw history GAME-LOTTERY appends to.
+           SELECT AUDIT-FILE ASSIGN TO "../lottery_audit.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-AUDIT-STATUS.
+
+      * Same ticket file GAME-LOTTERY's CHECK-TICKETS reads.
+           SELECT TICKET-FILE ASSIGN TO "../lottery_tickets.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-TICKET-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD AUDIT-FILE.
+           01 AUDIT-RECORD.
+             05 AUD-DRAW-DATE   PIC 9(8).
+             05 FILLER          PIC X VALUE SPACE.
+             05 AUD-DRAW-TIME   PIC 9(6).
+             05 FILLER          PIC X VALUE SPACE.
+             05 AUD-TIP         PIC 9(3).
+             05 FILLER          PIC X VALUE SPACE.
+             05 AUD-SEED        PIC 9V999999999.
+             05 FILLER          PIC X VALUE SPACE.
+             05 AUD-SEED-SOURCE PIC X.
+
+           FD TICKET-FILE.
+           01 TICKET-RECORD.
+             05 TKT-PLAYER-ID    PIC X(10).
+             05 FILLER           PIC X VALUE SPACE.
+             05 TKT-NUMBER       PIC 999.
+             05 FILLER           PIC X VALUE SPACE.
+             05 TKT-SUBMIT-DATE  PIC 9(8).
+             05 FILLER           PIC X VALUE SPACE.
+             05 TKT-SUBMIT-TIME  PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+           01 WS-AUDIT-STATUS   PIC XX.
+           01 WS-TICKET-STATUS  PIC XX.
+
+           01 WS-AUDIT-EOF      PIC X VALUE "N".
+             88 AUDIT-EOF-T     VALUE "Y".
+             88 AUDIT-EOF-F     VALUE "N".
+           01 WS-TICKET-EOF     PIC X VALUE "N".
+             88 TICKET-EOF-T    VALUE "Y".
+             88 TICKET-EOF-F    VALUE "N".
+
+           01 WS-SETTLE-DATE    PIC 9(8) VALUE ZERO.
+           01 WS-DRAW-FOUND     PIC X VALUE "N".
+             88 DRAW-FOUND      VALUE "Y".
+           01 WS-SETTLE-TIP     PIC 999 VALUE ZERO.
+
+      * Payout per winning ticket - a fixed house amount for this
+      * demo settlement run.
+           78 WS-PAYOUT-AMOUNT  VALUE 10.
+
+           01 WS-TOTAL-TICKETS  PIC 9(7) VALUE ZERO.
+           01 WS-TOTAL-WINNERS  PIC 9(7) VALUE ZERO.
+           01 WS-TOTAL-PAID     PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           DISPLAY "Enter draw date to settle (YYYYMMDD): ".
+           ACCEPT WS-SETTLE-DATE.
+
+           PERFORM FIND-DRAW-FOR-DATE.
+           IF NOT DRAW-FOUND
+             DISPLAY "No draw recorded in the audit trail for "
+               WS-SETTLE-DATE
+             GOBACK
+           END-IF.
+
+           PERFORM SETTLE-TICKETS.
+           PERFORM PRINT-SETTLEMENT-REPORT.
+           GOBACK.
+
+      * Reads the audit trail looking for the day's draw. The last
+      * matching record wins, in case more than one draw was ever run
+      * for the same calendar date.
+           FIND-DRAW-FOR-DATE SECTION.
+           MOVE "N" TO WS-DRAW-FOUND.
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "00"
+             SET AUDIT-EOF-F TO TRUE
+             PERFORM UNTIL AUDIT-EOF-T
+               READ AUDIT-FILE
+                 AT END SET AUDIT-EOF-T TO TRUE
+                 NOT AT END
+                   IF AUD-DRAW-DATE = WS-SETTLE-DATE
+                     MOVE AUD-TIP TO WS-SETTLE-TIP
+                     SET DRAW-FOUND TO TRUE
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE AUDIT-FILE
+           END-IF.
+
+      * Matches every ticket submitted on or before the draw date
+      * against the winning tip, accumulating the settlement totals.
+           SETTLE-TICKETS SECTION.
+           MOVE ZERO TO WS-TOTAL-TICKETS.
+           MOVE ZERO TO WS-TOTAL-WINNERS.
+           MOVE ZERO TO WS-TOTAL-PAID.
+           OPEN INPUT TICKET-FILE.
+           IF WS-TICKET-STATUS NOT = "00"
+             DISPLAY "No ticket file found, settlement is draw-only"
+           ELSE
+             SET TICKET-EOF-F TO TRUE
+             PERFORM UNTIL TICKET-EOF-T
+               READ TICKET-FILE
+                 AT END SET TICKET-EOF-T TO TRUE
+                 NOT AT END PERFORM SETTLE-ONE-TICKET
+               END-READ
+             END-PERFORM
+             CLOSE TICKET-FILE
+           END-IF.
+
+           SETTLE-ONE-TICKET SECTION.
+           IF TKT-SUBMIT-DATE <= WS-SETTLE-DATE
+             ADD 1 TO WS-TOTAL-TICKETS
+             IF TKT-NUMBER = WS-SETTLE-TIP
+               ADD 1 TO WS-TOTAL-WINNERS
+               ADD WS-PAYOUT-AMOUNT TO WS-TOTAL-PAID
+             END-IF
+           END-IF.
+
+           PRINT-SETTLEMENT-REPORT SECTION.
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "-           LOTTERY SETTLEMENT REPORT            -".
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "Draw date        : " WS-SETTLE-DATE.
+           DISPLAY "Winning number   : " WS-SETTLE-TIP.
+           DISPLAY "Total tickets    : " WS-TOTAL-TICKETS.
+           DISPLAY "Total winners    : " WS-TOTAL-WINNERS.
+           DISPLAY "Total paid       : " WS-TOTAL-PAID.
+           DISPLAY "-------------------------------------------------".
