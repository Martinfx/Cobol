@@ -4,12 +4,126 @@
       * Example as simple game tip lottery ....
       * This is proof of concept
       * Revision: Maxfx 18/2/2018
+      * Revision: Maxfx 8/8/2026 - audit trail of every draw
+      * Revision: Maxfx 8/8/2026 - seeded/auditable draw mode
+      * Revision: Maxfx 8/8/2026 - ticket file WIN/LOSE match report
+      * Revision: Maxfx 8/8/2026 - exclude numbers already drawn this
+      *   calendar month, using the audit trail from 06/08/2026
+      * Revision: Maxfx 9/8/2026 - configurable draw range with a
+      *   percent-full capacity warning
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GAME-LOTTERY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Permanent, re-printable history of draws - one record per
+      * PRINT-NUMBER, so the winning tip is never lost once the
+      * console scrolls.
+           SELECT AUDIT-FILE ASSIGN TO "../lottery_audit.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-AUDIT-STATUS.
+
+      * Player-submitted picks, checked against W-TIP once a draw is
+      * made so more than one player's ticket can share a single run.
+           SELECT TICKET-FILE ASSIGN TO "../lottery_tickets.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-TICKET-STATUS.
+
+      * Optional run-parameter control file - lets an operator widen
+      * the advertised "1 to N" draw range (e.g. a "1 to 150" special
+      * edition) without recompiling. Defaults to the full W-LEN-ARR
+      * range when absent.
+           SELECT RANGE-PARAM-FILE ASSIGN TO "../lottery_range.parm"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-RANGE-PARAM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+           FD AUDIT-FILE.
+           01 AUDIT-RECORD.
+             05 AUD-DRAW-DATE   PIC 9(8).
+             05 FILLER          PIC X VALUE SPACE.
+             05 AUD-DRAW-TIME   PIC 9(6).
+             05 FILLER          PIC X VALUE SPACE.
+             05 AUD-TIP         PIC 9(3).
+             05 FILLER          PIC X VALUE SPACE.
+             05 AUD-SEED        PIC 9V999999999.
+             05 FILLER          PIC X VALUE SPACE.
+             05 AUD-SEED-SOURCE PIC X.
+
+           FD TICKET-FILE.
+           01 TICKET-RECORD.
+             05 TKT-PLAYER-ID    PIC X(10).
+             05 FILLER           PIC X VALUE SPACE.
+             05 TKT-NUMBER       PIC 999.
+             05 FILLER           PIC X VALUE SPACE.
+             05 TKT-SUBMIT-DATE  PIC 9(8).
+             05 FILLER           PIC X VALUE SPACE.
+             05 TKT-SUBMIT-TIME  PIC 9(6).
+
+           FD RANGE-PARAM-FILE.
+           01 RANGE-PARAM-RECORD.
+             05 PARM-ACTIVE-RANGE PIC 999.
+
        WORKING-STORAGE SECTION.
+           01 WS-AUDIT-STATUS   PIC XX.
+           01 WS-CURRENT-DATE-TIME.
+             05 WS-CDT-DATE     PIC 9(8).
+             05 WS-CDT-TIME     PIC 9(6).
+             05 FILLER          PIC X(9).
+
+           01 WS-TICKET-STATUS  PIC XX.
+           01 WS-TICKET-EOF     PIC X VALUE "N".
+             88 TICKET-EOF-T    VALUE "Y".
+             88 TICKET-EOF-F    VALUE "N".
+
+      *****************************************************************
+      * House rule: this month's winning tip can never repeat. The
+      * audit trail already records every past draw, so the list of
+      * numbers to exclude is built from it instead of being tracked
+      * by hand.
+      *****************************************************************
+           01 WS-AUDIT-EOF      PIC X VALUE "N".
+             88 AUDIT-EOF-T     VALUE "Y".
+             88 AUDIT-EOF-F     VALUE "N".
+           01 WS-CURRENT-YYYYMM PIC 9(6).
+           01 WS-EXCLUDE-COUNT  PIC 99 VALUE ZERO.
+           01 WS-EXCLUDED-NUM   PIC 999 OCCURS 31 TIMES VALUE ZERO.
+           01 WS-EXCLUDE-I      PIC 99.
+           01 WS-TIP-EXCLUDED   PIC X VALUE "N".
+             88 TIP-EXCLUDED    VALUE "Y".
+
+      *****************************************************************
+      * Seed source for regulatory replay: "C" when derived from the
+      * clock (normal daily draw), "M" when an operator supplied a
+      * fixed seed for an auditable/reproducible run.
+      *****************************************************************
+           01 WS-SEED-SOURCE   PIC X VALUE "C".
+             88 SEED-FROM-CLOCK  VALUE "C".
+             88 SEED-FROM-OPERATOR VALUE "M".
+           01 WS-SEED-ENTRY     PIC 9V999999999 VALUE ZERO.
+
+      *****************************************************************
+      * Duplicate-number / range-exhaustion protection for
+      * GENERATE-NUMBERS and PRINT-NUMBER.
+      *****************************************************************
+           78 WS-MAX-ATTEMPTS   VALUE 10000.
+           01 WS-ATTEMPTS       PIC 9(5) VALUE ZERO.
+           01 WS-DUP-FOUND      PIC X VALUE "N".
+             88 DUPLICATE-FOUND VALUE "Y".
+           01 WS-CHECK-I        PIC 999.
+
+      *****************************************************************
+      * Configurable draw range - the "1 to N" advertised to players.
+      * Defaults to the full W-LEN-ARR allocation when no run
+      * parameter is supplied. A requested range that would exceed
+      * the allocated array capacity is rejected with a clear message
+      * instead of silently overflowing W-ARR.
+      *****************************************************************
+           01 WS-RANGE-PARAM-STATUS PIC XX.
+           01 WS-ACTIVE-RANGE       PIC 999 VALUE ZERO.
+           01 WS-PERCENT-FULL       PIC 999 VALUE ZERO.
 
       *****************************************************************
       *    Variable for lenght of array
@@ -43,18 +157,64 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+            PERFORM LOAD-RANGE-CONFIG.
+
             DISPLAY "-------------------------------------------------"
             DISPLAY "- Welcome in the game tip lottery !             -"
-            DISPLAY "- You choose one number from 1 to 100!          -"
+            DISPLAY "- You choose one number from 1 to " WS-ACTIVE-RANGE
+              "!"
             DISPLAY "-------------------------------------------------"
 
             PERFORM INIT-SEED.
             PERFORM GENERATE-NUMBERS.
+            PERFORM LOAD-MONTH-EXCLUSIONS.
             PERFORM PRINT-NUMBER.
+            PERFORM CHECK-TICKETS.
             GOBACK.
 
            INIT-SEED SECTION.
-           MOVE FUNCTION RANDOM(FUNCTION SECONDS-PAST-MIDNIGHT) TO SEED.
+           DISPLAY "Enter seed for auditable replay (blank for "
+             "clock-derived): ".
+           ACCEPT WS-SEED-ENTRY.
+           IF WS-SEED-ENTRY NOT = ZERO
+             MOVE FUNCTION RANDOM(WS-SEED-ENTRY) TO SEED
+             SET SEED-FROM-OPERATOR TO TRUE
+           ELSE
+             MOVE FUNCTION RANDOM(FUNCTION SECONDS-PAST-MIDNIGHT)
+               TO SEED
+             SET SEED-FROM-CLOCK TO TRUE
+           END-IF.
+
+      * Lets an operator widen the advertised draw range (e.g. a
+      * "1 to 150" special edition) from a run parameter instead of
+      * the compiled W-LEN-ARR constant. A requested range wider than
+      * the array's allocated capacity is rejected outright, and the
+      * percentage of that capacity actually in use is always shown.
+           LOAD-RANGE-CONFIG SECTION.
+           MOVE W-LEN-ARR TO WS-ACTIVE-RANGE.
+           OPEN INPUT RANGE-PARAM-FILE.
+           IF WS-RANGE-PARAM-STATUS = "00"
+             READ RANGE-PARAM-FILE
+               AT END CONTINUE
+               NOT AT END MOVE PARM-ACTIVE-RANGE TO WS-ACTIVE-RANGE
+             END-READ
+             CLOSE RANGE-PARAM-FILE
+           END-IF.
+
+           IF WS-ACTIVE-RANGE = ZERO
+             MOVE W-LEN-ARR TO WS-ACTIVE-RANGE
+           END-IF.
+
+           IF WS-ACTIVE-RANGE > W-LEN-ARR
+             DISPLAY "ERROR: requested draw range 1-" WS-ACTIVE-RANGE
+               " exceeds allocated W-LEN-ARR capacity of " W-LEN-ARR
+             STOP RUN
+           END-IF.
+
+           COMPUTE WS-PERCENT-FULL =
+             WS-ACTIVE-RANGE * 100 / W-LEN-ARR.
+           DISPLAY "Draw range is using " WS-PERCENT-FULL
+             " percent of allocated ticket capacity".
 
            GENERATE-NUMBERS SECTION.
 
@@ -62,25 +222,171 @@
             DISPLAY "- Generating numbers .......                    -"
             DISPLAY "-------------------------------------------------"
 
-            PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > W-LEN-ARR
-              COMPUTE W-NUM = (FUNCTION RANDOM * 100) + 1
+            PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > WS-ACTIVE-RANGE
+              PERFORM GENERATE-UNIQUE-NUMBER
               MOVE W-NUM TO W-ARR(W-I)
             END-PERFORM.
 
-           PRINT-NUMBER SECTION.
+      * Fills W-NUM with a value not already present in W-ARR(1) thru
+      * W-ARR(W-I - 1), so a single run never issues the same ticket
+      * number twice. Bails out with a clear message instead of
+      * spinning forever if the number range is ever exhausted.
+           GENERATE-UNIQUE-NUMBER SECTION.
+           MOVE ZERO TO WS-ATTEMPTS.
+           SET DUPLICATE-FOUND TO TRUE.
+           PERFORM UNTIL NOT DUPLICATE-FOUND
+             ADD 1 TO WS-ATTEMPTS
+             IF WS-ATTEMPTS > WS-MAX-ATTEMPTS
+               DISPLAY "ERROR: could not generate a unique ticket "
+                 "number after " WS-MAX-ATTEMPTS " attempts - "
+                 "number range exhausted"
+               STOP RUN
+             END-IF
+             COMPUTE W-NUM = (FUNCTION RANDOM * WS-ACTIVE-RANGE) + 1
+             PERFORM CHECK-DUPLICATE-NUM
+           END-PERFORM.
 
-      *     Prevent "shake" numbers
-            PERFORM UNTIL W-K > 200
-              COMPUTE W-RANDOM-TIP = (FUNCTION RANDOM * 100) + 1
-              ADD 1 TO W-K
-            END-PERFORM
+           CHECK-DUPLICATE-NUM SECTION.
+           MOVE "N" TO WS-DUP-FOUND.
+           PERFORM VARYING WS-CHECK-I FROM 1 BY 1
+               UNTIL WS-CHECK-I > W-I - 1
+             IF W-ARR(WS-CHECK-I) = W-NUM
+               MOVE "Y" TO WS-DUP-FOUND
+             END-IF
+           END-PERFORM.
 
-            PERFORM UNTIL W-J > W-RANDOM-TIP
-              ADD 1 TO W-J
-            END-PERFORM.
+      * Builds the list of numbers already drawn in the current
+      * calendar month from the audit trail, so PRINT-NUMBER can steer
+      * clear of them. An empty or missing audit file simply leaves
+      * the exclusion list empty.
+           LOAD-MONTH-EXCLUSIONS SECTION.
+           MOVE ZERO TO WS-EXCLUDE-COUNT.
+           MOVE FUNCTION CURRENT-DATE(1:6) TO WS-CURRENT-YYYYMM.
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "00"
+             SET AUDIT-EOF-F TO TRUE
+             PERFORM UNTIL AUDIT-EOF-T
+               READ AUDIT-FILE
+                 AT END SET AUDIT-EOF-T TO TRUE
+                 NOT AT END PERFORM CHECK-EXCLUSION-CANDIDATE
+               END-READ
+             END-PERFORM
+             CLOSE AUDIT-FILE
+           END-IF.
+
+           CHECK-EXCLUSION-CANDIDATE SECTION.
+           IF AUD-DRAW-DATE(1:6) = WS-CURRENT-YYYYMM
+               AND WS-EXCLUDE-COUNT < 31
+             ADD 1 TO WS-EXCLUDE-COUNT
+             MOVE AUD-TIP TO WS-EXCLUDED-NUM(WS-EXCLUDE-COUNT)
+           END-IF.
 
-            MOVE W-ARR(W-J) TO W-TIP
+           PRINT-NUMBER SECTION.
+           MOVE ZERO TO WS-ATTEMPTS.
+           SET TIP-EXCLUDED TO TRUE.
+           PERFORM UNTIL NOT TIP-EXCLUDED
+             ADD 1 TO WS-ATTEMPTS
+             IF WS-ATTEMPTS > WS-MAX-ATTEMPTS
+               DISPLAY "ERROR: could not find a tip number outside "
+                 "this month's exclusion list after " WS-MAX-ATTEMPTS
+                 " attempts"
+               STOP RUN
+             END-IF
+             PERFORM SELECT-CANDIDATE-TIP
+             PERFORM CHECK-TIP-EXCLUDED
+           END-PERFORM.
 
             DISPLAY "-------------------------------------------------"
             DISPLAY "- Winning number is : " W-TIP
             DISPLAY "-------------------------------------------------".
+
+            PERFORM WRITE-AUDIT-RECORD.
+
+      *     Prevent "shake" numbers
+           SELECT-CANDIDATE-TIP SECTION.
+           MOVE 1 TO W-K.
+           PERFORM UNTIL W-K > 200
+             COMPUTE W-RANDOM-TIP =
+               (FUNCTION RANDOM * WS-ACTIVE-RANGE) + 1
+             ADD 1 TO W-K
+           END-PERFORM.
+
+           IF W-RANDOM-TIP < 1 OR W-RANDOM-TIP > WS-ACTIVE-RANGE
+             DISPLAY "ERROR: generated tip index " W-RANDOM-TIP
+               " is out of range 1-" WS-ACTIVE-RANGE
+             STOP RUN
+           END-IF.
+
+           MOVE 1 TO W-J.
+           PERFORM UNTIL W-J >= W-RANDOM-TIP
+             ADD 1 TO W-J
+           END-PERFORM.
+
+           MOVE W-ARR(W-J) TO W-TIP.
+
+      * This month's winning numbers can't repeat, so a fresh pick is
+      * rejected here and PRINT-NUMBER tries again.
+           CHECK-TIP-EXCLUDED SECTION.
+           MOVE "N" TO WS-TIP-EXCLUDED.
+           PERFORM VARYING WS-EXCLUDE-I FROM 1 BY 1
+               UNTIL WS-EXCLUDE-I > WS-EXCLUDE-COUNT
+             IF WS-EXCLUDED-NUM(WS-EXCLUDE-I) = W-TIP
+               MOVE "Y" TO WS-TIP-EXCLUDED
+             END-IF
+           END-PERFORM.
+
+      * Reads every submitted ticket and prints a WIN/LOSE line against
+      * this run's W-TIP, so more than one player's pick can be judged
+      * from a single draw instead of the console only ever showing
+      * the winning number by itself.
+           CHECK-TICKETS SECTION.
+           OPEN INPUT TICKET-FILE.
+           IF WS-TICKET-STATUS NOT = "00"
+             DISPLAY "No ticket file found, skipping match-checking"
+           ELSE
+             SET TICKET-EOF-F TO TRUE
+             PERFORM UNTIL TICKET-EOF-T
+               READ TICKET-FILE
+                 AT END SET TICKET-EOF-T TO TRUE
+                 NOT AT END PERFORM MATCH-CHECK-TICKET
+               END-READ
+             END-PERFORM
+             CLOSE TICKET-FILE
+           END-IF.
+
+           MATCH-CHECK-TICKET SECTION.
+           IF TKT-NUMBER = W-TIP
+             DISPLAY "Player " TKT-PLAYER-ID " picked " TKT-NUMBER
+               " - WIN"
+           ELSE
+             DISPLAY "Player " TKT-PLAYER-ID " picked " TKT-NUMBER
+               " - LOSE"
+           END-IF.
+
+           WRITE-AUDIT-RECORD SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE WS-CDT-DATE TO AUD-DRAW-DATE.
+           MOVE WS-CDT-TIME TO AUD-DRAW-TIME.
+           MOVE W-TIP       TO AUD-TIP.
+      * AUD-SEED must hold the operator's original entry, not SEED's
+      * post-reseed derived value, or replaying this audit record
+      * through FUNCTION RANDOM(WS-SEED-ENTRY) would reproduce a
+      * different draw than the one that actually ran.
+           IF SEED-FROM-OPERATOR
+             MOVE WS-SEED-ENTRY TO AUD-SEED
+           ELSE
+             MOVE SEED TO AUD-SEED
+           END-IF.
+           MOVE WS-SEED-SOURCE TO AUD-SEED-SOURCE.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+             OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           WRITE AUDIT-RECORD.
+           IF WS-AUDIT-STATUS NOT = "00"
+             DISPLAY "WARNING: could not write draw to audit trail, "
+               "status " WS-AUDIT-STATUS
+           END-IF.
+           CLOSE AUDIT-FILE.
