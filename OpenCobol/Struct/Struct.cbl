@@ -2,6 +2,10 @@
       * Author: Maxfx                                                  *
       * Date: 8/7/2018                                                 *
       * Program demonstration struct in COBOL with arrays              *
+      * Revision: Maxfx 8/8/2026 - W-ARRAY2 is now variable-length,    *
+      *   sized by W-COUNT2 instead of always filling all 10 slots     *
+      * Revision: Maxfx 9/8/2026 - combined two-column report over     *
+      *   both arrays instead of two separate DISPLAY loops            *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STRUCT-EXAMPLE.
@@ -19,15 +23,22 @@
        78 W-LEN-ARR1 VALUE 5.
        78 W-LEN-ARR2 VALUE 10.
 
+      * Actual number of items loaded into W-ARRAY2 this run - ARRAY-TWO
+      * fills it from real input volume, so it can be less than
+      * W-LEN-ARR2.
+       01 W-COUNT2 PIC 99 VALUE ZERO.
+
        01 W-STRUCT.
           05 W-ARRAY  PIC S99 OCCURS W-LEN-ARR1 TIMES.
-          05 W-ARRAY2 PIC S99 OCCURS W-LEN-ARR2 TIMES.
+          05 W-ARRAY2 PIC S99 OCCURS 10 TIMES
+             DEPENDING ON W-COUNT2.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            PERFORM ARRAY-ONE.
            PERFORM ARRAY-TWO.
+           PERFORM COMBINED-REPORT.
            GOBACK.
 
        ARRAY-ONE SECTION.
@@ -46,7 +57,14 @@
 
        ARRAY-TWO SECTION.
 
-           PERFORM UNTIL W-J > W-LEN-ARR2
+           DISPLAY "How many numbers to load into Array2 (1-"
+             W-LEN-ARR2 "): ".
+           ACCEPT W-COUNT2.
+           IF W-COUNT2 < 1 OR W-COUNT2 > W-LEN-ARR2
+             MOVE W-LEN-ARR2 TO W-COUNT2
+           END-IF.
+
+           PERFORM UNTIL W-J > W-COUNT2
              MOVE W-J TO W-ARRAY2(W-J)
              ADD 1 TO W-J
            END-PERFORM.
@@ -55,7 +73,38 @@
 
            MOVE 1 TO W-J.
 
-           PERFORM UNTIL W-J > W-LEN-ARR2
+           PERFORM UNTIL W-J > W-COUNT2
              DISPLAY "Array2 contains number: " W-ARRAY2(W-J)
              ADD 1 TO W-J
            END-PERFORM.
+
+      * Both arrays are grouped together as one W-STRUCT, so this
+      * shows them side by side over the range they overlap, with
+      * whatever W-ARRAY2 has beyond W-LEN-ARR1's 5 slots called out
+      * separately as an overflow section.
+       COMBINED-REPORT SECTION.
+
+           DISPLAY "-------------------------".
+           DISPLAY "W-ARRAY  |  W-ARRAY2".
+           DISPLAY "-------------------------".
+
+           MOVE 1 TO W-I.
+           PERFORM UNTIL W-I > W-LEN-ARR1
+             IF W-I <= W-COUNT2
+               DISPLAY W-ARRAY(W-I) "        |  " W-ARRAY2(W-I)
+             ELSE
+               DISPLAY W-ARRAY(W-I) "        |  (none)"
+             END-IF
+             ADD 1 TO W-I
+           END-PERFORM.
+
+           IF W-COUNT2 > W-LEN-ARR1
+             DISPLAY "-------------------------"
+             DISPLAY "Overflow (W-ARRAY2 only):"
+             MOVE W-LEN-ARR1 TO W-J
+             ADD 1 TO W-J
+             PERFORM UNTIL W-J > W-COUNT2
+               DISPLAY "         |  " W-ARRAY2(W-J)
+               ADD 1 TO W-J
+             END-PERFORM
+           END-IF.
