@@ -2,36 +2,51 @@
       * Author: Maxfx
       * Date: 13/10/2016
       * Revision: Maxfx 31/08/2017
+      * Revision: Maxfx 8/8/2026 - W-BATCH stamp pulled into the shared
+      *   BatchStamp copybook, filled by CALLing GET-BATCH-STAMP
+      * Revision: Maxfx 8/8/2026 - elapsed run time via ELAPSED-TIME
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DATE-TIME.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-           01 W-BATCH-COMPLET PIC X(16).
-           01 W-BATCH-TEST    PIC X(16).
-           01 W-BATCH.
-              03 W-DATE PIC X(8).
-              03 W-TIME PIC X(8).
+           COPY "BatchStamp.cpy".
+           COPY "BatchStamp.cpy" REPLACING
+             ==W-BATCH-STAMP==   BY ==W-END-BATCH-STAMP==
+             ==W-BATCH==         BY ==W-END-BATCH==
+             ==W-DATE==          BY ==W-END-DATE==
+             ==W-TIME==          BY ==W-END-TIME==
+             ==W-BATCH-COMPLET== BY ==W-END-BATCH-COMPLET==.
+           01 W-BATCH-TEST      PIC X(16).
+           01 W-ELAPSED-SECONDS PIC S9(8).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           ACCEPT W-TIME OF W-BATCH FROM TIME.
-           ACCEPT W-DATE OF W-BATCH FROM DATE YYYYMMDD.
+           CALL "GET-BATCH-STAMP" USING W-BATCH-STAMP.
 
            DISPLAY "W-TIME: " W-TIME OF W-BATCH.
            DISPLAY "W-DATE: " W-DATE OF W-BATCH.
            DISPLAY "W-BATCH: " W-BATCH.
 
-           STRING W-DATE OF W-BATCH DELIMITED BY SPACE
-           W-TIME OF W-BATCH DELIMITED BY SPACE
-             INTO W-BATCH-COMPLET
-           END-STRING.
-
            MOVE W-BATCH TO W-BATCH-TEST.
 
            DISPLAY "COMPLET : " W-BATCH-COMPLET.
-           DISPLAY "TEST : " W-BATCH-TEST
+           DISPLAY "TEST : " W-BATCH-TEST.
+
+           PERFORM DEMO-ELAPSED-TIME.
 
            GOBACK.
+
+      * Takes a second stamp and reports the elapsed time since the
+      * first one, the way any batch job could once it holds a start
+      * and an end W-BATCH-shaped stamp.
+           DEMO-ELAPSED-TIME SECTION.
+           CALL "GET-BATCH-STAMP" USING W-END-BATCH-STAMP.
+           CALL "ELAPSED-TIME" USING
+             W-DATE OF W-BATCH, W-TIME OF W-BATCH,
+             W-END-DATE, W-END-TIME,
+             W-ELAPSED-SECONDS.
+           DISPLAY "ELAPSED SECONDS SINCE START STAMP: "
+             W-ELAPSED-SECONDS.
