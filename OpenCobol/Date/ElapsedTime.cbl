@@ -0,0 +1,63 @@
+      ******************************************************************
+      * Author: Maxfx
+      * Date: 8/8/2026
+      * DATE-TIME only ever captures a single W-BATCH snapshot with no
+      * way to report how long a job actually ran. This CALLable
+      * routine takes a start and an end W-BATCH-shaped stamp (date +
+      * time, as produced by GET-BATCH-STAMP) and returns the elapsed
+      * time between them in whole seconds, correctly handling a job
+      * that finishes on a later calendar date than it started.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ELAPSED-TIME.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-START-DATE-NUM PIC 9(8).
+           01 WS-END-DATE-NUM   PIC 9(8).
+           01 WS-START-DAYNUM   PIC S9(9).
+           01 WS-END-DAYNUM     PIC S9(9).
+           01 WS-DAY-DIFF       PIC S9(9).
+           01 WS-START-SECONDS  PIC S9(6).
+           01 WS-END-SECONDS    PIC S9(6).
+           01 WS-HH             PIC 99.
+           01 WS-MM             PIC 99.
+           01 WS-SS             PIC 99.
+
+       LINKAGE SECTION.
+           01 LS-START-DATE      PIC X(8).
+           01 LS-START-TIME      PIC X(8).
+           01 LS-END-DATE        PIC X(8).
+           01 LS-END-TIME        PIC X(8).
+           01 LS-ELAPSED-SECONDS PIC S9(8).
+
+       PROCEDURE DIVISION USING LS-START-DATE LS-START-TIME
+           LS-END-DATE LS-END-TIME LS-ELAPSED-SECONDS.
+       MAIN-PROCEDURE.
+           MOVE LS-START-DATE TO WS-START-DATE-NUM.
+           MOVE LS-END-DATE   TO WS-END-DATE-NUM.
+           COMPUTE WS-START-DAYNUM =
+             FUNCTION INTEGER-OF-DATE(WS-START-DATE-NUM).
+           COMPUTE WS-END-DAYNUM =
+             FUNCTION INTEGER-OF-DATE(WS-END-DATE-NUM).
+           COMPUTE WS-DAY-DIFF = WS-END-DAYNUM - WS-START-DAYNUM.
+
+           MOVE LS-START-TIME(1:2) TO WS-HH.
+           MOVE LS-START-TIME(3:2) TO WS-MM.
+           MOVE LS-START-TIME(5:2) TO WS-SS.
+           COMPUTE WS-START-SECONDS =
+             (WS-HH * 3600) + (WS-MM * 60) + WS-SS.
+
+           MOVE LS-END-TIME(1:2) TO WS-HH.
+           MOVE LS-END-TIME(3:2) TO WS-MM.
+           MOVE LS-END-TIME(5:2) TO WS-SS.
+           COMPUTE WS-END-SECONDS =
+             (WS-HH * 3600) + (WS-MM * 60) + WS-SS.
+
+      * Folding the day difference into seconds is what makes an
+      * overnight run (end date one or more days after start date)
+      * come out positive instead of negative.
+           COMPUTE LS-ELAPSED-SECONDS =
+             (WS-DAY-DIFF * 86400) + (WS-END-SECONDS - WS-START-SECONDS).
+
+           GOBACK.
