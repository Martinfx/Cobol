@@ -0,0 +1,46 @@
+      ******************************************************************
+      * Author: Maxfx
+      * Date: 8/8/2026
+      * ACCEPT ... FROM DATE YYYYMMDD gives DATE-TIME a 4-digit year,
+      * but nothing else in the shop enforces what a stored date
+      * string actually means - this shared, CALLable routine checks
+      * that an 8-character YYYYMMDD field is all-numeric, falls in a
+      * plausible year range and has a real month/day, so callers can
+      * flag a bad DETAILS-BIRTHDAY or similar field on read instead
+      * of just displaying it as opaque X-type text.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATE-DATE.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-YEAR  PIC 9(4).
+           01 WS-MONTH PIC 99.
+           01 WS-DAY   PIC 99.
+
+       LINKAGE SECTION.
+           01 LS-DATE-FIELD PIC X(8).
+           01 LS-VALID-FLAG PIC X.
+             88 LS-DATE-VALID   VALUE "Y".
+             88 LS-DATE-INVALID VALUE "N".
+
+       PROCEDURE DIVISION USING LS-DATE-FIELD LS-VALID-FLAG.
+       MAIN-PROCEDURE.
+           SET LS-DATE-VALID TO TRUE.
+           IF LS-DATE-FIELD NOT NUMERIC
+             SET LS-DATE-INVALID TO TRUE
+           ELSE
+             MOVE LS-DATE-FIELD(1:4) TO WS-YEAR
+             MOVE LS-DATE-FIELD(5:2) TO WS-MONTH
+             MOVE LS-DATE-FIELD(7:2) TO WS-DAY
+             IF WS-YEAR < 1900 OR WS-YEAR > 2099
+               SET LS-DATE-INVALID TO TRUE
+             END-IF
+             IF WS-MONTH < 1 OR WS-MONTH > 12
+               SET LS-DATE-INVALID TO TRUE
+             END-IF
+             IF WS-DAY < 1 OR WS-DAY > 31
+               SET LS-DATE-INVALID TO TRUE
+             END-IF
+           END-IF.
+           GOBACK.
