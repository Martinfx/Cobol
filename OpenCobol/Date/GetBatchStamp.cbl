@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Author: Maxfx
+      * Date: 8/8/2026
+      * DATE-TIME's run-stamp logic (ACCEPT the date/time, STRING them
+      * together) wasn't reusable by any other program in the shop -
+      * this pulls it out into a CALLable routine over the shared
+      * BatchStamp.cpy layout, so DATE-AND-TIME (and any future caller
+      * that needs the same run-id format) doesn't have to reinvent it.
+      * ELAPSED-TIME consumes the resulting W-BATCH-STAMP pair.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GET-BATCH-STAMP.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+           COPY "BatchStamp.cpy".
+
+       PROCEDURE DIVISION USING W-BATCH-STAMP.
+       MAIN-PROCEDURE.
+           ACCEPT W-TIME OF W-BATCH FROM TIME.
+           ACCEPT W-DATE OF W-BATCH FROM DATE YYYYMMDD.
+
+           STRING W-DATE OF W-BATCH DELIMITED BY SPACE
+             W-TIME OF W-BATCH DELIMITED BY SPACE
+             INTO W-BATCH-COMPLET
+           END-STRING.
+
+           GOBACK.
