@@ -2,6 +2,8 @@
       * Author: Maxfx
       * Revision: Maxfx 31/08/2017
       * Revision: Maxfx 6/10/2017
+      * Revision: Maxfx 9/8/2026 - byte-length mismatch diagnostic
+      *   before aliasing WORK-DATA onto WORK-AREA's raw bytes
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WORK-WITH-POINTER.
@@ -15,6 +17,9 @@
 
            01 W-POINTER POINTER.
 
+           01 WS-WORK-AREA-LEN PIC 9(5).
+           01 WS-WORK-DATA-LEN PIC 9(5).
+
        LINKAGE SECTION.
            01 WORK-DATA.
              03 WORK-A PIC X(4).
@@ -28,9 +33,31 @@
            SET W-POINTER TO ADDRESS OF WORK-AREA.
            SET ADDRESS OF WORK-DATA TO W-POINTER.
 
+           PERFORM CHECK-ALIAS-LENGTHS.
+
            DISPLAY "WORK-DATA: " WORK-DATA.
            DISPLAY "W-POINTER: " W-POINTER.
            DISPLAY "WORK-A: " WORK-A.
            DISPLAY "NEXT-WORK-DATA : " NEXT-WORK-DATA.
 
            GOBACK.
+
+      * WORK-DATA is aliased onto WORK-AREA's raw bytes purely by
+      * pointer arithmetic, and is deliberately narrower than
+      * WORK-AREA so NEXT-WORK-DATA can read on past WORK-DATA's own
+      * fields into whatever WORK-AREA holds next - that mismatch is
+      * the whole point of the demo, not a defect. What would be a
+      * real defect is WORK-DATA growing wider than WORK-AREA, which
+      * would run the overlay past the end of WORK-AREA's storage
+      * entirely; that is the one thing worth flagging here.
+           CHECK-ALIAS-LENGTHS SECTION.
+           MOVE FUNCTION LENGTH(WORK-AREA) TO WS-WORK-AREA-LEN.
+           MOVE FUNCTION LENGTH(WORK-DATA) TO WS-WORK-DATA-LEN.
+           DISPLAY "WORK-AREA length: " WS-WORK-AREA-LEN
+             "  WORK-DATA length: " WS-WORK-DATA-LEN.
+           IF WS-WORK-DATA-LEN > WS-WORK-AREA-LEN
+             DISPLAY "WARNING: WORK-DATA (" WS-WORK-DATA-LEN
+               " bytes) no longer fits within WORK-AREA ("
+               WS-WORK-AREA-LEN " bytes) - the overlay would run "
+               "past WORK-AREA's storage"
+           END-IF.
