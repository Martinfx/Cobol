@@ -3,22 +3,100 @@
       * Date: 22/5/2017                                                *
       * Program generates numbers to array which then sorts array      *
       * Revision: Maxfx 18/2/2018                                      *
+      * Revision: Maxfx 8/8/2026 - shared unsorted-data input file
+      * Revision: Maxfx 8/8/2026 - elapsed-time metrics record
+      * Revision: Maxfx 8/8/2026 - run parameters from control file
+      * Revision: Maxfx 9/8/2026 - guard W-MAX-NUMBER against
+      *   overflowing W-ARR's PIC once it comes from run parameters
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SELECT-SORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Shared with BUBBLE-SORT and INSERT-SORT so an operator can feed
+      * every sort program the same test data for a side-by-side run.
+      * If it doesn't exist yet, this program generates and creates it.
+           SELECT UNSORTED-FILE ASSIGN TO "../unsorted.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-UNSORTED-STATUS.
+
+      * Shared timing log so batch-window planning can compare this
+      * run's elapsed sort time against BUBBLE-SORT and INSERT-SORT.
+           SELECT METRICS-FILE ASSIGN TO "../sort_metrics.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-METRICS-STATUS.
+
+      * Optional run-parameter control file - lets an operator resize
+      * the workload (array length, random-number range) for a given
+      * night's batch test without recompiling. Defaults apply when
+      * it's absent.
+           SELECT PARAM-FILE ASSIGN TO "../select_sort.parm"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-PARAM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+           FD UNSORTED-FILE.
+           01 UNSORTED-RECORD PIC 999.
+
+           FD METRICS-FILE.
+           01 METRICS-RECORD.
+             05 MET-PROGRAM     PIC X(12).
+             05 FILLER          PIC X VALUE SPACE.
+             05 MET-LEN         PIC 9(5).
+             05 FILLER          PIC X VALUE SPACE.
+             05 MET-ELAPSED-MS  PIC 9(8).
+
+           FD PARAM-FILE.
+           01 PARAM-RECORD.
+             05 PARM-LEN         PIC 9(3).
+             05 FILLER           PIC X.
+             05 PARM-MIN-NUMBER  PIC 9(3).
+             05 FILLER           PIC X.
+             05 PARM-MAX-NUMBER  PIC 9(3).
+
        WORKING-STORAGE SECTION.
+           01 WS-UNSORTED-STATUS PIC XX.
+           01 WS-SHARED-COUNT    PIC 999 VALUE ZERO.
+           01 WS-SHARED-EOF      PIC X VALUE "N".
+             88 SHARED-EOF       VALUE "Y".
+           01 WS-USE-SHARED      PIC X VALUE "N".
+             88 USE-SHARED-DATA  VALUE "Y".
+
+           01 WS-METRICS-STATUS  PIC XX.
+           01 WS-START-TIME      PIC 9(8).
+           01 WS-END-TIME        PIC 9(8).
+           01 WS-ELAPSED-MS      PIC S9(8).
+
+      * Broken out of WS-START-TIME/WS-END-TIME (HHMMSSss, hundredths
+      * of a second) into hundredths-since-midnight so a run that
+      * straddles a minute, hour, or midnight boundary still comes out
+      * with a correct (non-negative) elapsed time - same technique as
+      * ELAPSED-TIME.cbl's day-number folding, applied to a single day.
+           01 WS-HH               PIC 99.
+           01 WS-MM               PIC 99.
+           01 WS-SS               PIC 99.
+           01 WS-CS                PIC 99.
+           01 WS-START-CS          PIC S9(9).
+           01 WS-END-CS            PIC S9(9).
+           78 WS-CS-PER-DAY VALUE 8640000.
+
+           01 WS-PARAM-STATUS    PIC XX.
       ******************************************************************
-      *    Variable for lenght of array                                *
+      *    Variable for lenght of array - upper bound for the table;   *
+      *    WS-ACTIVE-LEN-ARR (below) is the length actually used for   *
+      *    a given run, read from PARAM-FILE when present.             *
       ******************************************************************
-           78 W-LEN-ARR VALUE 30.
+           78 W-LEN-ARR VALUE 200.
 
       ******************************************************************
       *     Array of numbers                                           *
       ******************************************************************
            01 W-ARR PIC 999 OCCURS W-LEN-ARR TIMES.
 
+           01 WS-ACTIVE-LEN-ARR PIC 999 VALUE 30.
+
       ******************************************************************
       *    Counters for array                                          *
       ******************************************************************
@@ -40,18 +118,126 @@
            01 W-MAX-NUMBER PIC 999 VALUE 200.
            01 W-RAN-NUMBER PIC 999.
 
+      ******************************************************************
+      * W-ARR is PIC 999 (three digits, max value 999) - PARM-MAX-NUMBER
+      * is read from the same PIC width, but this is still checked
+      * explicitly so the assertion travels with W-ARR if either PIC
+      * is ever widened independently of the other.
+      ******************************************************************
+           78 WS-ARR-MAX-VALUE VALUE 999.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM LOAD-RUN-PARAMETERS.
            PERFORM GENERATE-RANDOM-NUM.
-           PERFORM SORTING-ARRAY.
+           PERFORM TIME-AND-SORT.
            GOBACK.
 
+           LOAD-RUN-PARAMETERS SECTION.
+           OPEN INPUT PARAM-FILE.
+           IF WS-PARAM-STATUS = "00"
+             READ PARAM-FILE
+               NOT AT END
+                 IF PARM-LEN NOT = ZERO AND PARM-LEN NOT > W-LEN-ARR
+                   MOVE PARM-LEN TO WS-ACTIVE-LEN-ARR
+                 END-IF
+                 IF PARM-MIN-NUMBER NOT = ZERO
+                   MOVE PARM-MIN-NUMBER TO W-MIN-NUMBER
+                 END-IF
+                 IF PARM-MAX-NUMBER NOT = ZERO
+                   MOVE PARM-MAX-NUMBER TO W-MAX-NUMBER
+                 END-IF
+                 DISPLAY "Run parameters loaded: length "
+                   WS-ACTIVE-LEN-ARR " range " W-MIN-NUMBER
+                   "-" W-MAX-NUMBER
+             END-READ
+             CLOSE PARAM-FILE
+           END-IF.
+
+           TIME-AND-SORT SECTION.
+           ACCEPT WS-START-TIME FROM TIME.
+           PERFORM SORTING-ARRAY.
+           ACCEPT WS-END-TIME FROM TIME.
+           PERFORM WRITE-METRICS-RECORD.
+
+           WRITE-METRICS-RECORD SECTION.
+           PERFORM COMPUTE-ELAPSED-MS.
+           MOVE "SELECT-SORT" TO MET-PROGRAM.
+           MOVE WS-ACTIVE-LEN-ARR TO MET-LEN.
+           MOVE WS-ELAPSED-MS TO MET-ELAPSED-MS.
+           OPEN EXTEND METRICS-FILE.
+           IF WS-METRICS-STATUS = "35"
+             OPEN OUTPUT METRICS-FILE
+           END-IF.
+           WRITE METRICS-RECORD.
+           CLOSE METRICS-FILE.
+           DISPLAY "Elapsed sort time: " WS-ELAPSED-MS " ms".
+
+           COMPUTE-ELAPSED-MS SECTION.
+           MOVE WS-START-TIME(1:2) TO WS-HH.
+           MOVE WS-START-TIME(3:2) TO WS-MM.
+           MOVE WS-START-TIME(5:2) TO WS-SS.
+           MOVE WS-START-TIME(7:2) TO WS-CS.
+           COMPUTE WS-START-CS =
+             (WS-HH * 360000) + (WS-MM * 6000) + (WS-SS * 100) + WS-CS.
+
+           MOVE WS-END-TIME(1:2) TO WS-HH.
+           MOVE WS-END-TIME(3:2) TO WS-MM.
+           MOVE WS-END-TIME(5:2) TO WS-SS.
+           MOVE WS-END-TIME(7:2) TO WS-CS.
+           COMPUTE WS-END-CS =
+             (WS-HH * 360000) + (WS-MM * 6000) + (WS-SS * 100) + WS-CS.
+
+           IF WS-END-CS < WS-START-CS
+             COMPUTE WS-END-CS = WS-END-CS + WS-CS-PER-DAY
+           END-IF.
+
+           COMPUTE WS-ELAPSED-MS = (WS-END-CS - WS-START-CS) * 10.
+
            GENERATE-RANDOM-NUM SECTION.
+           PERFORM LOAD-SHARED-DATA.
+           IF NOT USE-SHARED-DATA
+             PERFORM GENERATE-AND-SAVE-RANDOM-NUM
+           END-IF.
+
+           LOAD-SHARED-DATA SECTION.
+           MOVE ZERO TO WS-SHARED-COUNT.
+           MOVE "N" TO WS-SHARED-EOF.
+           OPEN INPUT UNSORTED-FILE.
+           IF WS-UNSORTED-STATUS = "00"
+             PERFORM VARYING W-R FROM 1 BY 1
+                 UNTIL W-R > WS-ACTIVE-LEN-ARR OR SHARED-EOF
+               READ UNSORTED-FILE
+                 AT END SET SHARED-EOF TO TRUE
+                 NOT AT END
+                   MOVE UNSORTED-RECORD TO W-ARR(W-R)
+                   ADD 1 TO WS-SHARED-COUNT
+                   DISPLAY "POS: " W-R
+                     " RANDOM NUMBER (shared): " W-ARR(W-R)
+               END-READ
+             END-PERFORM
+             CLOSE UNSORTED-FILE
+             IF WS-SHARED-COUNT > ZERO
+               SET USE-SHARED-DATA TO TRUE
+               MOVE WS-SHARED-COUNT TO WS-ACTIVE-LEN-ARR
+             ELSE
+               DISPLAY "Shared unsorted file has no records"
+                 " - generating fresh data"
+             END-IF
+           END-IF.
 
-            PERFORM VARYING W-R FROM 1 BY 1 UNTIL W-R > W-LEN-ARR
+           GENERATE-AND-SAVE-RANDOM-NUM SECTION.
+           IF W-MAX-NUMBER > WS-ARR-MAX-VALUE
+             DISPLAY "ERROR: W-MAX-NUMBER " W-MAX-NUMBER
+               " exceeds W-ARR's PIC 999 capacity (max "
+               WS-ARR-MAX-VALUE "), would truncate silently"
+             STOP RUN
+           END-IF.
+            PERFORM VARYING W-R FROM 1 BY 1
+                UNTIL W-R > WS-ACTIVE-LEN-ARR
 
-              PERFORM W-LEN-ARR TIMES
+              PERFORM WS-ACTIVE-LEN-ARR TIMES
               COMPUTE W-RAN-NUMBER = FUNCTION RANDOM *
                             (W-MAX-NUMBER - W-MIN-NUMBER + 1) +
                              W-MIN-NUMBER
@@ -60,14 +246,23 @@
               DISPLAY "POS: " W-R " RANDOM NUMBER: " W-ARR(W-R)
 
             END-PERFORM.
+           PERFORM SAVE-SHARED-DATA.
+
+           SAVE-SHARED-DATA SECTION.
+           OPEN OUTPUT UNSORTED-FILE.
+           PERFORM VARYING W-R FROM 1 BY 1 UNTIL W-R > WS-ACTIVE-LEN-ARR
+             MOVE W-ARR(W-R) TO UNSORTED-RECORD
+             WRITE UNSORTED-RECORD
+           END-PERFORM.
+           CLOSE UNSORTED-FILE.
 
            SORTING-ARRAY SECTION.
 
-           PERFORM UNTIL W-I > W-LEN-ARR
-             MOVE W-LEN-ARR TO W-MIN
+           PERFORM UNTIL W-I > WS-ACTIVE-LEN-ARR
+             MOVE WS-ACTIVE-LEN-ARR TO W-MIN
              MOVE W-I TO W-J
 
-             PERFORM UNTIL W-J > W-LEN-ARR
+             PERFORM UNTIL W-J > WS-ACTIVE-LEN-ARR
                IF W-ARR(W-MIN) > W-ARR(W-J)
                  MOVE W-J TO W-MIN
                END-IF
@@ -82,6 +277,6 @@
              ADD 1 TO W-I
            END-PERFORM.
 
-           PERFORM VARYING W-H FROM 1 BY 1 UNTIL W-H > W-LEN-ARR
+           PERFORM VARYING W-H FROM 1 BY 1 UNTIL W-H > WS-ACTIVE-LEN-ARR
            DISPLAY "POS: " W-H " SORTED: " W-ARR(W-H)
            END-PERFORM.
