@@ -4,21 +4,97 @@
       * Revision: Maxfx 4/9/2017                                       *
       * Program generates numbers to array which then sorts array      *
       * Revision: Maxfx 18/2/2018
+      * Revision: Maxfx 8/8/2026 - shared unsorted-data input file
+      * Revision: Maxfx 8/8/2026 - elapsed-time metrics record
+      * Revision: Maxfx 8/8/2026 - SEARCH ALL lookup once sorted
+      * Revision: Maxfx 9/8/2026 - guard W-MAX-NUM against overflowing
+      *   W-ARR's PIC before generating data
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BUBBLE-SORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Shared with INSERT-SORT and SELECT-SORT so an operator can feed
+      * every sort program the same test data for a side-by-side run.
+      * If it doesn't exist yet, this program generates and creates it.
+           SELECT UNSORTED-FILE ASSIGN TO "../unsorted.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-UNSORTED-STATUS.
+
+      * Shared timing log so batch-window planning can compare this
+      * run's elapsed sort time against INSERT-SORT and SELECT-SORT.
+           SELECT METRICS-FILE ASSIGN TO "../sort_metrics.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-METRICS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+           FD UNSORTED-FILE.
+           01 UNSORTED-RECORD PIC 999.
+
+           FD METRICS-FILE.
+           01 METRICS-RECORD.
+             05 MET-PROGRAM     PIC X(12).
+             05 FILLER          PIC X VALUE SPACE.
+             05 MET-LEN         PIC 9(5).
+             05 FILLER          PIC X VALUE SPACE.
+             05 MET-ELAPSED-MS  PIC 9(8).
+
        WORKING-STORAGE SECTION.
+           01 WS-UNSORTED-STATUS PIC XX.
+           01 WS-SHARED-COUNT    PIC 9(3) VALUE ZERO.
+           01 WS-SHARED-EOF      PIC X VALUE "N".
+             88 SHARED-EOF       VALUE "Y".
+           01 WS-USE-SHARED      PIC X VALUE "N".
+             88 USE-SHARED-DATA  VALUE "Y".
+
+           01 WS-METRICS-STATUS  PIC XX.
+           01 WS-START-TIME      PIC 9(8).
+           01 WS-END-TIME        PIC 9(8).
+           01 WS-ELAPSED-MS      PIC S9(8).
+
+      * Broken out of WS-START-TIME/WS-END-TIME (HHMMSSss, hundredths
+      * of a second) into hundredths-since-midnight so a run that
+      * straddles a minute, hour, or midnight boundary still comes out
+      * with a correct (non-negative) elapsed time - same technique as
+      * ELAPSED-TIME.cbl's day-number folding, applied to a single day.
+           01 WS-HH               PIC 99.
+           01 WS-MM               PIC 99.
+           01 WS-SS               PIC 99.
+           01 WS-CS                PIC 99.
+           01 WS-START-CS          PIC S9(9).
+           01 WS-END-CS            PIC S9(9).
+           78 WS-CS-PER-DAY VALUE 8640000.
       ******************************************************************
       *    Variable for lenght of array                                *
       ******************************************************************
            78 W-LEN-ARR VALUE 10.
 
+      * Number of entries actually loaded/sorted this run - defaults to
+      * the full W-LEN-ARR capacity, but a shared unsorted.dat produced
+      * by INSERT-SORT or SELECT-SORT (different default lengths) is
+      * only ever read up through W-LEN-ARR entries, so this can come
+      * out smaller than capacity when the shared file holds fewer.
+           01 WS-ACTIVE-LEN-ARR PIC 999 VALUE 10.
+
       ******************************************************************
       *     Array of numbers                                           *
       ******************************************************************
-           01 W-ARR PIC 99 OCCURS W-LEN-ARR TIMES.
+      * OCCURS DEPENDING ON WS-ACTIVE-LEN-ARR so SEARCH ALL below is
+      * always bounded to the entries actually loaded/sorted, not the
+      * full W-LEN-ARR capacity - a shared unsorted.dat shorter than
+      * capacity used to leave the unused trailing slots (zeros, out
+      * of ascending order relative to real data) inside the binary
+      * search's window.
+           01 W-ARR PIC 99 OCCURS 1 TO W-LEN-ARR TIMES
+             DEPENDING ON WS-ACTIVE-LEN-ARR
+             ASCENDING KEY W-ARR INDEXED BY W-ARR-IDX.
+
+      ******************************************************************
+      *    Lookup value for the post-sort SEARCH ALL                   *
+      ******************************************************************
+           01 WS-LOOKUP-NUM PIC 99.
 
       ******************************************************************
       *    Counters for array                                          *
@@ -40,6 +116,14 @@
            01 W-MAX-NUM PIC 99 VALUE 99.
            01 W-RAN-NUM PIC 99.
 
+      ******************************************************************
+      * W-ARR is PIC 99 (two digits, max value 99) - if W-MAX-NUM is
+      * ever raised past that, values would silently truncate to their
+      * low two digits instead of sorting correctly. WS-ARR-MAX-VALUE
+      * documents the ceiling the PIC clause above actually allows.
+      ******************************************************************
+           78 WS-ARR-MAX-VALUE VALUE 99.
+
       ******************************************************************
       * Initialize seed for random generator                           *
       ******************************************************************
@@ -50,14 +134,92 @@
 
            PERFORM INIT-SEED.
            PERFORM GENERATE-RANDOM-NUM.
-           PERFORM SORTING-ARRAY.
+           PERFORM TIME-AND-SORT.
+           PERFORM LOOKUP-NUMBER.
            GOBACK.
 
+           TIME-AND-SORT SECTION.
+           ACCEPT WS-START-TIME FROM TIME.
+           PERFORM SORTING-ARRAY.
+           ACCEPT WS-END-TIME FROM TIME.
+           PERFORM WRITE-METRICS-RECORD.
+
+           WRITE-METRICS-RECORD SECTION.
+           PERFORM COMPUTE-ELAPSED-MS.
+           MOVE "BUBBLE-SORT" TO MET-PROGRAM.
+           MOVE WS-ACTIVE-LEN-ARR TO MET-LEN.
+           MOVE WS-ELAPSED-MS TO MET-ELAPSED-MS.
+           OPEN EXTEND METRICS-FILE.
+           IF WS-METRICS-STATUS = "35"
+             OPEN OUTPUT METRICS-FILE
+           END-IF.
+           WRITE METRICS-RECORD.
+           CLOSE METRICS-FILE.
+           DISPLAY "Elapsed sort time: " WS-ELAPSED-MS " ms".
+
+           COMPUTE-ELAPSED-MS SECTION.
+           MOVE WS-START-TIME(1:2) TO WS-HH.
+           MOVE WS-START-TIME(3:2) TO WS-MM.
+           MOVE WS-START-TIME(5:2) TO WS-SS.
+           MOVE WS-START-TIME(7:2) TO WS-CS.
+           COMPUTE WS-START-CS =
+             (WS-HH * 360000) + (WS-MM * 6000) + (WS-SS * 100) + WS-CS.
+
+           MOVE WS-END-TIME(1:2) TO WS-HH.
+           MOVE WS-END-TIME(3:2) TO WS-MM.
+           MOVE WS-END-TIME(5:2) TO WS-SS.
+           MOVE WS-END-TIME(7:2) TO WS-CS.
+           COMPUTE WS-END-CS =
+             (WS-HH * 360000) + (WS-MM * 6000) + (WS-SS * 100) + WS-CS.
+
+           IF WS-END-CS < WS-START-CS
+             COMPUTE WS-END-CS = WS-END-CS + WS-CS-PER-DAY
+           END-IF.
+
+           COMPUTE WS-ELAPSED-MS = (WS-END-CS - WS-START-CS) * 10.
+
            INIT-SEED SECTION.
            MOVE FUNCTION RANDOM(FUNCTION SECONDS-PAST-MIDNIGHT) TO SEED.
 
            GENERATE-RANDOM-NUM SECTION.
+           PERFORM LOAD-SHARED-DATA.
+           IF NOT USE-SHARED-DATA
+             PERFORM GENERATE-AND-SAVE-RANDOM-NUM
+           END-IF.
 
+           LOAD-SHARED-DATA SECTION.
+           MOVE ZERO TO WS-SHARED-COUNT.
+           MOVE "N" TO WS-SHARED-EOF.
+           OPEN INPUT UNSORTED-FILE.
+           IF WS-UNSORTED-STATUS = "00"
+             PERFORM VARYING W-I FROM 1 BY 1
+                 UNTIL W-I > W-LEN-ARR OR SHARED-EOF
+               READ UNSORTED-FILE
+                 AT END SET SHARED-EOF TO TRUE
+                 NOT AT END
+                   MOVE UNSORTED-RECORD TO W-ARR(W-I)
+                   ADD 1 TO WS-SHARED-COUNT
+                   DISPLAY 'Unsorted (shared): ' W-ARR(W-I)
+               END-READ
+             END-PERFORM
+             CLOSE UNSORTED-FILE
+             IF WS-SHARED-COUNT > ZERO
+               SET USE-SHARED-DATA TO TRUE
+               MOVE WS-SHARED-COUNT TO WS-ACTIVE-LEN-ARR
+             ELSE
+               DISPLAY "Shared unsorted file has no records"
+                 " - generating fresh data"
+             END-IF
+           END-IF.
+
+           GENERATE-AND-SAVE-RANDOM-NUM SECTION.
+           MOVE W-LEN-ARR TO WS-ACTIVE-LEN-ARR.
+           IF W-MAX-NUM > WS-ARR-MAX-VALUE
+             DISPLAY "ERROR: W-MAX-NUM " W-MAX-NUM
+               " exceeds W-ARR's PIC 99 capacity (max "
+               WS-ARR-MAX-VALUE "), would truncate silently"
+             STOP RUN
+           END-IF.
            PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > W-LEN-ARR
             PERFORM W-LEN-ARR TIMES
               COMPUTE W-RAN-NUM = FUNCTION RANDOM *
@@ -67,11 +229,21 @@
               MOVE W-RAN-NUM TO W-ARR(W-I)
               DISPLAY 'Unsorted: ' W-ARR(W-I)
             END-PERFORM.
+           PERFORM SAVE-SHARED-DATA.
+
+           SAVE-SHARED-DATA SECTION.
+           OPEN OUTPUT UNSORTED-FILE.
+           PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > W-LEN-ARR
+             MOVE W-ARR(W-I) TO UNSORTED-RECORD
+             WRITE UNSORTED-RECORD
+           END-PERFORM.
+           CLOSE UNSORTED-FILE.
 
            SORTING-ARRAY SECTION.
 
-           PERFORM VARYING W-J FROM 1 BY 1 UNTIL W-J > W-LEN-ARR
-             PERFORM VARYING W-K FROM 1 BY 1 UNTIL W-K >= W-LEN-ARR
+           PERFORM VARYING W-J FROM 1 BY 1 UNTIL W-J > WS-ACTIVE-LEN-ARR
+             PERFORM VARYING W-K FROM 1 BY 1
+                 UNTIL W-K >= WS-ACTIVE-LEN-ARR
                IF(W-ARR(W-K) > W-ARR(W-K + 1))
                  MOVE W-ARR(W-K) TO W-TEMP
                  MOVE W-ARR(W-K + 1) TO W-ARR(W-K)
@@ -80,6 +252,19 @@
              END-PERFORM
            END-PERFORM
 
-           PERFORM VARYING W-H FROM 1 BY 1 UNTIL W-H > W-LEN-ARR
+           PERFORM VARYING W-H FROM 1 BY 1 UNTIL W-H > WS-ACTIVE-LEN-ARR
            DISPLAY 'Sorted: ' W-ARR(W-H)
            END-PERFORM.
+
+      * Once W-ARR is sorted, an operator can ask "is this number in
+      * the array, and at what position" without eyeballing the
+      * DISPLAY output above.
+           LOOKUP-NUMBER SECTION.
+           DISPLAY "Enter a number to look up in the sorted array: ".
+           ACCEPT WS-LOOKUP-NUM.
+           SEARCH ALL W-ARR
+             AT END
+               DISPLAY WS-LOOKUP-NUM " was not found in the array"
+             WHEN W-ARR(W-ARR-IDX) = WS-LOOKUP-NUM
+               DISPLAY WS-LOOKUP-NUM " found at position " W-ARR-IDX
+           END-SEARCH.
