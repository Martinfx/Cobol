@@ -0,0 +1,160 @@
+      ******************************************************************
+      * Author: Maxfx                                                  *
+      * Date: 9/8/2026                                                 *
+      * Sorts the same shared unsorted.dat input used by BUBBLE-SORT,  *
+      * INSERT-SORT and SELECT-SORT, but through the native COBOL SORT *
+      * statement instead of a hand-written in-memory algorithm, and   *
+      * times it the same way so the shared metrics file can compare  *
+      * the SORT verb against the three array sorts.                  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SORT-VERB-COMPARE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Same shared test data the three array sorts read, so this run
+      * is a fair side-by-side comparison against them.
+           SELECT UNSORTED-FILE ASSIGN TO "../unsorted.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-UNSORTED-STATUS.
+
+      * SORT work file for the SORT ... USING ... GIVING pipeline.
+           SELECT SORT-WORK-FILE ASSIGN TO "../sortwork.tmp".
+
+      * Sorted output, one number per line, the GIVING target.
+           SELECT SORTED-FILE ASSIGN TO "../sorted.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-SORTED-STATUS.
+
+      * Shared timing log so batch-window planning can compare this
+      * run's elapsed sort time against BUBBLE-SORT, INSERT-SORT and
+      * SELECT-SORT.
+           SELECT METRICS-FILE ASSIGN TO "../sort_metrics.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-METRICS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD UNSORTED-FILE.
+           01 UNSORTED-RECORD PIC 999.
+
+           SD SORT-WORK-FILE.
+           01 SORT-WORK-RECORD.
+             05 SW-NUMBER PIC 999.
+
+           FD SORTED-FILE.
+           01 SORTED-RECORD PIC 999.
+
+           FD METRICS-FILE.
+           01 METRICS-RECORD.
+             05 MET-PROGRAM     PIC X(12).
+             05 FILLER          PIC X VALUE SPACE.
+             05 MET-LEN         PIC 9(5).
+             05 FILLER          PIC X VALUE SPACE.
+             05 MET-ELAPSED-MS  PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+           01 WS-UNSORTED-STATUS PIC XX.
+           01 WS-SORTED-STATUS   PIC XX.
+           01 WS-METRICS-STATUS  PIC XX.
+           01 WS-SORT-STATUS     PIC XX.
+
+           01 WS-START-TIME      PIC 9(8).
+           01 WS-END-TIME        PIC 9(8).
+           01 WS-ELAPSED-MS      PIC S9(8).
+           01 WS-RECORD-COUNT    PIC 9(5) VALUE ZERO.
+
+      * Broken out of WS-START-TIME/WS-END-TIME (HHMMSSss, hundredths
+      * of a second) into hundredths-since-midnight so a run that
+      * straddles a minute, hour, or midnight boundary still comes out
+      * with a correct (non-negative) elapsed time - same technique as
+      * ELAPSED-TIME.cbl's day-number folding, applied to a single day.
+           01 WS-HH               PIC 99.
+           01 WS-MM               PIC 99.
+           01 WS-SS               PIC 99.
+           01 WS-CS                PIC 99.
+           01 WS-START-CS          PIC S9(9).
+           01 WS-END-CS            PIC S9(9).
+           78 WS-CS-PER-DAY VALUE 8640000.
+
+           01 WS-SORTED-EOF      PIC X VALUE "N".
+             88 SORTED-EOF-T     VALUE "Y".
+             88 SORTED-EOF-F     VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           ACCEPT WS-START-TIME FROM TIME.
+           PERFORM SORT-UNSORTED-FILE.
+           ACCEPT WS-END-TIME FROM TIME.
+           PERFORM COUNT-SORTED-FILE.
+           PERFORM WRITE-METRICS-RECORD.
+           PERFORM DISPLAY-SORTED-FILE.
+           GOBACK.
+
+      * SORT verb pipeline: read the shared unsorted data straight
+      * into the SORT work file, order it ascending, and drop the
+      * result into SORTED-FILE - no in-memory array involved.
+           SORT-UNSORTED-FILE SECTION.
+           SORT SORT-WORK-FILE
+             ON ASCENDING KEY SW-NUMBER
+             USING UNSORTED-FILE
+             GIVING SORTED-FILE.
+           MOVE SORT-RETURN TO WS-SORT-STATUS.
+
+           COUNT-SORTED-FILE SECTION.
+           MOVE ZERO TO WS-RECORD-COUNT.
+           OPEN INPUT SORTED-FILE.
+           SET SORTED-EOF-F TO TRUE.
+           PERFORM UNTIL SORTED-EOF-T
+             READ SORTED-FILE
+               AT END SET SORTED-EOF-T TO TRUE
+               NOT AT END ADD 1 TO WS-RECORD-COUNT
+             END-READ
+           END-PERFORM.
+           CLOSE SORTED-FILE.
+
+           WRITE-METRICS-RECORD SECTION.
+           PERFORM COMPUTE-ELAPSED-MS.
+           MOVE "SORT-VERB"    TO MET-PROGRAM.
+           MOVE WS-RECORD-COUNT TO MET-LEN.
+           MOVE WS-ELAPSED-MS  TO MET-ELAPSED-MS.
+           OPEN EXTEND METRICS-FILE.
+           IF WS-METRICS-STATUS = "35"
+             OPEN OUTPUT METRICS-FILE
+           END-IF.
+           WRITE METRICS-RECORD.
+           CLOSE METRICS-FILE.
+           DISPLAY "Elapsed sort time: " WS-ELAPSED-MS " ms".
+
+           COMPUTE-ELAPSED-MS SECTION.
+           MOVE WS-START-TIME(1:2) TO WS-HH.
+           MOVE WS-START-TIME(3:2) TO WS-MM.
+           MOVE WS-START-TIME(5:2) TO WS-SS.
+           MOVE WS-START-TIME(7:2) TO WS-CS.
+           COMPUTE WS-START-CS =
+             (WS-HH * 360000) + (WS-MM * 6000) + (WS-SS * 100) + WS-CS.
+
+           MOVE WS-END-TIME(1:2) TO WS-HH.
+           MOVE WS-END-TIME(3:2) TO WS-MM.
+           MOVE WS-END-TIME(5:2) TO WS-SS.
+           MOVE WS-END-TIME(7:2) TO WS-CS.
+           COMPUTE WS-END-CS =
+             (WS-HH * 360000) + (WS-MM * 6000) + (WS-SS * 100) + WS-CS.
+
+           IF WS-END-CS < WS-START-CS
+             COMPUTE WS-END-CS = WS-END-CS + WS-CS-PER-DAY
+           END-IF.
+
+           COMPUTE WS-ELAPSED-MS = (WS-END-CS - WS-START-CS) * 10.
+
+           DISPLAY-SORTED-FILE SECTION.
+           OPEN INPUT SORTED-FILE.
+           SET SORTED-EOF-F TO TRUE.
+           PERFORM UNTIL SORTED-EOF-T
+             READ SORTED-FILE
+               AT END SET SORTED-EOF-T TO TRUE
+               NOT AT END DISPLAY "Sorted: " SORTED-RECORD
+             END-READ
+           END-PERFORM.
+           CLOSE SORTED-FILE.
