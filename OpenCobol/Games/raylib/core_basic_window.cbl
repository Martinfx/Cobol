@@ -3,6 +3,8 @@
       * Date: 23/6/2018
       * Example: Cobol simple gui binding with raylib
       * Compile with param: cobc -xjd core_basic_window.cbl -lraylib
+      * Revision: Maxfx 9/8/2026 - Q key now also requests a graceful
+      * shutdown, same as clicking the window's close button.
       ******************************************************************
       * OMITTED call void C <function>
       ******************************************************************
@@ -21,6 +23,11 @@
       * Return code for ESC key
        01 ESC-KEY PIC 9(8).
 
+      * raylib KeyboardKey enum value for 'Q', used as a shortcut for
+      * "quit" alongside the window's own close button/ESC handling.
+       78 W-KEY-Q VALUE 81.
+       01 WS-QUIT-KEY-PRESSED USAGE BINARY-LONG.
+
       * Width screen window
        01 SRC-WIDTH PIC 999 VALUE 800.
 
@@ -72,6 +79,14 @@
             RETURNING ESC-KEY
           END-CALL
 
+          CALL "IsKeyPressed" USING BY VALUE W-KEY-Q
+            RETURNING WS-QUIT-KEY-PRESSED
+          END-CALL
+          IF WS-QUIT-KEY-PRESSED NOT = 0
+            DISPLAY "Q pressed - shutting down gracefully"
+            MOVE 1 TO ESC-KEY
+          END-IF
+
       * Begin draw in "canvas"
           CALL STATIC "BeginDrawing"
             RETURNING OMITTED
