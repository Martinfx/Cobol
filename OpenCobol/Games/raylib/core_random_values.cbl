@@ -3,6 +3,8 @@
       * Date: 8/7/2018
       * Example: Cobol simple gui binding with raylib
       * Compile with param: cobc -xjd core_basic_window.cbl -lraylib
+      * Revision: Maxfx 9/8/2026 - persist the best random draw across
+      * runs in raylib_highscore.dat instead of losing it on exit.
       ******************************************************************
       * OMITTED call void C <function>
       ******************************************************************
@@ -12,9 +14,28 @@
        CONFIGURATION SECTION.
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIGH-SCORE-FILE ASSIGN TO "../raylib_highscore.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-HS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+           FD HIGH-SCORE-FILE.
+           01 HIGH-SCORE-RECORD PIC S9(3).
+
        WORKING-STORAGE SECTION.
 
+      * Best random value drawn, this run or any prior one.
+       01 WS-HS-STATUS   PIC XX.
+       01 WS-HIGH-SCORE  PIC S9(3) VALUE ZERO.
+
+      * raylib KeyboardKey enum value for 'Q', used as a shortcut for
+      * "quit" alongside the window's own close button/ESC handling.
+       78 W-KEY-Q VALUE 81.
+       01 WS-QUIT-KEY-PRESSED USAGE BINARY-LONG.
+
       * Return code from function
        01 R-CODE USAGE BINARY-LONG.
 
@@ -53,11 +74,33 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+       PERFORM LOAD-HIGH-SCORE.
        PERFORM INIT-WINDOW.
        PERFORM MAIN-LOOP.
        PERFORM CLOSE-WINDOW.
+       PERFORM SAVE-HIGH-SCORE.
        GOBACK.
 
+      * A missing file (status "35") just means no draw has ever been
+      * recorded yet, so WS-HIGH-SCORE keeps its VALUE ZERO default.
+       LOAD-HIGH-SCORE SECTION.
+         OPEN INPUT HIGH-SCORE-FILE
+         IF WS-HS-STATUS = "00"
+           READ HIGH-SCORE-FILE
+             AT END CONTINUE
+             NOT AT END MOVE HIGH-SCORE-RECORD TO WS-HIGH-SCORE
+           END-READ
+           CLOSE HIGH-SCORE-FILE
+         END-IF.
+
+       SAVE-HIGH-SCORE SECTION.
+         MOVE WS-HIGH-SCORE TO HIGH-SCORE-RECORD
+         OPEN OUTPUT HIGH-SCORE-FILE
+         WRITE HIGH-SCORE-RECORD
+         CLOSE HIGH-SCORE-FILE
+         DISPLAY "Best random value this shop has drawn: "
+           WS-HIGH-SCORE.
+
        INIT-WINDOW SECTION.
          CALL "InitWindow" USING
           BY VALUE SRC-WIDTH SRC-HEIGHT
@@ -73,6 +116,10 @@
            RETURNING RAN-NUM
          END-CALL
 
+         IF RAN-NUM > WS-HIGH-SCORE
+           MOVE RAN-NUM TO WS-HIGH-SCORE
+         END-IF
+
          CALL "SetTargetFPS" USING BY VALUE 60
            RETURNING OMITTED
          END-CALL.
@@ -84,6 +131,14 @@
             RETURNING ESC-KEY
           END-CALL
 
+          CALL "IsKeyPressed" USING BY VALUE W-KEY-Q
+            RETURNING WS-QUIT-KEY-PRESSED
+          END-CALL
+          IF WS-QUIT-KEY-PRESSED NOT = 0
+            DISPLAY "Q pressed - shutting down gracefully"
+            MOVE 1 TO ESC-KEY
+          END-IF
+
           ADD 1 TO FRAME-COUNTER
           END-ADD
 
@@ -98,6 +153,10 @@
             RETURNING RAN-NUM
             END-CALL
 
+            IF RAN-NUM > WS-HIGH-SCORE
+              MOVE RAN-NUM TO WS-HIGH-SCORE
+            END-IF
+
             MOVE 0 TO FRAME-COUNTER
           END-IF
 
