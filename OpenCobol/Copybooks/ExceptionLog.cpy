@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Author: Maxfx
+      * Date: 9/8/2026
+      * Shared exception-log record layout, written by the EXCEPTION-
+      * LOG subprogram. COPY this into WORKING-STORAGE wherever a
+      * program needs to build the fields passed to EXCEPTION-LOG.
+      * Revision: Maxfx 9/8/2026 - field-name/record-key/bad-value/
+      *   paragraph-name fields, so a data-validation rejection (not
+      *   just a file-status error) leaves the same kind of trail.
+      *   EXCEPTION-LOG leaves these blank; EXCEPTION-LOG-DETAIL fills
+      *   them in.
+      ******************************************************************
+       01 W-EXCEPTION-RECORD.
+           05 W-EXC-BATCH-STAMP.
+              10 W-EXC-DATE PIC X(8).
+              10 W-EXC-TIME PIC X(8).
+           05 W-EXC-PROGRAM    PIC X(30).
+           05 W-EXC-PARAGRAPH  PIC X(30).
+           05 W-EXC-FIELD-NAME PIC X(20).
+           05 W-EXC-RECORD-KEY PIC X(20).
+           05 W-EXC-BAD-VALUE  PIC X(20).
+           05 W-EXC-STATUS     PIC X(2).
+           05 W-EXC-MESSAGE    PIC X(50).
