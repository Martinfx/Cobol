@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author: Maxfx
+      * Date: 8/8/2026
+      * Shared batch-run identifier layout, filled in by the
+      * GET-BATCH-STAMP subprogram. COPY this into WORKING-STORAGE (or
+      * LINKAGE, for GET-BATCH-STAMP itself) wherever a program needs
+      * to tag its output/audit records with the shop's run-id format.
+      ******************************************************************
+       01 W-BATCH-STAMP.
+           05 W-BATCH.
+              10 W-DATE PIC X(8).
+              10 W-TIME PIC X(8).
+           05 W-BATCH-COMPLET PIC X(16).
