@@ -2,6 +2,8 @@
       * Author: Maxfx                                                  *
       * Revision: 31/08/2017                                           *
       * Example for work with string                                   *
+      * Revision: Maxfx 9/8/2026 - UNSTRING tokenizer for delimited    *
+      *   "SURNAME,INITIALS"-style feed fields                        *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WORK-WITH-STRING.
@@ -13,6 +15,17 @@
            01 W-STRING    PIC X(10) VALUE "HOHOHOHOHO".
            01 W-IS-NUMBER PIC X(1)  VALUE "0".
 
+      *****************************************************************
+      * Tokenizes a comma/space-delimited field such as an upstream
+      * "SURNAME,INITIALS" feed into separate pieces - the pattern the
+      * shop's other field-parsing should follow.
+      *****************************************************************
+           01 W-DELIM-FIELD PIC X(30)
+             VALUE "SURNAME,INITIALS ONE TWO".
+           01 W-TOKEN-COUNT  PIC 99 VALUE ZERO.
+           01 W-TOKEN-TABLE.
+             05 W-TOKEN OCCURS 10 TIMES PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -20,4 +33,22 @@
              DISPLAY W-STRING(W-COUNT:1)
            END-PERFORM
 
+           PERFORM TOKENIZE-DELIMITED-FIELD.
+
            GOBACK.
+
+      * Splits W-DELIM-FIELD on comma and space delimiters into
+      * W-TOKEN-TABLE, counting how many pieces were actually found.
+           TOKENIZE-DELIMITED-FIELD SECTION.
+           MOVE ZERO TO W-TOKEN-COUNT.
+           UNSTRING W-DELIM-FIELD DELIMITED BY "," OR SPACE
+             INTO W-TOKEN(1) W-TOKEN(2) W-TOKEN(3) W-TOKEN(4)
+                  W-TOKEN(5) W-TOKEN(6) W-TOKEN(7) W-TOKEN(8)
+                  W-TOKEN(9) W-TOKEN(10)
+             TALLYING IN W-TOKEN-COUNT
+           END-UNSTRING.
+
+           PERFORM VARYING W-COUNT FROM 1 BY 1
+               UNTIL W-COUNT > W-TOKEN-COUNT
+             DISPLAY "Token " W-COUNT ": " W-TOKEN(W-COUNT)
+           END-PERFORM.
