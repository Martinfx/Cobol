@@ -2,6 +2,11 @@
       * Author: Maxfx
       * Date: 12/4/2016
       * Revision: Maxfx 31/08/2017
+      * Revision: Maxfx 8/8/2026 - header/trailer control records
+      * Revision: Maxfx 8/8/2026 - check FILE-STATUS on every READ
+      * Revision: Maxfx 8/8/2026 - field-level edit report
+      * Revision: Maxfx 9/8/2026 - retry a busy open/read with backoff
+      *   instead of treating ACTION-RETRY the same as ACTION-ABORT
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OPEN-FILE-SEQUENTIAL.
@@ -25,6 +30,22 @@
       *       02 DETAILS-EMPTY2 PIC X.
                03 DET-NUM    PIC X(6).
 
+      * Header record, written once ahead of the first DETAILS record.
+      * Recognised on read by its leading "HDR" tag, which can never
+      * collide with a real DET-ID (five-digit numeric text).
+           01 DATA-FILE-HEADER.
+             02 HDR-TAG        PIC X(3) VALUE "HDR".
+             02 HDR-RUN-DATE   PIC X(8).
+             02 HDR-REC-COUNT  PIC 9(6).
+             02 HDR-JOB-NAME   PIC X(8).
+             02 FILLER         PIC X(5).
+
+      * Trailer record, written once after the last DETAILS record.
+           01 DATA-FILE-TRAILER.
+             02 TRL-TAG        PIC X(3) VALUE "TRL".
+             02 TRL-REC-COUNT  PIC 9(6).
+             02 FILLER         PIC X(21).
+
        WORKING-STORAGE SECTION.
 
            77 FILE-STATUS PIC XX.
@@ -32,44 +53,209 @@
              88 EOF-T value "Y".
              88 EOF-F value "N".
 
+           77 WS-REC-TAG      PIC X(3).
+           77 WS-DET-COUNT    PIC 9(6) VALUE ZERO.
+           77 WS-EXPECT-COUNT PIC 9(6) VALUE ZERO.
+           77 WS-SAW-TRAILER  PIC X VALUE "N".
+             88 SAW-TRAILER   VALUE "Y".
+           77 WS-STATUS-MSG   PIC X(50).
+
+      * Field-level edit checks for the DET-TIME/DET-NUM split - both
+      * are stored as plain text, so each has to be validated before
+      * it's trusted as a time or an amount.
+           77 WS-DET-NUM-BAD   PIC X VALUE "N".
+             88 DET-NUM-BAD    VALUE "Y".
+           77 WS-DET-TIME-BAD  PIC X VALUE "N".
+             88 DET-TIME-BAD   VALUE "Y".
+           77 WS-EDIT-HOUR     PIC 99.
+           77 WS-EDIT-MINUTE   PIC 99.
+           77 WS-FLAG-COUNT    PIC 9(6) VALUE ZERO.
+
+      * "What do I do next" decision after a file operation,
+      * centralized in STATUS-ACTION instead of a bare
+      * IF FILE-STATUS NOT = "00" check.
+           77 WS-ACTION-CODE   PIC X.
+             88 ACTION-CONTINUE  VALUE "C".
+             88 ACTION-RETRY     VALUE "R".
+             88 ACTION-ABORT     VALUE "A".
+
+           77 WS-PROGRAM-NAME  PIC X(30) VALUE "OPEN-FILE-SEQUENTIAL".
+
+      * Bookkeeping for the OPEN/READ retry loops, driven by the
+      * shared RETRY-BACKOFF routine when STATUS-ACTION signals
+      * ACTION-RETRY instead of treating retry the same as an abort.
+           77 WS-RETRY-COUNT   PIC 99.
+           77 WS-MAX-RETRIES   PIC 99 VALUE 5.
+           77 WS-KEEP-RETRYING PIC X.
+             88 KEEP-RETRYING   VALUE "Y".
+
        PROCEDURE DIVISION.
-            OPEN INPUT DATA-FILE.
+           MOVE 0 TO RETURN-CODE.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           OPEN INPUT DATA-FILE.
+           CALL "STATUS-ACTION" USING FILE-STATUS WS-ACTION-CODE.
+           PERFORM UNTIL NOT ACTION-RETRY
+             CALL "RETRY-BACKOFF" USING WS-RETRY-COUNT WS-MAX-RETRIES
+               WS-KEEP-RETRYING
+             IF NOT KEEP-RETRYING
+               SET ACTION-ABORT TO TRUE
+               EXIT PERFORM
+             END-IF
+             OPEN INPUT DATA-FILE
+             CALL "STATUS-ACTION" USING FILE-STATUS WS-ACTION-CODE
+           END-PERFORM.
 
-           IF FILE-STATUS NOT = "00"
-             DISPLAY "Error opening the DB file, program will exit."
+           IF NOT ACTION-CONTINUE
+             CALL "STATUS-CODE" USING FILE-STATUS WS-STATUS-MSG
+             DISPLAY "Error opening the DB file: " WS-STATUS-MSG
+             CALL "EXCEPTION-LOG" USING WS-PROGRAM-NAME FILE-STATUS
+               WS-STATUS-MSG
+             MOVE 1 TO RETURN-CODE
              GOBACK
            END-IF.
 
+           PERFORM READ-HEADER-RECORD.
+
+           PERFORM UNTIL EOF-T
+             READ DATA-FILE NEXT
+               AT END
+                 SET EOF-T TO TRUE
+               NOT AT END
+                 PERFORM CLASSIFY-AND-PROCESS-RECORD
+             END-READ
+             IF NOT EOF-T
+               PERFORM CHECK-READ-STATUS
+             END-IF
+           END-PERFORM
+
+           PERFORM VERIFY-TRAILER-COUNTS.
+
+           CLOSE DATA-FILE.
+           GOBACK.
 
+           READ-HEADER-RECORD SECTION.
            READ DATA-FILE
              AT END
                SET EOF-T TO TRUE
+               DISPLAY "Empty file, no header record found."
              NOT AT END
                SET EOF-F TO TRUE
-               PERFORM DISPLAY-DET-S THROUGH DISPLAY-DET-E
-           END-READ
+               MOVE DET-ID(1:3) TO WS-REC-TAG
+               IF WS-REC-TAG = "HDR"
+                 MOVE HDR-REC-COUNT TO WS-EXPECT-COUNT
+                 DISPLAY "Header: run date " HDR-RUN-DATE
+                   " job " HDR-JOB-NAME
+                   " expected records " HDR-REC-COUNT
+               ELSE
+                 DISPLAY "WARNING: no header record present"
+                 PERFORM CLASSIFY-AND-PROCESS-RECORD
+               END-IF
+           END-READ.
+           IF NOT EOF-T
+             PERFORM CHECK-READ-STATUS
+           END-IF.
 
-           PERFORM UNTIL EOF-T
+      * Every READ result beyond normal success/end-of-file (e.g. a
+      * record-locked "51" under concurrent access, or a boundary
+      * violation "34") is surfaced with STATUS-CODE's message and
+      * ends the run cleanly instead of continuing on bad data.
+           CHECK-READ-STATUS SECTION.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           CALL "STATUS-ACTION" USING FILE-STATUS WS-ACTION-CODE.
+           PERFORM UNTIL NOT ACTION-RETRY
+             CALL "RETRY-BACKOFF" USING WS-RETRY-COUNT WS-MAX-RETRIES
+               WS-KEEP-RETRYING
+             IF NOT KEEP-RETRYING
+               SET ACTION-ABORT TO TRUE
+               EXIT PERFORM
+             END-IF
              READ DATA-FILE NEXT
                AT END
                  SET EOF-T TO TRUE
                NOT AT END
-                 PERFORM DISPLAY-DET-S THROUGH DISPLAY-DET-E
+                 PERFORM CLASSIFY-AND-PROCESS-RECORD
              END-READ
-           END-PERFORM
-
-           CLOSE DATA-FILE.
-           GOBACK.
+             IF EOF-T
+               SET ACTION-CONTINUE TO TRUE
+               EXIT PERFORM
+             END-IF
+             CALL "STATUS-ACTION" USING FILE-STATUS WS-ACTION-CODE
+           END-PERFORM.
+           IF NOT ACTION-CONTINUE
+             CALL "STATUS-CODE" USING FILE-STATUS WS-STATUS-MSG
+             DISPLAY "Error reading the DB file: " WS-STATUS-MSG
+             CALL "EXCEPTION-LOG" USING WS-PROGRAM-NAME FILE-STATUS
+               WS-STATUS-MSG
+             MOVE 1 TO RETURN-CODE
+             CLOSE DATA-FILE
+             GOBACK
+           END-IF.
 
-           DISPAY-DET SECTION.
-           DISPLAY-DET-S.
+           CLASSIFY-AND-PROCESS-RECORD SECTION.
+           MOVE DET-ID(1:3) TO WS-REC-TAG.
+           IF WS-REC-TAG = "TRL"
+             SET SAW-TRAILER TO TRUE
+             DISPLAY "Trailer: control count " TRL-REC-COUNT
+           ELSE
+             ADD 1 TO WS-DET-COUNT
+             PERFORM EDIT-DETAIL-RECORD
+           END-IF.
 
-           DISPLAY "ID: " DET-ID " STR: " DET-TIME " DET-NUM: " DET-NUM.
-      *       DISPLAY "DETAILS-NAME: " DETAILS-TIME.
-      *       DISPLAY "DETAILS-NUM: " DETAILS-NUM.
+           VERIFY-TRAILER-COUNTS SECTION.
+           IF NOT SAW-TRAILER
+             DISPLAY "WARNING: file ended without a trailer record - "
+               "possible short read"
+           ELSE
+             IF TRL-REC-COUNT NOT = WS-DET-COUNT
+               DISPLAY "WARNING: trailer count " TRL-REC-COUNT
+                 " does not match " WS-DET-COUNT " records read"
+             ELSE
+               DISPLAY "Trailer control count verified: "
+                 WS-DET-COUNT " records read"
+             END-IF
+           END-IF.
+           IF WS-EXPECT-COUNT NOT = ZERO
+             AND WS-EXPECT-COUNT NOT = WS-DET-COUNT
+             DISPLAY "WARNING: header expected " WS-EXPECT-COUNT
+               " but " WS-DET-COUNT " records were read"
+           END-IF.
+           IF WS-FLAG-COUNT NOT = ZERO
+             DISPLAY "EDIT REPORT: " WS-FLAG-COUNT
+               " record(s) failed field-level edits"
+           END-IF.
 
-           DISPLAY-DET-E.
-               EXIT.
+      * DET-NUM must be a right-justified numeric amount and DET-TIME
+      * a valid HHMM time value; anything else is flagged instead of
+      * dumped as if it were good data.
+           EDIT-DETAIL-RECORD SECTION.
+           MOVE "N" TO WS-DET-NUM-BAD.
+           MOVE "N" TO WS-DET-TIME-BAD.
+           IF DET-NUM NOT NUMERIC
+             SET DET-NUM-BAD TO TRUE
+           END-IF.
+           IF DET-TIME(1:4) NOT NUMERIC
+             SET DET-TIME-BAD TO TRUE
+           ELSE
+             MOVE DET-TIME(1:2) TO WS-EDIT-HOUR
+             MOVE DET-TIME(3:2) TO WS-EDIT-MINUTE
+             IF WS-EDIT-HOUR > 23 OR WS-EDIT-MINUTE > 59
+               SET DET-TIME-BAD TO TRUE
+             END-IF
+           END-IF.
+           IF DET-NUM-BAD OR DET-TIME-BAD
+             ADD 1 TO WS-FLAG-COUNT
+             DISPLAY "*** EDIT FAIL *** ID: " DET-ID
+               " STR: " DET-TIME " NUM: " DET-NUM
+             IF DET-NUM-BAD
+               DISPLAY "    DET-NUM is not a valid numeric amount"
+             END-IF
+             IF DET-TIME-BAD
+               DISPLAY "    DET-TIME is not a valid HHMM time value"
+             END-IF
+           ELSE
+             DISPLAY "ID: " DET-ID " STR: " DET-TIME
+               " DET-NUM: " DET-NUM
+           END-IF.
 
        END-PROGRAM SECTION.
            CLOSE DATA-FILE.
