@@ -2,6 +2,17 @@
       * Author: Maxfx
       * Date: 12/4/2016
       * Revision: Maxfx 31/08/2017
+      * Revision: Maxfx 8/8/2026 - reject invalid MY-DATA-ID records
+      * Revision: Maxfx 8/8/2026 - screen entry form for new records
+      * Revision: Maxfx 8/8/2026 - flag implausible MY-DATA-TIME stamps
+      * Revision: Maxfx 8/8/2026 - record-count/hash-total verification
+      * Revision: Maxfx 9/8/2026 - skip operator prompts and retry a
+      *   busy open with backoff when CALLed from NIGHTLY-BATCH
+      * Revision: Maxfx 9/8/2026 - recognise HDR/TRL control records
+      *   before running them through the MY-DATA-ID numeric check
+      * Revision: Maxfx 9/8/2026 - log rejected records through
+      *   EXCEPTION-LOG-DETAIL, and check a new record's MY-DATA-ID
+      *   with CHECK-DIGIT before it is WRITEn to data.dat
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OPEN-FILE.
@@ -14,17 +25,51 @@
            ACCESS IS SEQUENTIAL
            FILE STATUS FILE-STATUS.
 
+           SELECT REJECT-FILE ASSIGN TO "../data_reject.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS REJECT-FILE-STATUS.
+
+      * Set by NIGHTLY-BATCH ahead of CALLing this program so the
+      * operator prompts below are skipped for an unattended run -
+      * same control-file idiom LOAD-RANGE-CONFIG uses in
+      * RANDOM-BINGO. Absent (or any content other than "BATCH")
+      * leaves this an ordinary interactive run.
+           SELECT RUN-MODE-FILE ASSIGN TO "../batch_run.flag"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-RUN-MODE-STATUS.
+
+      * Companion indexed file, maintained alongside the sequential
+      * pass, so operators can look up a single MY-DATA-ID without
+      * scanning the whole file.
+           SELECT INDEXED-FILE ASSIGN TO "../data_idx.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDX-DATA-ID
+           FILE STATUS IDX-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
            FD DATA-FILE.
-           01 FILE-STATUS PIC XX.
-
            01 MY-DATA-FILE.
              05 MY-DATA-ID    PIC X(5).
              05 MY-DATA-NAME  PIC X(10).
              05 MY-DATA-TIME  PIC X(10).
 
+           FD REJECT-FILE.
+           01 REJECT-RECORD PIC X(80).
+
+           FD RUN-MODE-FILE.
+           01 RUN-MODE-RECORD PIC X(10).
+
+           FD INDEXED-FILE.
+           01 IDX-DATA-RECORD.
+             05 IDX-DATA-ID    PIC X(5).
+             05 IDX-DATA-NAME  PIC X(10).
+             05 IDX-DATA-TIME  PIC X(10).
+
        WORKING-STORAGE SECTION.
+           01 FILE-STATUS PIC XX.
+
            01 MY-DATA-STRUCT.
              05 DATA-ID   PIC X(5).
              05 DATA-NAME PIC X(10).
@@ -36,34 +81,348 @@
              05 ERROR-LEVEL PIC XX.
              05 ERROR-MSG   PIC X(50).
 
+           01 REJECT-FILE-STATUS PIC XX.
+           01 REJECT-COUNT       PIC 9(6) VALUE ZERO.
+           01 STATUS-CODE-MSG    PIC X(50).
+
+           01 IDX-FILE-STATUS    PIC XX.
+           01 WS-LOOKUP-ID       PIC X(5).
+
+      * "What do I do next" decision after a file operation, centralized
+      * in STATUS-ACTION instead of a bare IF FILE-STATUS NOT = "00".
+           01 WS-ACTION-CODE     PIC X.
+             88 ACTION-CONTINUE  VALUE "C".
+             88 ACTION-RETRY     VALUE "R".
+             88 ACTION-ABORT     VALUE "A".
+
+      * New-record entry form fields, keyed in through NEW-DATA-SCREEN.
+           01 WS-ADD-RECORD      PIC X VALUE "N".
+           01 WS-NEW-DATA-ID     PIC X(5).
+           01 WS-NEW-DATA-NAME   PIC X(10).
+           01 WS-CURRENT-TIME    PIC 9(8).
+
+      * DATA-TIME is a clock stamp (HHMMSSss, from ADD-NEW-RECORD's
+      * ACCEPT ... FROM TIME) rather than a calendar date, so it is
+      * checked for a plausible time-of-day shape here rather than
+      * run through the YYYYMMDD date validator used for DETAILS-
+      * BIRTHDAY elsewhere.
+           01 WS-TIME-HH         PIC 99.
+           01 WS-TIME-MM         PIC 99.
+           01 WS-TIME-SS         PIC 99.
+           01 WS-TIME-VALID      PIC X VALUE "Y".
+             88 DATA-TIME-VALID   VALUE "Y".
+             88 DATA-TIME-INVALID VALUE "N".
+
+      * Record-count and hash-total trailer verification, so a
+      * truncated data.dat is caught immediately instead of just
+      * showing fewer lines than expected.
+           01 WS-REC-COUNT       PIC 9(6) VALUE ZERO.
+           01 WS-HASH-TOTAL      PIC 9(10) VALUE ZERO.
+           01 WS-DATA-ID-NUM     PIC 9(5).
+           01 WS-EXPECTED-COUNT  PIC 9(6) VALUE ZERO.
+           01 WS-PROGRAM-NAME    PIC X(30) VALUE "OPEN-FILE".
+
+           01 WS-RUN-MODE-STATUS PIC XX.
+           01 WS-RUN-MODE        PIC X VALUE "I".
+             88 INTERACTIVE-RUN   VALUE "I".
+             88 BATCH-RUN         VALUE "B".
+
+      * Bookkeeping for the OPEN retry loop, driven by the shared
+      * RETRY-BACKOFF routine when STATUS-ACTION signals ACTION-RETRY
+      * for the initial OPEN I-O DATA-FILE.
+           01 WS-RETRY-COUNT     PIC 99 VALUE ZERO.
+           01 WS-MAX-RETRIES     PIC 99 VALUE 5.
+           01 WS-KEEP-RETRYING   PIC X.
+             88 KEEP-RETRYING     VALUE "Y".
+
+      * Fields carried into EXCEPTION-LOG-DETAIL when a record fails
+      * validation and is written to REJECT-FILE.
+           01 WS-EXC-PARAGRAPH   PIC X(30).
+           01 WS-EXC-FIELD-NAME  PIC X(20).
+           01 WS-EXC-RECORD-KEY  PIC X(20).
+           01 WS-EXC-BAD-VALUE   PIC X(20).
+           01 WS-EXC-MESSAGE     PIC X(50).
+
+      * MOD-10 check-digit result for a freshly keyed MY-DATA-ID,
+      * same LINKAGE CHECK-DIGIT already exposes to DETAILS-MAINTENANCE.
+           01 WS-ID-CHECK-VALID  PIC X VALUE "Y".
+             88 ID-CHECK-VALID    VALUE "Y".
+             88 ID-CHECK-INVALID  VALUE "N".
+           01 WS-ID-CHECK-FIELD  PIC X(20).
+
+       SCREEN SECTION.
+       01 NEW-DATA-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COL 4 VALUE "Add new MY-DATA-FILE record".
+           05 LINE 3 COL 4 VALUE "MY-DATA-ID   :".
+           05 LINE 3 COL 19 PIC X(5) USING WS-NEW-DATA-ID.
+           05 LINE 4 COL 4 VALUE "MY-DATA-NAME :".
+           05 LINE 4 COL 19 PIC X(10) USING WS-NEW-DATA-NAME.
+
        PROCEDURE DIVISION.
-      * Open file
+           MOVE 0 TO RETURN-CODE.
+           PERFORM LOAD-RUN-MODE.
+
+      * Open file, retrying with backoff when STATUS-ACTION reports
+      * the file busy/shared instead of treating retry the same as a
+      * fatal abort.
+           MOVE ZERO TO WS-RETRY-COUNT.
            OPEN I-O DATA-FILE.
+           CALL "STATUS-ACTION" USING FILE-STATUS WS-ACTION-CODE.
+           PERFORM UNTIL NOT ACTION-RETRY
+               CALL "RETRY-BACKOFF" USING WS-RETRY-COUNT
+                   WS-MAX-RETRIES WS-KEEP-RETRYING
+               IF NOT KEEP-RETRYING
+                   SET ACTION-ABORT TO TRUE
+                   EXIT PERFORM
+               END-IF
+               OPEN I-O DATA-FILE
+               CALL "STATUS-ACTION" USING FILE-STATUS WS-ACTION-CODE
+           END-PERFORM.
 
-      * Check status code for opening file,
-      * if is not status code 00, print error message and close file.
-           IF FILE-STATUS NOT = '00'
+      * Check status code for opening file - the fatal/retry/continue
+      * decision is centralized in STATUS-ACTION so this isn't just a
+      * bare IF FILE-STATUS NOT = "00" check.
+           IF NOT ACTION-CONTINUE
                MOVE FILE-STATUS TO ERROR-LEVEL
                MOVE "ERROR OPENING FILE : " TO ERROR-MSG
                    PERFORM ERROR-MESSAGE
                    PERFORM END-PROGRAM
            END-IF.
 
+           OPEN OUTPUT REJECT-FILE.
+           OPEN OUTPUT INDEXED-FILE.
+
+           IF INTERACTIVE-RUN
+               DISPLAY "Expected record count for verification "
+                   "(0 to skip): "
+               ACCEPT WS-EXPECTED-COUNT
+           END-IF.
+
+      * Reads a batch-run flag NIGHTLY-BATCH drops before its CALL
+      * chain, the same control-file idiom RANDOM-BINGO's
+      * LOAD-RANGE-CONFIG uses - absent or anything but "BATCH" leaves
+      * this an ordinary interactive run so the ACCEPTs below still
+      * prompt when run standalone.
+       LOAD-RUN-MODE SECTION.
+           SET INTERACTIVE-RUN TO TRUE.
+           OPEN INPUT RUN-MODE-FILE.
+           IF WS-RUN-MODE-STATUS = "00"
+               READ RUN-MODE-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF RUN-MODE-RECORD(1:5) = "BATCH"
+                           SET BATCH-RUN TO TRUE
+                       END-IF
+               END-READ
+               CLOSE RUN-MODE-FILE
+           END-IF.
+
        READ-FILE SECTION.
 
            PERFORM UNTIL EOF = 'Y'
                READ DATA-FILE INTO MY-DATA-STRUCT
 
                     AT END MOVE 'Y' TO EOF
-                    NOT AT END DISPLAY MY-DATA-STRUCT
+                    NOT AT END
+                        ADD 1 TO WS-REC-COUNT
+                        IF DATA-ID(1:3) = "HDR" OR DATA-ID(1:3) = "TRL"
+                            CONTINUE
+                        ELSE
+                            IF DATA-ID IS NUMERIC
+                                MOVE DATA-ID TO WS-DATA-ID-NUM
+                                ADD WS-DATA-ID-NUM TO WS-HASH-TOTAL
+                            END-IF
+                            PERFORM VALIDATE-AND-DISPLAY-RECORD
+                        END-IF
                END-READ
 
 
            END-PERFORM.
            CLOSE DATA-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE INDEXED-FILE.
+           IF REJECT-COUNT > 0
+               DISPLAY REJECT-COUNT " record(s) rejected, see "
+                   "data_reject.dat"
+           END-IF.
+           DISPLAY "Records read: " WS-REC-COUNT.
+           DISPLAY "Hash total (sum of MY-DATA-ID): " WS-HASH-TOTAL.
+           IF WS-EXPECTED-COUNT NOT = ZERO
+               AND WS-EXPECTED-COUNT NOT = WS-REC-COUNT
+               DISPLAY "WARNING: expected " WS-EXPECTED-COUNT
+                   " but " WS-REC-COUNT " records were read"
+           END-IF.
+
+           PERFORM LOOKUP-BY-ID.
+           PERFORM ADD-NEW-RECORD.
+
+      * Screen-based entry form so an operator can key in a brand-new
+      * MY-DATA-ID/MY-DATA-NAME record instead of only ever reading
+      * what's already in data.dat. MY-DATA-TIME is stamped from the
+      * system clock, and the record is appended under OPEN EXTEND.
+       ADD-NEW-RECORD SECTION.
+           IF INTERACTIVE-RUN
+               DISPLAY "Add a new MY-DATA-FILE record? (Y/N): "
+               ACCEPT WS-ADD-RECORD
+           ELSE
+               MOVE "N" TO WS-ADD-RECORD
+           END-IF.
+           IF WS-ADD-RECORD = "Y" OR WS-ADD-RECORD = "y"
+               MOVE SPACES TO WS-NEW-DATA-ID WS-NEW-DATA-NAME
+               DISPLAY NEW-DATA-SCREEN
+               ACCEPT NEW-DATA-SCREEN
+               ACCEPT WS-CURRENT-TIME FROM TIME
+               MOVE WS-NEW-DATA-ID TO WS-ID-CHECK-FIELD
+               CALL "CHECK-DIGIT" USING WS-ID-CHECK-FIELD
+                   WS-ID-CHECK-VALID
+               IF ID-CHECK-INVALID
+                   DISPLAY "MY-DATA-ID " WS-NEW-DATA-ID
+                       " fails check-digit validation, not added"
+                   MOVE "ADD-NEW-RECORD" TO WS-EXC-PARAGRAPH
+                   MOVE "MY-DATA-ID"     TO WS-EXC-FIELD-NAME
+                   MOVE "Check digit validation failed"
+                       TO WS-EXC-MESSAGE
+                   MOVE WS-NEW-DATA-ID TO WS-EXC-RECORD-KEY
+                   MOVE WS-NEW-DATA-ID TO WS-EXC-BAD-VALUE
+                   CALL "EXCEPTION-LOG-DETAIL" USING WS-PROGRAM-NAME
+                       WS-EXC-PARAGRAPH WS-EXC-FIELD-NAME
+                       WS-EXC-RECORD-KEY WS-EXC-BAD-VALUE
+                       WS-EXC-MESSAGE
+               ELSE
+                   MOVE WS-NEW-DATA-ID   TO MY-DATA-ID
+                   MOVE WS-NEW-DATA-NAME TO MY-DATA-NAME
+                   MOVE WS-CURRENT-TIME  TO MY-DATA-TIME
+                   OPEN EXTEND DATA-FILE
+                   IF FILE-STATUS = "35"
+                       OPEN OUTPUT DATA-FILE
+                   END-IF
+                   WRITE MY-DATA-FILE
+                   IF FILE-STATUS NOT = "00"
+                       CALL "STATUS-CODE" USING FILE-STATUS
+                           STATUS-CODE-MSG
+                       DISPLAY "Error writing new record: "
+                           STATUS-CODE-MSG
+                   ELSE
+                       DISPLAY "Record " WS-NEW-DATA-ID
+                           " added to data.dat"
+                       MOVE MY-DATA-ID   TO DATA-ID
+                       MOVE MY-DATA-NAME TO DATA-NAME
+                       MOVE MY-DATA-TIME TO DATA-TIME
+                       PERFORM ADD-NEW-INDEXED-RECORD
+                   END-IF
+                   CLOSE DATA-FILE
+               END-IF
+           END-IF.
+
+      * INDEXED-FILE was already closed by the READ-FILE pass by the
+      * time an operator gets here, so a record just keyed in through
+      * NEW-DATA-SCREEN needs its own indexed-file open/close around
+      * the WRITE - otherwise LOOKUP-BY-ID couldn't find it until a
+      * future run's READ-FILE pass rebuilt data_idx.dat from scratch.
+       ADD-NEW-INDEXED-RECORD SECTION.
+           OPEN I-O INDEXED-FILE.
+           IF IDX-FILE-STATUS = "35"
+               OPEN OUTPUT INDEXED-FILE
+           END-IF.
+           PERFORM WRITE-INDEXED-RECORD.
+           CLOSE INDEXED-FILE.
+
+       VALIDATE-AND-DISPLAY-RECORD SECTION.
+           IF DATA-ID IS NUMERIC AND DATA-NAME NOT = SPACES
+               PERFORM CHECK-DATA-TIME-PLAUSIBLE
+               IF DATA-TIME-INVALID
+                   DISPLAY MY-DATA-STRUCT
+                   DISPLAY "*** DATA-TIME is not a plausible "
+                       "HHMMSSss clock stamp ***"
+               ELSE
+                   DISPLAY MY-DATA-STRUCT
+               END-IF
+               PERFORM WRITE-INDEXED-RECORD
+           ELSE
+               PERFORM WRITE-REJECT-RECORD
+           END-IF.
+
+       CHECK-DATA-TIME-PLAUSIBLE SECTION.
+           SET DATA-TIME-VALID TO TRUE.
+           IF DATA-TIME(1:6) NOT NUMERIC
+               SET DATA-TIME-INVALID TO TRUE
+           ELSE
+               MOVE DATA-TIME(1:2) TO WS-TIME-HH
+               MOVE DATA-TIME(3:2) TO WS-TIME-MM
+               MOVE DATA-TIME(5:2) TO WS-TIME-SS
+               IF WS-TIME-HH > 23 OR WS-TIME-MM > 59
+                   OR WS-TIME-SS > 59
+                   SET DATA-TIME-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+       WRITE-INDEXED-RECORD SECTION.
+           MOVE DATA-ID   TO IDX-DATA-ID
+           MOVE DATA-NAME TO IDX-DATA-NAME
+           MOVE DATA-TIME TO IDX-DATA-TIME
+           WRITE IDX-DATA-RECORD
+           IF IDX-FILE-STATUS NOT = "00"
+               CALL "STATUS-CODE" USING IDX-FILE-STATUS
+                   STATUS-CODE-MSG
+               DISPLAY "Indexed file write for " DATA-ID ": "
+                   STATUS-CODE-MSG
+           END-IF.
+
+      * Demonstrates the single-record retrieval the indexed file was
+      * built for - an operator supplies an ID and gets a direct hit
+      * or a clear KEY_NOT_EXISTS message, instead of scanning
+      * data.dat from the top.
+       LOOKUP-BY-ID SECTION.
+           OPEN INPUT INDEXED-FILE.
+           IF INTERACTIVE-RUN
+               DISPLAY "Enter MY-DATA-ID to look up (blank to skip): "
+               ACCEPT WS-LOOKUP-ID
+           ELSE
+               MOVE SPACES TO WS-LOOKUP-ID
+           END-IF.
+           IF WS-LOOKUP-ID NOT = SPACES
+               MOVE WS-LOOKUP-ID TO IDX-DATA-ID
+               READ INDEXED-FILE
+                   KEY IS IDX-DATA-ID
+                   INVALID KEY
+                       CALL "STATUS-CODE" USING IDX-FILE-STATUS
+                           STATUS-CODE-MSG
+                       DISPLAY "Lookup " WS-LOOKUP-ID ": "
+                           STATUS-CODE-MSG
+                   NOT INVALID KEY
+                       DISPLAY "Found: " IDX-DATA-RECORD
+               END-READ
+           END-IF.
+           CLOSE INDEXED-FILE.
+
+       WRITE-REJECT-RECORD SECTION.
+           MOVE SPACES TO REJECT-RECORD
+           STRING DATA-ID DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  DATA-NAME DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  DATA-TIME DELIMITED BY SIZE
+               INTO REJECT-RECORD
+           END-STRING
+           WRITE REJECT-RECORD.
+           ADD 1 TO REJECT-COUNT.
+           MOVE "VALIDATE-AND-DISPLAY-RECORD" TO WS-EXC-PARAGRAPH.
+           MOVE "DATA-ID"                     TO WS-EXC-FIELD-NAME.
+           MOVE "Non-numeric ID or missing name"
+               TO WS-EXC-MESSAGE.
+           MOVE DATA-ID TO WS-EXC-RECORD-KEY.
+           MOVE DATA-ID TO WS-EXC-BAD-VALUE.
+           CALL "EXCEPTION-LOG-DETAIL" USING WS-PROGRAM-NAME
+               WS-EXC-PARAGRAPH WS-EXC-FIELD-NAME WS-EXC-RECORD-KEY
+               WS-EXC-BAD-VALUE WS-EXC-MESSAGE.
 
        ERROR-MESSAGE SECTION.
-           DISPLAY ERROR-MSG " " ERROR-LEVEL.
+           CALL "STATUS-CODE" USING ERROR-LEVEL STATUS-CODE-MSG.
+           DISPLAY ERROR-MSG " " ERROR-LEVEL " - " STATUS-CODE-MSG.
+           CALL "EXCEPTION-LOG" USING WS-PROGRAM-NAME ERROR-LEVEL
+             ERROR-MSG.
 
        END-PROGRAM SECTION.
+           MOVE 1 TO RETURN-CODE.
            CLOSE DATA-FILE.
