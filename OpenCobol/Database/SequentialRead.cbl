@@ -2,17 +2,82 @@
       * Author: Maxfx                                                  *
       * Revision: 28/8/2017 - Malanius                                 *
       * Program demonstration sequential reading database              *
+      * Revision: Maxfx 8/8/2026 - header/trailer control records      *
+      * Revision: Maxfx 8/8/2026 - check FILE-STATUS on every READ     *
+      * Revision: Maxfx 8/8/2026 - flag implausible DETAILS-BIRTHDAY   *
+      *   values instead of displaying them as opaque text             *
+      * Revision: Maxfx 8/8/2026 - optional CSV export mode            *
+      * Revision: Maxfx 9/8/2026 - merge rolling dated extracts into   *
+      *   one logical stream ahead of the normal read pass             *
+      * Revision: Maxfx 9/8/2026 - skip the CSV-mode prompt and retry  *
+      *   a busy open/read with backoff when CALLed from NIGHTLY-BATCH *
+      * Revision: Maxfx 9/8/2026 - log implausible DETAILS-BIRTHDAY    *
+      *   values through EXCEPTION-LOG-DETAIL, not just a DISPLAY      *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SEQUENTIAL-READ.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT DATA-FILE ASSIGN TO "../database.dat"
+      * Assigned dynamically so a run against several dated extracts
+      * (see MERGE-EXTRACTS) can point this SELECT at the merged
+      * stream instead of the single nightly file without a second
+      * copy of the read loop below.
+           SELECT DATA-FILE ASSIGN TO WS-DATA-FILE-NAME
            ORGANIZATION IS SEQUENTIAL
            ACCESS IS SEQUENTIAL
            FILE STATUS FILE-STATUS.
 
+           SELECT CHECKPOINT-FILE ASSIGN TO "../sequential_read.ckpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-CKPT-STATUS.
+
+           SELECT CSV-OUT ASSIGN TO "../sequential_read.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-CSV-STATUS.
+
+      * Set by NIGHTLY-BATCH ahead of its CALL chain so the CSV-mode
+      * prompt below is skipped for an unattended run - same
+      * control-file idiom OPEN-FILE's LOAD-RUN-MODE uses.
+           SELECT RUN-MODE-FILE ASSIGN TO "../batch_run.flag"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-RUN-MODE-STATUS.
+
+      * List of dated extract files to merge, one path per line, in
+      * place of a single database.dat. Absent or empty means "process
+      * the one file the normal way" (WS-DATA-FILE-NAME keeps its
+      * default value).
+           SELECT EXTRACT-LIST-FILE ASSIGN TO "../database_extracts.lst"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-EXLIST-STATUS.
+
+           SELECT EXTRACT-FILE-1 ASSIGN TO WS-EXTRACT-NAME-1
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-EXTRACT-STATUS-1.
+           SELECT EXTRACT-FILE-2 ASSIGN TO WS-EXTRACT-NAME-2
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-EXTRACT-STATUS-2.
+           SELECT EXTRACT-FILE-3 ASSIGN TO WS-EXTRACT-NAME-3
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-EXTRACT-STATUS-3.
+           SELECT EXTRACT-FILE-4 ASSIGN TO WS-EXTRACT-NAME-4
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-EXTRACT-STATUS-4.
+           SELECT EXTRACT-FILE-5 ASSIGN TO WS-EXTRACT-NAME-5
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-EXTRACT-STATUS-5.
+
+           SELECT EMPTY-EXTRACT-FILE
+           ASSIGN TO "../database_extract_empty.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-EMPTY-EXTRACT-STATUS.
+
+           SELECT SORT-MERGE-WORK ASSIGN TO "sortwk".
+
+           SELECT MERGED-FILE ASSIGN TO "../database_merged.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-MERGED-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
            FD DATA-FILE.
@@ -24,46 +89,450 @@
              02 DETAILS-BIRTHDAY  PIC X(8).
              02 SOME-CODE         PIC X(5).
 
+      * Header record, written once ahead of the first DETAILS record.
+      * Recognised on read by its leading "HDR" tag, which can never
+      * collide with a real DETAILS-ID (seven-digit numeric).
+           01 DATA-FILE-HEADER.
+             02 HDR-TAG        PIC X(3) VALUE "HDR".
+             02 HDR-RUN-DATE   PIC X(8).
+             02 HDR-REC-COUNT  PIC 9(6).
+             02 HDR-JOB-NAME   PIC X(8).
+             02 FILLER         PIC X(5).
+
+      * Trailer record, written once after the last DETAILS record.
+           01 DATA-FILE-TRAILER.
+             02 TRL-TAG        PIC X(3) VALUE "TRL".
+             02 TRL-REC-COUNT  PIC 9(6).
+             02 FILLER         PIC X(21).
+
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD PIC 9(7).
+
+           FD CSV-OUT.
+           01 CSV-OUT-RECORD PIC X(80).
+
+           FD RUN-MODE-FILE.
+           01 RUN-MODE-RECORD PIC X(10).
+
+           FD EXTRACT-LIST-FILE.
+           01 EXTRACT-LIST-RECORD PIC X(60).
+
+           FD EXTRACT-FILE-1.
+           01 EXTRACT-RECORD-1 PIC X(30).
+           FD EXTRACT-FILE-2.
+           01 EXTRACT-RECORD-2 PIC X(30).
+           FD EXTRACT-FILE-3.
+           01 EXTRACT-RECORD-3 PIC X(30).
+           FD EXTRACT-FILE-4.
+           01 EXTRACT-RECORD-4 PIC X(30).
+           FD EXTRACT-FILE-5.
+           01 EXTRACT-RECORD-5 PIC X(30).
+
+           FD EMPTY-EXTRACT-FILE.
+           01 EMPTY-EXTRACT-RECORD PIC X(30).
+
+           SD SORT-MERGE-WORK.
+           01 SORT-MERGE-RECORD.
+             02 SM-DETAILS-ID PIC 9(7).
+             02 FILLER        PIC X(23).
+
+           FD MERGED-FILE.
+           01 MERGED-RECORD PIC X(30).
+
        WORKING-STORAGE SECTION.
+      * Dynamic assign target for DATA-FILE - defaults to the single
+      * nightly extract; MERGE-EXTRACTS points it at MERGED-FILE's
+      * path instead when a list of dated extracts is supplied.
+           77 WS-DATA-FILE-NAME PIC X(60) VALUE "../database.dat".
+
+      * Multi-file merge support for rolling dated extracts. Up to
+      * WS-MAX-EXTRACTS files can be merged into one
+      * ascending-DETAILS-ID stream; unused slots are pointed at a
+      * zero-length placeholder file so the MERGE statement still
+      * balances.
+           78 WS-MAX-EXTRACTS      VALUE 5.
+           77 WS-EXLIST-STATUS     PIC XX.
+           77 WS-EXTRACT-COUNT     PIC 9 VALUE ZERO.
+           77 WS-EXTRACT-IDX       PIC 9.
+           77 WS-EXTRACT-NAME-1    PIC X(60)
+             VALUE "../database_extract_empty.dat".
+           77 WS-EXTRACT-NAME-2    PIC X(60)
+             VALUE "../database_extract_empty.dat".
+           77 WS-EXTRACT-NAME-3    PIC X(60)
+             VALUE "../database_extract_empty.dat".
+           77 WS-EXTRACT-NAME-4    PIC X(60)
+             VALUE "../database_extract_empty.dat".
+           77 WS-EXTRACT-NAME-5    PIC X(60)
+             VALUE "../database_extract_empty.dat".
+           77 WS-EXTRACT-STATUS-1  PIC XX.
+           77 WS-EXTRACT-STATUS-2  PIC XX.
+           77 WS-EXTRACT-STATUS-3  PIC XX.
+           77 WS-EXTRACT-STATUS-4  PIC XX.
+           77 WS-EXTRACT-STATUS-5  PIC XX.
+           77 WS-MERGED-STATUS     PIC XX.
+           77 WS-EMPTY-EXTRACT-STATUS PIC XX.
+           77 WS-CSV-STATUS   PIC XX.
+           77 WS-CSV-MODE     PIC X VALUE "N".
+             88 CSV-MODE      VALUE "Y".
            77 FILE-STATUS PIC XX.
            77 EOF PIC X.
              88 EOF-T value "Y".
              88 EOF-F value "N".
 
+           77 WS-REC-TAG      PIC X(3).
+           77 WS-DET-COUNT    PIC 9(6) VALUE ZERO.
+           77 WS-EXPECT-COUNT PIC 9(6) VALUE ZERO.
+           77 WS-SAW-TRAILER  PIC X VALUE "N".
+             88 SAW-TRAILER   VALUE "Y".
+           77 WS-STATUS-MSG   PIC X(50).
+
+      * Restart/checkpoint support: every WS-CHECKPOINT-INTERVAL
+      * DETAILS records the last-processed DETAILS-ID is committed to
+      * CHECKPOINT-FILE, so a rerun after an abend can skip forward to
+      * where the previous run left off instead of reprocessing.
+           78 WS-CHECKPOINT-INTERVAL VALUE 1000.
+           77 WS-CKPT-STATUS  PIC XX.
+           77 WS-RESTART-ID   PIC 9(7) VALUE ZERO.
+           77 WS-RESUMING     PIC X VALUE "N".
+             88 RESUMING      VALUE "Y".
+
+           77 WS-BIRTHDAY-VALID PIC X VALUE "Y".
+             88 BIRTHDAY-VALID   VALUE "Y".
+             88 BIRTHDAY-INVALID VALUE "N".
+
+      * "What do I do next" decision after a file operation,
+      * centralized in STATUS-ACTION instead of a bare
+      * IF FILE-STATUS NOT = "00" check.
+           77 WS-ACTION-CODE   PIC X.
+             88 ACTION-CONTINUE  VALUE "C".
+             88 ACTION-RETRY     VALUE "R".
+             88 ACTION-ABORT     VALUE "A".
+           77 WS-PROGRAM-NAME  PIC X(30) VALUE "SEQUENTIAL-READ".
+
+           77 WS-RUN-MODE-STATUS PIC XX.
+           77 WS-RUN-MODE        PIC X VALUE "I".
+             88 INTERACTIVE-RUN   VALUE "I".
+             88 BATCH-RUN         VALUE "B".
+
+      * Bookkeeping for the OPEN/READ retry loops, driven by the
+      * shared RETRY-BACKOFF routine when STATUS-ACTION signals
+      * ACTION-RETRY instead of treating retry the same as an abort.
+           77 WS-RETRY-COUNT     PIC 99.
+           77 WS-MAX-RETRIES     PIC 99 VALUE 5.
+           77 WS-KEEP-RETRYING   PIC X.
+             88 KEEP-RETRYING     VALUE "Y".
+
+      * Fields carried into EXCEPTION-LOG-DETAIL for an implausible
+      * DETAILS-BIRTHDAY value.
+           77 WS-EXC-PARAGRAPH   PIC X(30).
+           77 WS-EXC-FIELD-NAME  PIC X(20).
+           77 WS-EXC-RECORD-KEY  PIC X(20).
+           77 WS-EXC-BAD-VALUE   PIC X(20).
+           77 WS-EXC-MESSAGE     PIC X(50).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM LOAD-RUN-MODE.
+           IF INTERACTIVE-RUN
+             DISPLAY "Export to CSV instead of console display? (Y/N): "
+             ACCEPT WS-CSV-MODE
+           END-IF.
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM LOAD-EXTRACT-LIST.
+           IF WS-EXTRACT-COUNT > ZERO
+             PERFORM MERGE-EXTRACTS
+           END-IF.
+
+           IF CSV-MODE
+             OPEN OUTPUT CSV-OUT
+             MOVE "DETAILS-ID,SURNAME,INITIALS,BIRTHDAY,SOME-CODE"
+               TO CSV-OUT-RECORD
+             WRITE CSV-OUT-RECORD
+           END-IF.
+
+           MOVE ZERO TO WS-RETRY-COUNT.
            OPEN INPUT DATA-FILE.
+           CALL "STATUS-ACTION" USING FILE-STATUS WS-ACTION-CODE.
+           PERFORM UNTIL NOT ACTION-RETRY
+             CALL "RETRY-BACKOFF" USING WS-RETRY-COUNT WS-MAX-RETRIES
+               WS-KEEP-RETRYING
+             IF NOT KEEP-RETRYING
+               SET ACTION-ABORT TO TRUE
+               EXIT PERFORM
+             END-IF
+             OPEN INPUT DATA-FILE
+             CALL "STATUS-ACTION" USING FILE-STATUS WS-ACTION-CODE
+           END-PERFORM.
 
-           IF FILE-STATUS not = "00"
-             DISPLAY "Error opening the DB file, program will exit."
+           IF NOT ACTION-CONTINUE
+             CALL "STATUS-CODE" USING FILE-STATUS WS-STATUS-MSG
+             DISPLAY "Error opening the DB file: " WS-STATUS-MSG
+             CALL "EXCEPTION-LOG" USING WS-PROGRAM-NAME FILE-STATUS
+               WS-STATUS-MSG
+             MOVE 1 TO RETURN-CODE
              GOBACK
            END-IF.
 
+           PERFORM READ-HEADER-RECORD.
+
+           PERFORM UNTIL EOF-T
+             READ DATA-FILE NEXT
+               AT END
+                 SET EOF-T TO TRUE
+               NOT AT END
+                 PERFORM CLASSIFY-AND-PROCESS-RECORD
+             END-READ
+             IF NOT EOF-T
+               PERFORM CHECK-READ-STATUS
+             END-IF
+           END-PERFORM
+
+           PERFORM VERIFY-TRAILER-COUNTS.
+           PERFORM CLEAR-CHECKPOINT.
+
+           CLOSE DATA-FILE.
+           IF CSV-MODE
+             CLOSE CSV-OUT
+           END-IF.
+           GOBACK.
+
+      * Reads a batch-run flag NIGHTLY-BATCH drops before its CALL
+      * chain, the same control-file idiom OPEN-FILE's LOAD-RUN-MODE
+      * uses - absent or anything but "BATCH" leaves this an ordinary
+      * interactive run so the CSV-mode prompt still fires standalone.
+           LOAD-RUN-MODE SECTION.
+           SET INTERACTIVE-RUN TO TRUE.
+           OPEN INPUT RUN-MODE-FILE.
+           IF WS-RUN-MODE-STATUS = "00"
+             READ RUN-MODE-FILE
+               AT END CONTINUE
+               NOT AT END
+                 IF RUN-MODE-RECORD(1:5) = "BATCH"
+                   SET BATCH-RUN TO TRUE
+                 END-IF
+             END-READ
+             CLOSE RUN-MODE-FILE
+           END-IF.
+
+           LOAD-CHECKPOINT SECTION.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+             READ CHECKPOINT-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE CHECKPOINT-RECORD TO WS-RESTART-ID
+                 SET RESUMING TO TRUE
+                 DISPLAY "Restarting after checkpoint, last "
+                   "committed DETAILS-ID: " WS-RESTART-ID
+             END-READ
+             CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           WRITE-CHECKPOINT SECTION.
+           MOVE DETAILS-ID TO CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+           CLEAR-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      * Reads up to WS-MAX-EXTRACTS dated extract path names from
+      * EXTRACT-LIST-FILE. An absent or empty list leaves
+      * WS-EXTRACT-COUNT at zero, so MAIN-PROCEDURE falls back to the
+      * single WS-DATA-FILE-NAME default untouched.
+           LOAD-EXTRACT-LIST SECTION.
+           MOVE ZERO TO WS-EXTRACT-COUNT.
+           OPEN INPUT EXTRACT-LIST-FILE.
+           IF WS-EXLIST-STATUS = "00"
+             PERFORM UNTIL WS-EXTRACT-COUNT >= WS-MAX-EXTRACTS
+               READ EXTRACT-LIST-FILE
+                 AT END
+                   MOVE WS-MAX-EXTRACTS TO WS-EXTRACT-COUNT
+                   SUBTRACT WS-MAX-EXTRACTS FROM WS-EXTRACT-COUNT
+                 NOT AT END
+                   ADD 1 TO WS-EXTRACT-COUNT
+                   PERFORM STORE-EXTRACT-NAME
+               END-READ
+               IF WS-EXLIST-STATUS NOT = "00"
+                 EXIT PERFORM
+               END-IF
+             END-PERFORM
+             CLOSE EXTRACT-LIST-FILE
+             IF WS-EXTRACT-COUNT > ZERO
+               DISPLAY "Merging " WS-EXTRACT-COUNT
+                 " dated extract(s) into one ascending-DETAILS-ID "
+                 "stream"
+             END-IF
+           END-IF.
+
+           STORE-EXTRACT-NAME SECTION.
+           EVALUATE WS-EXTRACT-COUNT
+             WHEN 1 MOVE EXTRACT-LIST-RECORD TO WS-EXTRACT-NAME-1
+             WHEN 2 MOVE EXTRACT-LIST-RECORD TO WS-EXTRACT-NAME-2
+             WHEN 3 MOVE EXTRACT-LIST-RECORD TO WS-EXTRACT-NAME-3
+             WHEN 4 MOVE EXTRACT-LIST-RECORD TO WS-EXTRACT-NAME-4
+             WHEN 5 MOVE EXTRACT-LIST-RECORD TO WS-EXTRACT-NAME-5
+           END-EVALUATE.
+
+      * Creates a zero-length placeholder file so unused
+      * EXTRACT-FILE-n slots still satisfy the MERGE statement's
+      * USING clause below.
+           MAKE-EMPTY-EXTRACT SECTION.
+           OPEN OUTPUT EMPTY-EXTRACT-FILE.
+           CLOSE EMPTY-EXTRACT-FILE.
+
+      * Dated extracts are produced without header/trailer control
+      * records of their own (those belong to the single nightly
+      * database.dat run) so the merged stream is plain DETAILS rows;
+      * WS-DATA-FILE-NAME is repointed at it and the normal read loop
+      * in MAIN-PROCEDURE takes over unchanged, warning (correctly)
+      * that no header record was found.
+           MERGE-EXTRACTS SECTION.
+           PERFORM MAKE-EMPTY-EXTRACT.
+           MERGE SORT-MERGE-WORK ON ASCENDING KEY SM-DETAILS-ID
+             USING EXTRACT-FILE-1 EXTRACT-FILE-2 EXTRACT-FILE-3
+                   EXTRACT-FILE-4 EXTRACT-FILE-5
+             GIVING MERGED-FILE.
+           MOVE "../database_merged.dat" TO WS-DATA-FILE-NAME.
+
+           READ-HEADER-RECORD SECTION.
            READ DATA-FILE
              AT END
                SET EOF-T TO TRUE
+               DISPLAY "Empty file, no header record found."
              NOT AT END
                SET EOF-F TO TRUE
-               PERFORM DISPLAY-DET-S THROUGH DISPLAY-DET-E
-           END-READ
+               MOVE DETAILS-ID(1:3) TO WS-REC-TAG
+               IF WS-REC-TAG = "HDR"
+                 MOVE HDR-REC-COUNT TO WS-EXPECT-COUNT
+                 DISPLAY "Header: run date " HDR-RUN-DATE
+                   " job " HDR-JOB-NAME
+                   " expected records " HDR-REC-COUNT
+               ELSE
+                 DISPLAY "WARNING: no header record present"
+                 PERFORM CLASSIFY-AND-PROCESS-RECORD
+               END-IF
+           END-READ.
+           IF NOT EOF-T
+             PERFORM CHECK-READ-STATUS
+           END-IF.
 
-           PERFORM UNTIL EOF-T
+      * Every READ result beyond normal success/end-of-file (e.g. a
+      * record-locked "51" under concurrent access, or a boundary
+      * violation "34") is surfaced with STATUS-CODE's message and
+      * ends the run cleanly instead of continuing on bad data.
+           CHECK-READ-STATUS SECTION.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           CALL "STATUS-ACTION" USING FILE-STATUS WS-ACTION-CODE.
+           PERFORM UNTIL NOT ACTION-RETRY
+             CALL "RETRY-BACKOFF" USING WS-RETRY-COUNT WS-MAX-RETRIES
+               WS-KEEP-RETRYING
+             IF NOT KEEP-RETRYING
+               SET ACTION-ABORT TO TRUE
+               EXIT PERFORM
+             END-IF
              READ DATA-FILE NEXT
                AT END
                  SET EOF-T TO TRUE
                NOT AT END
-                 PERFORM DISPLAY-DET-S THROUGH DISPLAY-DET-E
+                 PERFORM CLASSIFY-AND-PROCESS-RECORD
              END-READ
-           END-PERFORM
+             IF EOF-T
+               SET ACTION-CONTINUE TO TRUE
+               EXIT PERFORM
+             END-IF
+             CALL "STATUS-ACTION" USING FILE-STATUS WS-ACTION-CODE
+           END-PERFORM.
+           IF NOT ACTION-CONTINUE
+             CALL "STATUS-CODE" USING FILE-STATUS WS-STATUS-MSG
+             DISPLAY "Error reading the DB file: " WS-STATUS-MSG
+             CALL "EXCEPTION-LOG" USING WS-PROGRAM-NAME FILE-STATUS
+               WS-STATUS-MSG
+             MOVE 1 TO RETURN-CODE
+             CLOSE DATA-FILE
+             GOBACK
+           END-IF.
 
-           CLOSE DATA-FILE.
-           GOBACK.
+           CLASSIFY-AND-PROCESS-RECORD SECTION.
+           MOVE DETAILS-ID(1:3) TO WS-REC-TAG.
+           IF WS-REC-TAG = "TRL"
+             SET SAW-TRAILER TO TRUE
+             DISPLAY "Trailer: control count " TRL-REC-COUNT
+           ELSE
+             ADD 1 TO WS-DET-COUNT
+             IF RESUMING AND DETAILS-ID NOT > WS-RESTART-ID
+      * Already committed by a prior run - skip reprocessing but
+      * keep it in the count so the trailer check still balances.
+               CONTINUE
+             ELSE
+               SET WS-RESUMING TO "N"
+               PERFORM DISPLAY-DET-S THROUGH DISPLAY-DET-E
+               IF FUNCTION MOD(WS-DET-COUNT WS-CHECKPOINT-INTERVAL)
+                   = ZERO
+                 PERFORM WRITE-CHECKPOINT
+               END-IF
+             END-IF
+           END-IF.
+
+           VERIFY-TRAILER-COUNTS SECTION.
+           IF NOT SAW-TRAILER
+             DISPLAY "WARNING: file ended without a trailer record - "
+               "possible short read"
+           ELSE
+             IF TRL-REC-COUNT NOT = WS-DET-COUNT
+               DISPLAY "WARNING: trailer count " TRL-REC-COUNT
+                 " does not match " WS-DET-COUNT " records read"
+             ELSE
+               DISPLAY "Trailer control count verified: "
+                 WS-DET-COUNT " records read"
+             END-IF
+           END-IF.
+           IF WS-EXPECT-COUNT NOT = ZERO
+             AND WS-EXPECT-COUNT NOT = WS-DET-COUNT
+             DISPLAY "WARNING: header expected " WS-EXPECT-COUNT
+               " but " WS-DET-COUNT " records were read"
+           END-IF.
 
            DISPAY-DET SECTION.
            DISPLAY-DET-S.
-               DISPLAY DETAILS.
-               DISPLAY "DETAILS-ID: " DETAILS-ID
-               DISPLAY "DETAILS-NAME: " DETAILS-SURNAME.
-               DISPLAY "DETAILS-BIRTHDAY: " DETAILS-BIRTHDAY.
+               CALL "VALIDATE-DATE" USING DETAILS-BIRTHDAY
+                 WS-BIRTHDAY-VALID.
+               IF BIRTHDAY-INVALID
+                 MOVE DETAILS-ID       TO WS-EXC-RECORD-KEY
+                 MOVE "DETAILS-BIRTHDAY" TO WS-EXC-FIELD-NAME
+                 MOVE "Implausible date value" TO WS-EXC-MESSAGE
+                 MOVE "DISPLAY-DET-S"  TO WS-EXC-PARAGRAPH
+                 MOVE DETAILS-BIRTHDAY TO WS-EXC-BAD-VALUE
+                 CALL "EXCEPTION-LOG-DETAIL" USING WS-PROGRAM-NAME
+                   WS-EXC-PARAGRAPH WS-EXC-FIELD-NAME WS-EXC-RECORD-KEY
+                   WS-EXC-BAD-VALUE WS-EXC-MESSAGE
+               END-IF
+               IF CSV-MODE
+                 PERFORM WRITE-CSV-DET-LINE
+               ELSE
+                 DISPLAY DETAILS
+                 DISPLAY "DETAILS-ID: " DETAILS-ID
+                 DISPLAY "DETAILS-NAME: " DETAILS-SURNAME
+                 IF BIRTHDAY-INVALID
+                   DISPLAY "DETAILS-BIRTHDAY: " DETAILS-BIRTHDAY
+                     " *** NOT A VALID DATE ***"
+                 ELSE
+                   DISPLAY "DETAILS-BIRTHDAY: " DETAILS-BIRTHDAY
+                 END-IF
+               END-IF.
            DISPLAY-DET-E.
                EXIT.
+
+           WRITE-CSV-DET-LINE SECTION.
+           STRING DETAILS-ID       DELIMITED BY SIZE
+             "," DETAILS-SURNAME   DELIMITED BY SIZE
+             "," INITIALS          DELIMITED BY SIZE
+             "," DETAILS-BIRTHDAY  DELIMITED BY SIZE
+             "," SOME-CODE         DELIMITED BY SIZE
+             INTO CSV-OUT-RECORD
+           END-STRING.
+           WRITE CSV-OUT-RECORD.
