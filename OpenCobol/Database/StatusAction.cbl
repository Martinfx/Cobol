@@ -0,0 +1,53 @@
+      ******************************************************************
+      * Author: Maxfx
+      * Date: 9/8/2026
+      * OPEN-FILE, OPEN-FILE-SEQUENTIAL and SEQUENTIAL-READ each had
+      * their own "IF FILE-STATUS NOT = '00'" check scattered through
+      * the program deciding, ad hoc, whether a failure was fatal.
+      * This centralizes the "what do I do next" decision as a single
+      * EVALUATE TRUE over STATUS-CODE's 88-level condition names, so
+      * every caller gets the same answer for the same status code.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATUS-ACTION.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01  STATUS-CODE         pic x(2) value spaces.
+               88  SUCCESS                    value '00'.
+               88  KEY_NOT_EXISTS             value '23'.
+               88  RECORD_LOCKED              value '51'.
+               88  FILE_SHARING               value '61'.
+
+       LINKAGE SECTION.
+           01  LS-FILE-STATUS   PIC X(2).
+           01  LS-ACTION-CODE   PIC X.
+               88  ACTION-CONTINUE  VALUE 'C'.
+               88  ACTION-RETRY     VALUE 'R'.
+               88  ACTION-ABORT     VALUE 'A'.
+
+       PROCEDURE DIVISION USING LS-FILE-STATUS LS-ACTION-CODE.
+       MAIN-PROCEDURE.
+           MOVE LS-FILE-STATUS TO STATUS-CODE.
+
+           EVALUATE TRUE
+             WHEN SUCCESS
+      * A normal, successful operation - carry on.
+               SET ACTION-CONTINUE TO TRUE
+             WHEN KEY_NOT_EXISTS
+      * Not found is a valid outcome the caller already expects and
+      * handles (e.g. an indexed lookup that comes back empty).
+               SET ACTION-CONTINUE TO TRUE
+             WHEN RECORD_LOCKED
+             WHEN FILE_SHARING
+      * Another job has the record/file busy - worth a retry rather
+      * than failing the whole run outright.
+               SET ACTION-RETRY TO TRUE
+             WHEN OTHER
+      * Anything else (boundary violation, permission denied,
+      * inconsistent file name, ...) is not something a caller can
+      * safely paper over - stop the run.
+               SET ACTION-ABORT TO TRUE
+           END-EVALUATE.
+
+           GOBACK.
