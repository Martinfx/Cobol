@@ -0,0 +1,56 @@
+      ******************************************************************
+      * Author: Maxfx
+      * Date: 9/8/2026
+      * Callers used to DISPLAY an error and stop; nothing survived the
+      * run to say what went wrong. This appends one record per
+      * exception to a shared "../exception.log" file so a negated
+      * condition (an "IF NOT ..." abort branch) leaves a trail instead
+      * of just a console message.
+      * Revision: Maxfx 9/8/2026 - widened EXCEPTION-FILE-RECORD to
+      *   match ExceptionLog.cpy's field-name/record-key/bad-value/
+      *   paragraph-name fields; this entry point leaves them blank
+      *   since a file-status error has no single bad field or key -
+      *   see EXCEPTION-LOG-DETAIL for that case.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCEPTION-LOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "../exception.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-EXC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD EXCEPTION-FILE.
+           01 EXCEPTION-FILE-RECORD PIC X(188).
+
+       WORKING-STORAGE SECTION.
+           77 WS-EXC-FILE-STATUS PIC XX.
+           COPY "ExceptionLog.cpy".
+
+       LINKAGE SECTION.
+           01 LS-EXC-PROGRAM PIC X(30).
+           01 LS-EXC-STATUS  PIC X(2).
+           01 LS-EXC-MESSAGE PIC X(50).
+
+       PROCEDURE DIVISION USING LS-EXC-PROGRAM LS-EXC-STATUS
+           LS-EXC-MESSAGE.
+       MAIN-PROCEDURE.
+           MOVE SPACES TO W-EXCEPTION-RECORD.
+           ACCEPT W-EXC-DATE FROM DATE YYYYMMDD.
+           ACCEPT W-EXC-TIME FROM TIME.
+           MOVE LS-EXC-PROGRAM TO W-EXC-PROGRAM.
+           MOVE LS-EXC-STATUS  TO W-EXC-STATUS.
+           MOVE LS-EXC-MESSAGE TO W-EXC-MESSAGE.
+
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXC-FILE-STATUS = "35"
+             OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           MOVE W-EXCEPTION-RECORD TO EXCEPTION-FILE-RECORD.
+           WRITE EXCEPTION-FILE-RECORD.
+           CLOSE EXCEPTION-FILE.
+
+           GOBACK.
