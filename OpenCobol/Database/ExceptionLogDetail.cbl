@@ -0,0 +1,61 @@
+      ******************************************************************
+      * Author: Maxfx
+      * Date: 9/8/2026
+      * EXCEPTION-LOG only ever ran off a file-status error, so a data-
+      * validation rejection (a bad MY-DATA-ID, an implausible
+      * DETAILS-BIRTHDAY, a failed MOD-10 check digit) left nothing in
+      * "../exception.log" beyond the console DISPLAY. This companion
+      * entry point takes the paragraph, field, record key and bad
+      * value straight from the negated-condition branch that caught
+      * the problem, and writes them to the same shared record layout
+      * EXCEPTION-LOG uses.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCEPTION-LOG-DETAIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "../exception.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-EXC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD EXCEPTION-FILE.
+           01 EXCEPTION-FILE-RECORD PIC X(188).
+
+       WORKING-STORAGE SECTION.
+           77 WS-EXC-FILE-STATUS PIC XX.
+           COPY "ExceptionLog.cpy".
+
+       LINKAGE SECTION.
+           01 LS-EXC-PROGRAM    PIC X(30).
+           01 LS-EXC-PARAGRAPH  PIC X(30).
+           01 LS-EXC-FIELD-NAME PIC X(20).
+           01 LS-EXC-RECORD-KEY PIC X(20).
+           01 LS-EXC-BAD-VALUE  PIC X(20).
+           01 LS-EXC-MESSAGE    PIC X(50).
+
+       PROCEDURE DIVISION USING LS-EXC-PROGRAM LS-EXC-PARAGRAPH
+           LS-EXC-FIELD-NAME LS-EXC-RECORD-KEY LS-EXC-BAD-VALUE
+           LS-EXC-MESSAGE.
+       MAIN-PROCEDURE.
+           MOVE SPACES TO W-EXCEPTION-RECORD.
+           ACCEPT W-EXC-DATE FROM DATE YYYYMMDD.
+           ACCEPT W-EXC-TIME FROM TIME.
+           MOVE LS-EXC-PROGRAM    TO W-EXC-PROGRAM.
+           MOVE LS-EXC-PARAGRAPH  TO W-EXC-PARAGRAPH.
+           MOVE LS-EXC-FIELD-NAME TO W-EXC-FIELD-NAME.
+           MOVE LS-EXC-RECORD-KEY TO W-EXC-RECORD-KEY.
+           MOVE LS-EXC-BAD-VALUE  TO W-EXC-BAD-VALUE.
+           MOVE LS-EXC-MESSAGE    TO W-EXC-MESSAGE.
+
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXC-FILE-STATUS = "35"
+             OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           MOVE W-EXCEPTION-RECORD TO EXCEPTION-FILE-RECORD.
+           WRITE EXCEPTION-FILE-RECORD.
+           CLOSE EXCEPTION-FILE.
+
+           GOBACK.
