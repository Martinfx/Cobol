@@ -0,0 +1,144 @@
+      ******************************************************************
+      * Author: Maxfx
+      * Date: 8/8/2026
+      * OPEN-FILE, OPEN-FILE-SEQUENTIAL and SEQUENTIAL-READ were three
+      * separate programs an operator had to invoke by hand against
+      * their own files, with no shared run log. This driver CALLs
+      * each in turn, checks its RETURN-CODE, stops the chain on the
+      * first failure, and writes one consolidated run log with the
+      * start/end time and status of every step.
+      * Revision: Maxfx 9/8/2026 - drop a "../batch_run.flag" file
+      *   ahead of the CALL chain so OPEN-FILE and SEQUENTIAL-READ
+      *   skip their operator prompts for this unattended run, and
+      *   clear it again once the chain finishes.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "../nightly_batch.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-LOG-STATUS.
+
+           SELECT RUN-MODE-FILE ASSIGN TO "../batch_run.flag"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-RUN-MODE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD LOG-FILE.
+           01 LOG-RECORD PIC X(80).
+
+           FD RUN-MODE-FILE.
+           01 RUN-MODE-RECORD PIC X(10).
+
+       WORKING-STORAGE SECTION.
+           77 WS-LOG-STATUS   PIC XX.
+           77 WS-RUN-MODE-STATUS PIC XX.
+           77 WS-STEP-NAME    PIC X(20).
+           77 WS-STEP-START   PIC 9(8).
+           77 WS-STEP-END     PIC 9(8).
+           77 WS-STEP-RC      PIC S9(4).
+           77 WS-CHAIN-FAILED PIC X VALUE "N".
+             88 CHAIN-FAILED  VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT LOG-FILE.
+           MOVE "Batch run started" TO LOG-RECORD.
+           WRITE LOG-RECORD.
+
+           PERFORM SET-BATCH-MODE-FLAG.
+
+           MOVE "OPEN-FILE" TO WS-STEP-NAME.
+           PERFORM RUN-STEP-OPEN-FILE.
+
+           IF NOT CHAIN-FAILED
+             MOVE "OPEN-FILE-SEQUENTIAL" TO WS-STEP-NAME
+             PERFORM RUN-STEP-OPEN-FILE-SEQ
+           END-IF.
+
+           IF NOT CHAIN-FAILED
+             MOVE "SEQUENTIAL-READ" TO WS-STEP-NAME
+             PERFORM RUN-STEP-SEQUENTIAL-READ
+           END-IF.
+
+           PERFORM CLEAR-BATCH-MODE-FLAG.
+
+           IF CHAIN-FAILED
+             MOVE "Batch run stopped - a step failed" TO LOG-RECORD
+           ELSE
+             MOVE "Batch run completed - all steps passed" TO LOG-RECORD
+           END-IF.
+           WRITE LOG-RECORD.
+           CLOSE LOG-FILE.
+           IF CHAIN-FAILED
+             MOVE 1 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+      * Written ahead of the CALL chain so OPEN-FILE/SEQUENTIAL-READ's
+      * LOAD-RUN-MODE paragraph finds "BATCH" and skips its ACCEPTs.
+           SET-BATCH-MODE-FLAG SECTION.
+           OPEN OUTPUT RUN-MODE-FILE.
+           MOVE "BATCH" TO RUN-MODE-RECORD.
+           WRITE RUN-MODE-RECORD.
+           CLOSE RUN-MODE-FILE.
+
+      * Reset once the chain finishes so a later interactive run of
+      * OPEN-FILE/SEQUENTIAL-READ on its own still prompts as normal.
+           CLEAR-BATCH-MODE-FLAG SECTION.
+           OPEN OUTPUT RUN-MODE-FILE.
+           MOVE "INTERACTIVE" TO RUN-MODE-RECORD.
+           WRITE RUN-MODE-RECORD.
+           CLOSE RUN-MODE-FILE.
+
+           RUN-STEP-OPEN-FILE SECTION.
+           ACCEPT WS-STEP-START FROM TIME.
+           CALL "OPEN-FILE".
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           ACCEPT WS-STEP-END FROM TIME.
+           PERFORM LOG-STEP-RESULT.
+
+           RUN-STEP-OPEN-FILE-SEQ SECTION.
+           ACCEPT WS-STEP-START FROM TIME.
+           CALL "OPEN-FILE-SEQUENTIAL".
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           ACCEPT WS-STEP-END FROM TIME.
+           PERFORM LOG-STEP-RESULT.
+
+           RUN-STEP-SEQUENTIAL-READ SECTION.
+           ACCEPT WS-STEP-START FROM TIME.
+           CALL "SEQUENTIAL-READ".
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           ACCEPT WS-STEP-END FROM TIME.
+           PERFORM LOG-STEP-RESULT.
+
+      * One line per step: name, start/end HHMMSSss and PASS/FAIL,
+      * so the whole night's chain can be reviewed from one file.
+           LOG-STEP-RESULT SECTION.
+           MOVE SPACES TO LOG-RECORD.
+           IF WS-STEP-RC = ZERO
+             STRING WS-STEP-NAME DELIMITED BY SIZE
+               " START " DELIMITED BY SIZE
+               WS-STEP-START DELIMITED BY SIZE
+               " END " DELIMITED BY SIZE
+               WS-STEP-END DELIMITED BY SIZE
+               " STATUS PASS" DELIMITED BY SIZE
+               INTO LOG-RECORD
+             END-STRING
+           ELSE
+             STRING WS-STEP-NAME DELIMITED BY SIZE
+               " START " DELIMITED BY SIZE
+               WS-STEP-START DELIMITED BY SIZE
+               " END " DELIMITED BY SIZE
+               WS-STEP-END DELIMITED BY SIZE
+               " STATUS FAIL RC=" DELIMITED BY SIZE
+               WS-STEP-RC DELIMITED BY SIZE
+               INTO LOG-RECORD
+             END-STRING
+             SET CHAIN-FAILED TO TRUE
+           END-IF.
+           WRITE LOG-RECORD.
+           DISPLAY FUNCTION TRIM(LOG-RECORD).
