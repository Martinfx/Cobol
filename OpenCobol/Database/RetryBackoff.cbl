@@ -0,0 +1,44 @@
+      ******************************************************************
+      * Author: Maxfx
+      * Date: 9/8/2026
+      * FOR-LOOP's RETRY-WITH-BACKOFF paragraph demonstrated backing
+      * off longer on each retry, but the bookkeeping and message
+      * lived only in that one demo - none of the real callers that
+      * treat STATUS-ACTION's ACTION-RETRY the same as ACTION-ABORT
+      * could reuse it. This CALLable routine centralizes the "how
+      * many times have we tried, and should we try again" decision so
+      * both the demo and real file-handling programs share it.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RETRY-BACKOFF.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-BACKOFF-SECONDS PIC 99.
+
+       LINKAGE SECTION.
+      * Incremented on every call - caller starts it at zero before
+      * the first attempt.
+           01 LS-RETRY-COUNT   PIC 99.
+           01 LS-MAX-RETRIES   PIC 99.
+           01 LS-KEEP-RETRYING PIC X.
+             88 KEEP-RETRYING  VALUE "Y".
+             88 STOP-RETRYING  VALUE "N".
+
+       PROCEDURE DIVISION USING LS-RETRY-COUNT LS-MAX-RETRIES
+           LS-KEEP-RETRYING.
+       MAIN-PROCEDURE.
+           ADD 1 TO LS-RETRY-COUNT.
+           IF LS-RETRY-COUNT > LS-MAX-RETRIES
+             SET STOP-RETRYING TO TRUE
+             DISPLAY "Retry with backoff exhausted after "
+               LS-MAX-RETRIES " attempt(s)."
+           ELSE
+             COMPUTE WS-BACKOFF-SECONDS = LS-RETRY-COUNT * 2
+             DISPLAY "Attempt " LS-RETRY-COUNT " of " LS-MAX-RETRIES
+               ": resource busy, backing off " WS-BACKOFF-SECONDS
+               " second(s)"
+             SET KEEP-RETRYING TO TRUE
+           END-IF.
+
+           GOBACK.
