@@ -0,0 +1,186 @@
+      ******************************************************************
+      * Author: Maxfx
+      * Date: 8/8/2026
+      * OPEN-FILE keys records by MY-DATA-ID against "../data.dat" and
+      * SEQUENTIAL-READ keys records by DETAILS-ID against
+      * "../database.dat" - two differently-named files with similar
+      * numeric ID fields and no program that ever cross-checks them.
+      * This batch job reads both, matches on the numeric ID, and
+      * reports any ID present in one file but missing from the other.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATA-RECONCILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE ASSIGN TO "../data.dat"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS WS-DATA-STATUS.
+
+           SELECT DETAILS-FILE ASSIGN TO "../database.dat"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS WS-DETAILS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD DATA-FILE.
+           01 MY-DATA-FILE.
+             05 MY-DATA-ID    PIC X(5).
+             05 MY-DATA-NAME  PIC X(10).
+             05 MY-DATA-TIME  PIC X(10).
+
+           FD DETAILS-FILE.
+           01 DETAILS.
+             02 DETAILS-ID PIC 9(7).
+             02 DETAILS-NAME.
+               03 DETAILS-SURNAME PIC X(8).
+               03 INITIALS        PIC XX.
+             02 DETAILS-BIRTHDAY  PIC X(8).
+             02 SOME-CODE         PIC X(5).
+
+       WORKING-STORAGE SECTION.
+           01 WS-DATA-STATUS    PIC XX.
+           01 WS-DETAILS-STATUS PIC XX.
+
+           01 WS-DATA-EOF       PIC X VALUE "N".
+             88 DATA-EOF-T      VALUE "Y".
+             88 DATA-EOF-F      VALUE "N".
+           01 WS-DETAILS-EOF    PIC X VALUE "N".
+             88 DETAILS-EOF-T   VALUE "Y".
+             88 DETAILS-EOF-F   VALUE "N".
+
+           01 WS-REC-TAG        PIC X(3).
+
+      * IDs pulled from each file, held in memory so the two sides can
+      * be cross-checked once both sequential passes are complete.
+           78 WS-MAX-IDS VALUE 500.
+           01 WS-DATA-COUNT     PIC 9(3) VALUE ZERO.
+           01 WS-DATA-IDS       PIC 9(7) OCCURS 500 TIMES.
+           01 WS-DETAILS-COUNT  PIC 9(3) VALUE ZERO.
+           01 WS-DETAILS-IDS    PIC 9(7) OCCURS 500 TIMES.
+
+           01 WS-I               PIC 9(3).
+           01 WS-J               PIC 9(3).
+           01 WS-CANDIDATE-ID    PIC 9(7).
+           01 WS-FOUND           PIC X VALUE "N".
+             88 ID-FOUND         VALUE "Y".
+
+           01 WS-MISSING-IN-DETAILS PIC 9(4) VALUE ZERO.
+           01 WS-MISSING-IN-DATA    PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-DATA-IDS.
+           PERFORM LOAD-DETAILS-IDS.
+           PERFORM REPORT-MISSING-IN-DETAILS.
+           PERFORM REPORT-MISSING-IN-DATA.
+           PERFORM DISPLAY-SUMMARY.
+           GOBACK.
+
+           LOAD-DATA-IDS SECTION.
+           MOVE ZERO TO WS-DATA-COUNT.
+           OPEN INPUT DATA-FILE.
+           IF WS-DATA-STATUS = "00"
+             SET DATA-EOF-F TO TRUE
+             PERFORM UNTIL DATA-EOF-T
+               READ DATA-FILE
+                 AT END SET DATA-EOF-T TO TRUE
+                 NOT AT END PERFORM ADD-DATA-ID
+               END-READ
+             END-PERFORM
+             CLOSE DATA-FILE
+           ELSE
+             DISPLAY "WARNING: could not open data.dat, status "
+               WS-DATA-STATUS
+           END-IF.
+
+      * MY-DATA-ID is validated as numeric by OPEN-FILE before it's
+      * ever indexed, so a non-numeric record here is one OPEN-FILE
+      * would itself have rejected - skip it the same way.
+           ADD-DATA-ID SECTION.
+           IF MY-DATA-ID IS NUMERIC AND WS-DATA-COUNT < WS-MAX-IDS
+             ADD 1 TO WS-DATA-COUNT
+             MOVE MY-DATA-ID TO WS-DATA-IDS(WS-DATA-COUNT)
+           END-IF.
+
+           LOAD-DETAILS-IDS SECTION.
+           MOVE ZERO TO WS-DETAILS-COUNT.
+           OPEN INPUT DETAILS-FILE.
+           IF WS-DETAILS-STATUS = "00"
+             SET DETAILS-EOF-F TO TRUE
+             PERFORM UNTIL DETAILS-EOF-T
+               READ DETAILS-FILE
+                 AT END SET DETAILS-EOF-T TO TRUE
+                 NOT AT END PERFORM ADD-DETAILS-ID
+               END-READ
+             END-PERFORM
+             CLOSE DETAILS-FILE
+           ELSE
+             DISPLAY "WARNING: could not open database.dat, status "
+               WS-DETAILS-STATUS
+           END-IF.
+
+      * Skip the HDR/TRL control records the same way
+      * DETAILS-SUMMARY-REPORT and SEQUENTIAL-READ do.
+           ADD-DETAILS-ID SECTION.
+           MOVE DETAILS-ID(1:3) TO WS-REC-TAG.
+           IF WS-REC-TAG NOT = "HDR" AND WS-REC-TAG NOT = "TRL"
+               AND WS-DETAILS-COUNT < WS-MAX-IDS
+             ADD 1 TO WS-DETAILS-COUNT
+             MOVE DETAILS-ID TO WS-DETAILS-IDS(WS-DETAILS-COUNT)
+           END-IF.
+
+           REPORT-MISSING-IN-DETAILS SECTION.
+           MOVE ZERO TO WS-MISSING-IN-DETAILS.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-DATA-COUNT
+             MOVE WS-DATA-IDS(WS-I) TO WS-CANDIDATE-ID
+             PERFORM SEARCH-DETAILS-IDS
+             IF NOT ID-FOUND
+               ADD 1 TO WS-MISSING-IN-DETAILS
+               DISPLAY "ID " WS-CANDIDATE-ID
+                 " present in data.dat but missing from database.dat"
+             END-IF
+           END-PERFORM.
+
+           SEARCH-DETAILS-IDS SECTION.
+           MOVE "N" TO WS-FOUND.
+           PERFORM VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > WS-DETAILS-COUNT
+             IF WS-DETAILS-IDS(WS-J) = WS-CANDIDATE-ID
+               MOVE "Y" TO WS-FOUND
+             END-IF
+           END-PERFORM.
+
+           REPORT-MISSING-IN-DATA SECTION.
+           MOVE ZERO TO WS-MISSING-IN-DATA.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-DETAILS-COUNT
+             MOVE WS-DETAILS-IDS(WS-I) TO WS-CANDIDATE-ID
+             PERFORM SEARCH-DATA-IDS
+             IF NOT ID-FOUND
+               ADD 1 TO WS-MISSING-IN-DATA
+               DISPLAY "ID " WS-CANDIDATE-ID
+                 " present in database.dat but missing from data.dat"
+             END-IF
+           END-PERFORM.
+
+           SEARCH-DATA-IDS SECTION.
+           MOVE "N" TO WS-FOUND.
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-DATA-COUNT
+             IF WS-DATA-IDS(WS-J) = WS-CANDIDATE-ID
+               MOVE "Y" TO WS-FOUND
+             END-IF
+           END-PERFORM.
+
+           DISPLAY-SUMMARY SECTION.
+           DISPLAY "-------------------------------------------------"
+           DISPLAY "Reconciliation summary: " WS-DATA-COUNT
+             " data.dat record(s), " WS-DETAILS-COUNT
+             " database.dat record(s)"
+           DISPLAY WS-MISSING-IN-DETAILS
+             " ID(s) missing from database.dat"
+           DISPLAY WS-MISSING-IN-DATA
+             " ID(s) missing from data.dat"
+           DISPLAY "-------------------------------------------------".
