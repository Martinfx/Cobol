@@ -0,0 +1,317 @@
+      ******************************************************************
+      * Author: Maxfx
+      * Date: 8/8/2026
+      * SEQUENTIAL-READ.cbl can only OPEN INPUT and walk database.dat
+      * top to bottom - there was nowhere in the shop to add, correct
+      * or remove a DETAILS record. This program maintains a companion
+      * indexed copy of the DETAILS records (database_idx.dat, RECORD
+      * KEY DETAILS-ID), following the same companion-indexed-file
+      * pattern OPEN-FILE.cbl uses for data.dat: database.dat itself
+      * stays ORGANIZATION SEQUENTIAL with its header/trailer control
+      * records for the existing batch readers, since a header/trailer
+      * tag in DETAILS-ID's leading bytes can't live in an indexed
+      * file's numeric RECORD KEY. LOAD-FROM-EXTRACT below seeds the
+      * indexed copy from the latest database.dat extract.
+      * Revision: Maxfx 9/8/2026 - log birthday and check-digit
+      *   validation rejections through EXCEPTION-LOG-DETAIL, not
+      *   just a console WARNING
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DETAILS-MAINTENANCE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DETAILS-FILE ASSIGN TO "../database_idx.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS DETAILS-ID
+           FILE STATUS FILE-STATUS.
+
+      * Latest sequential extract, used only to seed/refresh the
+      * indexed copy via LOAD-FROM-EXTRACT.
+           SELECT SOURCE-FILE ASSIGN TO "../database.dat"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS SRC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD DETAILS-FILE.
+           01 DETAILS-RECORD.
+             02 DETAILS-ID PIC 9(7).
+             02 DETAILS-NAME.
+               03 DETAILS-SURNAME PIC X(8).
+               03 INITIALS        PIC XX.
+             02 DETAILS-BIRTHDAY  PIC X(8).
+             02 SOME-CODE         PIC X(5).
+
+           FD SOURCE-FILE.
+           01 SRC-DETAILS.
+             02 SRC-DETAILS-ID PIC 9(7).
+             02 SRC-DETAILS-NAME.
+               03 SRC-DETAILS-SURNAME PIC X(8).
+               03 SRC-INITIALS        PIC XX.
+             02 SRC-DETAILS-BIRTHDAY  PIC X(8).
+             02 SRC-SOME-CODE         PIC X(5).
+
+       WORKING-STORAGE SECTION.
+           77 FILE-STATUS     PIC XX.
+           77 SRC-FILE-STATUS PIC XX.
+           77 WS-STATUS-MSG   PIC X(50).
+
+           77 WS-REC-TAG      PIC X(3).
+           77 EOF PIC X.
+             88 EOF-T value "Y".
+             88 EOF-F value "N".
+
+           77 WS-DONE PIC X VALUE "N".
+             88 MENU-DONE VALUE "Y".
+           77 WS-CHOICE PIC X.
+
+           77 WS-LOAD-COUNT PIC 9(6) VALUE ZERO.
+           77 WS-SKIP-COUNT PIC 9(6) VALUE ZERO.
+
+           77 WS-BIRTHDAY-VALID PIC X VALUE "Y".
+             88 BIRTHDAY-VALID   VALUE "Y".
+             88 BIRTHDAY-INVALID VALUE "N".
+
+           77 WS-ID-CHECK-FIELD PIC X(20).
+           77 WS-ID-CHECK-VALID PIC X VALUE "Y".
+             88 ID-CHECK-VALID   VALUE "Y".
+             88 ID-CHECK-INVALID VALUE "N".
+
+           77 WS-PROGRAM-NAME    PIC X(30) VALUE "DETAILS-MAINTENANCE".
+           77 WS-EXC-PARAGRAPH   PIC X(30).
+           77 WS-EXC-FIELD-NAME  PIC X(20).
+           77 WS-EXC-RECORD-KEY  PIC X(20).
+           77 WS-EXC-BAD-VALUE   PIC X(20).
+           77 WS-EXC-MESSAGE     PIC X(50).
+
+      * A surname keyed as "J0HN" or "12345" is almost always a
+      * mistyped entry, so it is classified before being trusted.
+           77 WS-SURNAME-CHECK-FIELD PIC X(30).
+           77 WS-SURNAME-CLASS       PIC X.
+             88 SURNAME-CLASS-ALPHABETIC   VALUE "A".
+             88 SURNAME-CLASS-NUMERIC      VALUE "N".
+             88 SURNAME-CLASS-SPACES       VALUE "S".
+             88 SURNAME-CLASS-ALPHANUMERIC VALUE "X".
+
+      * A delete can't be undone, so the operator confirms the exact
+      * record before it is removed.
+           77 WS-DELETE-CONFIRM PIC X.
+             88 DELETE-CONFIRMED VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-DETAILS-FILE.
+           PERFORM MAINTENANCE-MENU-LOOP.
+           CLOSE DETAILS-FILE.
+           GOBACK.
+
+           OPEN-DETAILS-FILE SECTION.
+           OPEN I-O DETAILS-FILE.
+           IF FILE-STATUS = "35"
+             OPEN OUTPUT DETAILS-FILE
+             CLOSE DETAILS-FILE
+             OPEN I-O DETAILS-FILE
+           END-IF.
+           IF FILE-STATUS NOT = "00"
+             CALL "STATUS-CODE" USING FILE-STATUS WS-STATUS-MSG
+             DISPLAY "Error opening the details file: " WS-STATUS-MSG
+             GOBACK
+           END-IF.
+
+           MAINTENANCE-MENU-LOOP SECTION.
+           PERFORM UNTIL MENU-DONE
+             DISPLAY "-------------------------------------------------"
+             DISPLAY "A) Add    C) Change    D) Delete"
+             DISPLAY "L) Load/refresh from database.dat    Q) Quit"
+             DISPLAY "-------------------------------------------------"
+             DISPLAY "Selection: "
+             ACCEPT WS-CHOICE
+             EVALUATE WS-CHOICE
+               WHEN "A"
+               WHEN "a"
+                 PERFORM ADD-RECORD
+               WHEN "C"
+               WHEN "c"
+                 PERFORM CHANGE-RECORD
+               WHEN "D"
+               WHEN "d"
+                 PERFORM DELETE-RECORD
+               WHEN "L"
+               WHEN "l"
+                 PERFORM LOAD-FROM-EXTRACT
+               WHEN "Q"
+               WHEN "q"
+                 SET MENU-DONE TO TRUE
+               WHEN OTHER
+                 DISPLAY "Invalid selection."
+             END-EVALUATE
+           END-PERFORM.
+
+           ADD-RECORD SECTION.
+           DISPLAY "New DETAILS-ID (7 digits): ".
+           ACCEPT DETAILS-ID.
+           MOVE DETAILS-ID TO WS-ID-CHECK-FIELD.
+           CALL "CHECK-DIGIT" USING WS-ID-CHECK-FIELD WS-ID-CHECK-VALID.
+           IF ID-CHECK-INVALID
+             DISPLAY "Add rejected: DETAILS-ID " DETAILS-ID
+               " fails the MOD-10 check digit - likely a mistyped "
+               "entry."
+             MOVE DETAILS-ID          TO WS-EXC-RECORD-KEY
+             MOVE "DETAILS-ID"        TO WS-EXC-FIELD-NAME
+             MOVE "Check digit validation failed" TO WS-EXC-MESSAGE
+             MOVE "ADD-RECORD"        TO WS-EXC-PARAGRAPH
+             CALL "EXCEPTION-LOG-DETAIL" USING WS-PROGRAM-NAME
+               WS-EXC-PARAGRAPH WS-EXC-FIELD-NAME WS-EXC-RECORD-KEY
+               WS-EXC-RECORD-KEY WS-EXC-MESSAGE
+           ELSE
+             DISPLAY "Surname: "
+             ACCEPT DETAILS-SURNAME
+             MOVE DETAILS-SURNAME TO WS-SURNAME-CHECK-FIELD
+             CALL "FIELD-CLASSIFIER" USING WS-SURNAME-CHECK-FIELD
+               WS-SURNAME-CLASS
+             IF NOT SURNAME-CLASS-ALPHABETIC
+               DISPLAY "WARNING: surname " DETAILS-SURNAME
+                 " is not purely alphabetic."
+             END-IF
+             DISPLAY "Initials: "
+             ACCEPT INITIALS
+             DISPLAY "Birthday: "
+             ACCEPT DETAILS-BIRTHDAY
+             CALL "VALIDATE-DATE" USING DETAILS-BIRTHDAY
+               WS-BIRTHDAY-VALID
+             IF BIRTHDAY-INVALID
+               DISPLAY "WARNING: " DETAILS-BIRTHDAY
+                 " is not a plausible YYYYMMDD date."
+               MOVE DETAILS-ID            TO WS-EXC-RECORD-KEY
+               MOVE "DETAILS-BIRTHDAY"    TO WS-EXC-FIELD-NAME
+               MOVE "Implausible date value" TO WS-EXC-MESSAGE
+               MOVE "ADD-RECORD"          TO WS-EXC-PARAGRAPH
+               MOVE DETAILS-BIRTHDAY      TO WS-EXC-BAD-VALUE
+               CALL "EXCEPTION-LOG-DETAIL" USING WS-PROGRAM-NAME
+                 WS-EXC-PARAGRAPH WS-EXC-FIELD-NAME WS-EXC-RECORD-KEY
+                 WS-EXC-BAD-VALUE WS-EXC-MESSAGE
+             END-IF
+             DISPLAY "Code: "
+             ACCEPT SOME-CODE
+             WRITE DETAILS-RECORD
+               INVALID KEY
+                 CALL "STATUS-CODE" USING FILE-STATUS WS-STATUS-MSG
+                 DISPLAY "Add failed: " WS-STATUS-MSG
+               NOT INVALID KEY
+                 DISPLAY "Record " DETAILS-ID " added."
+             END-WRITE
+           END-IF.
+
+           CHANGE-RECORD SECTION.
+           DISPLAY "DETAILS-ID to change: ".
+           ACCEPT DETAILS-ID.
+           READ DETAILS-FILE
+             KEY IS DETAILS-ID
+             INVALID KEY
+               CALL "STATUS-CODE" USING FILE-STATUS WS-STATUS-MSG
+               DISPLAY "Lookup failed: " WS-STATUS-MSG
+             NOT INVALID KEY
+               DISPLAY "Surname (" DETAILS-SURNAME "): "
+               ACCEPT DETAILS-SURNAME
+               DISPLAY "Initials (" INITIALS "): "
+               ACCEPT INITIALS
+               DISPLAY "Birthday (" DETAILS-BIRTHDAY "): "
+               ACCEPT DETAILS-BIRTHDAY
+               CALL "VALIDATE-DATE" USING DETAILS-BIRTHDAY
+                 WS-BIRTHDAY-VALID
+               IF BIRTHDAY-INVALID
+                 DISPLAY "WARNING: " DETAILS-BIRTHDAY
+                   " is not a plausible YYYYMMDD date."
+                 MOVE DETAILS-ID            TO WS-EXC-RECORD-KEY
+                 MOVE "DETAILS-BIRTHDAY"    TO WS-EXC-FIELD-NAME
+                 MOVE "Implausible date value" TO WS-EXC-MESSAGE
+                 MOVE "CHANGE-RECORD"       TO WS-EXC-PARAGRAPH
+                 MOVE DETAILS-BIRTHDAY      TO WS-EXC-BAD-VALUE
+                 CALL "EXCEPTION-LOG-DETAIL" USING WS-PROGRAM-NAME
+                   WS-EXC-PARAGRAPH WS-EXC-FIELD-NAME WS-EXC-RECORD-KEY
+                   WS-EXC-BAD-VALUE WS-EXC-MESSAGE
+               END-IF
+               DISPLAY "Code (" SOME-CODE "): "
+               ACCEPT SOME-CODE
+               REWRITE DETAILS-RECORD
+                 INVALID KEY
+                   CALL "STATUS-CODE" USING FILE-STATUS WS-STATUS-MSG
+                   DISPLAY "Update failed: " WS-STATUS-MSG
+                 NOT INVALID KEY
+                   DISPLAY "Record " DETAILS-ID " updated."
+               END-REWRITE
+           END-READ.
+
+           DELETE-RECORD SECTION.
+           DISPLAY "DETAILS-ID to delete: ".
+           ACCEPT DETAILS-ID.
+           READ DETAILS-FILE
+             KEY IS DETAILS-ID
+             INVALID KEY
+               CALL "STATUS-CODE" USING FILE-STATUS WS-STATUS-MSG
+               DISPLAY "Lookup failed: " WS-STATUS-MSG
+             NOT INVALID KEY
+               DISPLAY "Delete " DETAILS-ID " (" DETAILS-SURNAME
+                 " " INITIALS ") - are you sure? (Y/N): "
+               ACCEPT WS-DELETE-CONFIRM
+               EVALUATE TRUE
+                 WHEN DELETE-CONFIRMED
+                   DELETE DETAILS-FILE RECORD
+                     INVALID KEY
+                       CALL "STATUS-CODE" USING FILE-STATUS
+                         WS-STATUS-MSG
+                       DISPLAY "Delete failed: " WS-STATUS-MSG
+                     NOT INVALID KEY
+                       DISPLAY "Record " DETAILS-ID " deleted."
+                   END-DELETE
+                 WHEN OTHER
+                   DISPLAY "Delete cancelled."
+               END-EVALUATE
+           END-READ.
+
+      * Reloads the indexed working copy from the latest database.dat
+      * extract, skipping its HDR/TRL control records and any
+      * DETAILS-ID already present in the indexed file.
+           LOAD-FROM-EXTRACT SECTION.
+           MOVE ZERO TO WS-LOAD-COUNT.
+           MOVE ZERO TO WS-SKIP-COUNT.
+           OPEN INPUT SOURCE-FILE.
+           IF SRC-FILE-STATUS NOT = "00"
+             CALL "STATUS-CODE" USING SRC-FILE-STATUS WS-STATUS-MSG
+             DISPLAY "Error opening database.dat: " WS-STATUS-MSG
+           ELSE
+             SET EOF-F TO TRUE
+             PERFORM UNTIL EOF-T
+               READ SOURCE-FILE
+                 AT END
+                   SET EOF-T TO TRUE
+                 NOT AT END
+                   PERFORM LOAD-ONE-EXTRACT-RECORD
+               END-READ
+             END-PERFORM
+             CLOSE SOURCE-FILE
+             DISPLAY WS-LOAD-COUNT " record(s) loaded, "
+               WS-SKIP-COUNT " skipped (already present or control "
+               "record)"
+           END-IF.
+
+           LOAD-ONE-EXTRACT-RECORD SECTION.
+           MOVE SRC-DETAILS-ID(1:3) TO WS-REC-TAG.
+           IF WS-REC-TAG = "HDR" OR WS-REC-TAG = "TRL"
+             ADD 1 TO WS-SKIP-COUNT
+           ELSE
+             MOVE SRC-DETAILS-ID       TO DETAILS-ID
+             MOVE SRC-DETAILS-SURNAME  TO DETAILS-SURNAME
+             MOVE SRC-INITIALS         TO INITIALS
+             MOVE SRC-DETAILS-BIRTHDAY TO DETAILS-BIRTHDAY
+             MOVE SRC-SOME-CODE        TO SOME-CODE
+             WRITE DETAILS-RECORD
+               INVALID KEY
+                 ADD 1 TO WS-SKIP-COUNT
+               NOT INVALID KEY
+                 ADD 1 TO WS-LOAD-COUNT
+             END-WRITE
+           END-IF.
