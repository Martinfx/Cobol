@@ -0,0 +1,172 @@
+      ******************************************************************
+      * Author: Maxfx
+      * Date: 8/8/2026
+      * Page-formatted summary report over database.dat, broken on
+      * SOME-CODE, since SEQUENTIAL-READ only ever DISPLAYs one record
+      * at a time with no totals by code.
+      * Revision: Maxfx 9/8/2026 - the control break needs the file in
+      *   SOME-CODE order, not DETAILS-ID (write) order, or the same
+      *   code recurring later in the file starts a second total
+      *   instead of adding to the first. SORT-DETAIL-FILE now runs
+      *   database.dat through an SD work file ahead of the read loop,
+      *   the same SD-work-file idiom MERGE-EXTRACTS uses in
+      *   SEQUENTIAL-READ, and the control break reads the sorted
+      *   output instead of DATA-FILE directly.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DETAILS-SUMMARY-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE ASSIGN TO "../database.dat"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS FILE-STATUS.
+
+           SELECT SORT-CODE-WORK ASSIGN TO "sortwk".
+
+           SELECT SORTED-FILE ASSIGN TO "../database_by_code.dat"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS WS-SORTED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD DATA-FILE.
+           01 DETAILS.
+             02 DETAILS-ID PIC 9(7).
+             02 DETAILS-NAME.
+               03 DETAILS-SURNAME PIC X(8).
+               03 INITIALS        PIC XX.
+             02 DETAILS-BIRTHDAY  PIC X(8).
+             02 SOME-CODE         PIC X(5).
+
+           SD SORT-CODE-WORK.
+           01 SORT-CODE-RECORD.
+             02 SC-DETAILS-ID     PIC 9(7).
+             02 SC-DETAILS-NAME.
+               03 SC-SURNAME      PIC X(8).
+               03 SC-INITIALS     PIC XX.
+             02 SC-BIRTHDAY       PIC X(8).
+             02 SC-SOME-CODE      PIC X(5).
+
+           FD SORTED-FILE.
+           01 SORTED-DETAILS.
+             02 SORTED-DETAILS-ID PIC 9(7).
+             02 SORTED-DETAILS-NAME.
+               03 SORTED-SURNAME  PIC X(8).
+               03 SORTED-INITIALS PIC XX.
+             02 SORTED-BIRTHDAY   PIC X(8).
+             02 SORTED-SOME-CODE  PIC X(5).
+
+       WORKING-STORAGE SECTION.
+           77 FILE-STATUS PIC XX.
+           77 WS-SORTED-STATUS PIC XX.
+           77 EOF PIC X.
+             88 EOF-T value "Y".
+             88 EOF-F value "N".
+
+           77 WS-REC-TAG       PIC X(3).
+           77 WS-STATUS-MSG    PIC X(50).
+
+           78 WS-LINES-PER-PAGE VALUE 20.
+           77 WS-PAGE-NO       PIC 9(4) VALUE 1.
+           77 WS-LINE-COUNT    PIC 99   VALUE 99.
+
+           77 WS-PREV-CODE     PIC X(5) VALUE SPACES.
+           77 WS-CODE-COUNT    PIC 9(6) VALUE ZERO.
+           77 WS-GRAND-COUNT   PIC 9(6) VALUE ZERO.
+           77 WS-FIRST-DETAIL  PIC X    VALUE "Y".
+             88 FIRST-DETAIL   VALUE "Y".
+
+           01 WS-RUN-DATE.
+             05 WS-RUN-YYYY PIC 9(4).
+             05 WS-RUN-MM   PIC 9(2).
+             05 WS-RUN-DD   PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           SORT SORT-CODE-WORK ON ASCENDING KEY SC-SOME-CODE
+             USING DATA-FILE
+             GIVING SORTED-FILE.
+
+           OPEN INPUT SORTED-FILE.
+           IF WS-SORTED-STATUS NOT = "00"
+             CALL "STATUS-CODE" USING WS-SORTED-STATUS WS-STATUS-MSG
+             DISPLAY "Error opening the sorted DB file: " WS-STATUS-MSG
+             GOBACK
+           END-IF.
+
+           PERFORM UNTIL EOF-T
+             READ SORTED-FILE NEXT
+               AT END
+                 SET EOF-T TO TRUE
+               NOT AT END
+                 MOVE SORTED-DETAILS TO DETAILS
+                 PERFORM CLASSIFY-RECORD
+             END-READ
+           END-PERFORM.
+
+           IF NOT FIRST-DETAIL
+             PERFORM PRINT-CODE-TOTAL
+           END-IF.
+           PERFORM PRINT-REPORT-FOOTER.
+
+           CLOSE SORTED-FILE.
+           GOBACK.
+
+           CLASSIFY-RECORD SECTION.
+           MOVE DETAILS-ID(1:3) TO WS-REC-TAG.
+           IF WS-REC-TAG = "HDR" OR WS-REC-TAG = "TRL"
+             CONTINUE
+           ELSE
+             PERFORM PROCESS-DETAIL-RECORD
+           END-IF.
+
+           PROCESS-DETAIL-RECORD SECTION.
+           IF NOT FIRST-DETAIL AND SOME-CODE NOT = WS-PREV-CODE
+             PERFORM PRINT-CODE-TOTAL
+           END-IF.
+
+           IF FIRST-DETAIL OR SOME-CODE NOT = WS-PREV-CODE
+             MOVE SOME-CODE TO WS-PREV-CODE
+             MOVE ZERO TO WS-CODE-COUNT
+             SET WS-FIRST-DETAIL TO "N"
+           END-IF.
+
+           ADD 1 TO WS-CODE-COUNT.
+           ADD 1 TO WS-GRAND-COUNT.
+           PERFORM PRINT-DETAIL-LINE.
+
+           PRINT-DETAIL-LINE SECTION.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+             PERFORM PRINT-PAGE-HEADER
+           END-IF.
+           DISPLAY "  " SOME-CODE "  " DETAILS-ID "  "
+             DETAILS-SURNAME "  " INITIALS.
+           ADD 1 TO WS-LINE-COUNT.
+
+           PRINT-CODE-TOTAL SECTION.
+           DISPLAY " ".
+           DISPLAY "  Code " WS-PREV-CODE " total: " WS-CODE-COUNT
+             " record(s)".
+           DISPLAY " ".
+           ADD 3 TO WS-LINE-COUNT.
+
+           PRINT-PAGE-HEADER SECTION.
+           IF WS-PAGE-NO > 1
+             DISPLAY " "
+           END-IF.
+           DISPLAY "DETAILS SUMMARY REPORT BY CODE" "   PAGE: "
+             WS-PAGE-NO.
+           DISPLAY "CODE    DETAILS-ID  SURNAME   INITIALS".
+           DISPLAY "----    ----------  --------  --------".
+           ADD 1 TO WS-PAGE-NO.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+           PRINT-REPORT-FOOTER SECTION.
+           DISPLAY " ".
+           DISPLAY "RUN DATE: " WS-RUN-YYYY "-" WS-RUN-MM "-" WS-RUN-DD
+             "   GRAND TOTAL: " WS-GRAND-COUNT " record(s)".
