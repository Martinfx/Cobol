@@ -0,0 +1,81 @@
+      ******************************************************************
+      * Author: Maxfx
+      * Date: 9/8/2026
+      * DETAILS-ID PIC 9(7) and MY-DATA-ID PIC X(5) are both used as
+      * record keys with no check-digit protection, so a mistyped
+      * digit on data entry is indistinguishable from a real ID. This
+      * shared, CALLable routine runs a MOD-10 (Luhn-style) check over
+      * an ID's digits - built out from SIGN-CONDITION's IS POSITIVE /
+      * IS ZERO pattern applied to the computed check total - so a
+      * bad key can be rejected before it is ever WRITEn to
+      * database.dat or data.dat.
+      * Revision: Maxfx 9/8/2026 - NUMERIC test now looks only at
+      *   WS-DIGITS(1:WS-DIGIT-COUNT); testing the whole space-padded
+      *   PIC X(20) field failed every ID shorter than 20 characters.
+      * Revision: Maxfx 9/8/2026 - now also called from OPEN-FILE's
+      *   ADD-NEW-RECORD before a new MY-DATA-ID is WRITEn to data.dat.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHECK-DIGIT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-DIGITS        PIC X(20).
+           01 WS-DIGIT-COUNT   PIC 99.
+           01 WS-I             PIC 99.
+           01 WS-POSITION-FROM-RIGHT PIC 99.
+           01 WS-DIGIT-VALUE   PIC 9.
+           01 WS-DOUBLED       PIC 99.
+           01 WS-CHECK-TOTAL   PIC S9(5) VALUE ZERO.
+           01 WS-MOD-RESULT    PIC S9(5) VALUE ZERO.
+
+       LINKAGE SECTION.
+           01 LS-ID-FIELD    PIC X(20).
+           01 LS-VALID-FLAG  PIC X.
+             88 LS-ID-VALID    VALUE "Y".
+             88 LS-ID-INVALID  VALUE "N".
+
+       PROCEDURE DIVISION USING LS-ID-FIELD LS-VALID-FLAG.
+       MAIN-PROCEDURE.
+           SET LS-ID-VALID TO TRUE.
+           MOVE ZERO TO WS-CHECK-TOTAL.
+           MOVE FUNCTION TRIM(LS-ID-FIELD) TO WS-DIGITS.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LS-ID-FIELD))
+             TO WS-DIGIT-COUNT.
+
+           IF WS-DIGIT-COUNT < 2
+               OR WS-DIGITS(1:WS-DIGIT-COUNT) NOT NUMERIC
+             SET LS-ID-INVALID TO TRUE
+             GOBACK
+           END-IF.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-DIGIT-COUNT
+             MOVE WS-DIGITS(WS-I:1) TO WS-DIGIT-VALUE
+             COMPUTE WS-POSITION-FROM-RIGHT =
+               WS-DIGIT-COUNT - WS-I + 1
+             PERFORM ADD-WEIGHTED-DIGIT
+           END-PERFORM.
+
+           COMPUTE WS-MOD-RESULT = FUNCTION MOD(WS-CHECK-TOTAL, 10).
+           IF WS-MOD-RESULT IS ZERO
+             SET LS-ID-VALID TO TRUE
+           ELSE
+             SET LS-ID-INVALID TO TRUE
+           END-IF.
+
+           GOBACK.
+
+      * Every second digit, counting from the rightmost, is doubled;
+      * a doubled value over 9 has its digits summed (equivalently,
+      * 9 subtracted) before being added into the running total.
+           ADD-WEIGHTED-DIGIT SECTION.
+           IF FUNCTION MOD(WS-POSITION-FROM-RIGHT, 2) = 0
+             COMPUTE WS-DOUBLED = WS-DIGIT-VALUE * 2
+             IF WS-DOUBLED > 9
+               COMPUTE WS-DOUBLED = WS-DOUBLED - 9
+             END-IF
+             ADD WS-DOUBLED TO WS-CHECK-TOTAL
+           ELSE
+             ADD WS-DIGIT-VALUE TO WS-CHECK-TOTAL
+           END-IF.
