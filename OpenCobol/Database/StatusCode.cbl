@@ -1,3 +1,7 @@
+      ******************************************************************
+      * Author: Maxfx
+      * Revision: Maxfx 8/8/2026 - status-to-message lookup subprogram
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STATUS-CODE.
        ENVIRONMENT DIVISION.
@@ -38,7 +42,90 @@
                88  FILE_SHARING               value '61'.
                88  NOT_AVAILABLE              value '91'.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+           01  LS-FILE-STATUS      PIC X(2).
+           01  LS-STATUS-MESSAGE   PIC X(50).
+
+       PROCEDURE DIVISION USING LS-FILE-STATUS LS-STATUS-MESSAGE.
        MAIN-PROCEDURE.
-           DISPLAY "Hello world"
+           MOVE LS-FILE-STATUS TO STATUS-CODE.
+
+           EVALUATE TRUE
+             WHEN SUCCESS
+               MOVE "Successful completion" TO LS-STATUS-MESSAGE
+             WHEN SUCCESS_DUPLICATE
+               MOVE "Successful, duplicate key" TO LS-STATUS-MESSAGE
+             WHEN SUCCESS_INCOMPLETE
+               MOVE "Successful, record shorter than expected"
+                 TO LS-STATUS-MESSAGE
+             WHEN SUCCESS_OPTIONAL
+               MOVE "Successful, optional file not present"
+                 TO LS-STATUS-MESSAGE
+             WHEN SUCCESS_NO_UNIT
+               MOVE "Successful, no further storage unit"
+                 TO LS-STATUS-MESSAGE
+             WHEN END_OF_FILE
+               MOVE "End of file" TO LS-STATUS-MESSAGE
+             WHEN OUT_OF_KEY_RANGE
+               MOVE "Sequential READ, key out of range"
+                 TO LS-STATUS-MESSAGE
+             WHEN KEY_INVALID
+               MOVE "Invalid key value" TO LS-STATUS-MESSAGE
+             WHEN KEY_EXISTS
+               MOVE "Duplicate key on WRITE/REWRITE"
+                 TO LS-STATUS-MESSAGE
+             WHEN KEY_NOT_EXISTS
+               MOVE "Record key not found" TO LS-STATUS-MESSAGE
+             WHEN PERMANENT_ERROR
+               MOVE "Permanent I-O error" TO LS-STATUS-MESSAGE
+             WHEN INCONSISTENT_FILENAME
+               MOVE "Inconsistent file name" TO LS-STATUS-MESSAGE
+             WHEN BOUNDARY_VIOLATION
+               MOVE "Boundary violation" TO LS-STATUS-MESSAGE
+             WHEN NOT_EXISTS
+               MOVE "File does not exist" TO LS-STATUS-MESSAGE
+             WHEN PERMISSION_DENIED
+               MOVE "Permission denied" TO LS-STATUS-MESSAGE
+             WHEN CLOSED_WITH_LOCK
+               MOVE "File closed with lock" TO LS-STATUS-MESSAGE
+             WHEN CONFLICT_ATTRIBUTE
+               MOVE "Conflicting file attributes" TO LS-STATUS-MESSAGE
+             WHEN ALREADY_OPEN
+               MOVE "File already open" TO LS-STATUS-MESSAGE
+             WHEN NOT_OPEN
+               MOVE "File not open" TO LS-STATUS-MESSAGE
+             WHEN READ_NOT_DONE
+               MOVE "No successful prior READ" TO LS-STATUS-MESSAGE
+             WHEN RECORD_OVERFLOW
+               MOVE "Record overflow" TO LS-STATUS-MESSAGE
+             WHEN READ_ERROR
+               MOVE "Read error, no record delimiter"
+                 TO LS-STATUS-MESSAGE
+             WHEN INPUT_DENIED
+               MOVE "OPEN INPUT/I-O denied, no permission"
+                 TO LS-STATUS-MESSAGE
+             WHEN OUTPUT_DENIED
+               MOVE "OPEN OUTPUT/EXTEND denied, no permission"
+                 TO LS-STATUS-MESSAGE
+             WHEN I_O_DENIED
+               MOVE "OPEN I-O denied, no permission"
+                 TO LS-STATUS-MESSAGE
+             WHEN RECORD_LOCKED
+               MOVE "Record locked by another process"
+                 TO LS-STATUS-MESSAGE
+             WHEN END_OF_PAGE
+               MOVE "End of page" TO LS-STATUS-MESSAGE
+             WHEN I_O_LINAGE
+               MOVE "I-O error, LINAGE-COUNTER out of range"
+                 TO LS-STATUS-MESSAGE
+             WHEN FILE_SHARING
+               MOVE "File sharing conflict, retry later"
+                 TO LS-STATUS-MESSAGE
+             WHEN NOT_AVAILABLE
+               MOVE "File not available" TO LS-STATUS-MESSAGE
+             WHEN OTHER
+               MOVE "Unrecognised file status code"
+                 TO LS-STATUS-MESSAGE
+           END-EVALUATE.
+
            GOBACK.
