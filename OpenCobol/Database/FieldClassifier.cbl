@@ -0,0 +1,38 @@
+      ******************************************************************
+      * Author: Maxfx
+      * Date: 9/8/2026
+      * Classifies a text field as alphabetic, numeric, spaces, or
+      * plain alphanumeric, the same way CLASS-CONDITION demonstrates
+      * with the IS ALPHABETIC / IS NUMERIC clauses, but as a callable
+      * routine so other programs can act on the result instead of
+      * just DISPLAYing it.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIELD-CLASSIFIER.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+           01 LS-CLASS-FIELD    PIC X(30).
+           01 LS-CLASS-RESULT   PIC X.
+             88 CLASS-ALPHABETIC   VALUE "A".
+             88 CLASS-NUMERIC      VALUE "N".
+             88 CLASS-SPACES       VALUE "S".
+             88 CLASS-ALPHANUMERIC VALUE "X".
+
+       PROCEDURE DIVISION USING LS-CLASS-FIELD LS-CLASS-RESULT.
+       MAIN-PROCEDURE.
+
+           EVALUATE TRUE
+             WHEN LS-CLASS-FIELD = SPACES
+               SET CLASS-SPACES TO TRUE
+             WHEN LS-CLASS-FIELD IS ALPHABETIC
+               SET CLASS-ALPHABETIC TO TRUE
+             WHEN LS-CLASS-FIELD IS NUMERIC
+               SET CLASS-NUMERIC TO TRUE
+             WHEN OTHER
+               SET CLASS-ALPHANUMERIC TO TRUE
+           END-EVALUATE.
+
+           GOBACK.
