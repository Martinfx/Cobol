@@ -0,0 +1,162 @@
+      ******************************************************************
+      * Author: Maxfx
+      * Date: 9/8/2026
+      * Buckets every DETAILS-ID in database.dat into one of a small
+      * set of ID ranges, the same GREATER THAN OR EQUAL TO / LESS
+      * THAN OR EQUAL TO comparisons RELATION-CONDITION demonstrates,
+      * driven off a table instead of one hard-coded IF.
+      * Revision: Maxfx 9/8/2026 - retry a busy open with backoff
+      *   instead of treating ACTION-RETRY the same as ACTION-ABORT
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ID-RANGE-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE ASSIGN TO "../database.dat"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD DATA-FILE.
+           01 DETAILS-RECORD.
+             02 DETAILS-ID PIC 9(7).
+             02 DETAILS-NAME.
+               03 DETAILS-SURNAME PIC X(8).
+               03 INITIALS        PIC XX.
+             02 DETAILS-BIRTHDAY  PIC X(8).
+             02 SOME-CODE         PIC X(5).
+
+       WORKING-STORAGE SECTION.
+           77 FILE-STATUS      PIC XX.
+           77 WS-ACTION-CODE   PIC X.
+             88 ACTION-CONTINUE  VALUE "C".
+             88 ACTION-RETRY     VALUE "R".
+             88 ACTION-ABORT     VALUE "A".
+           77 WS-PROGRAM-NAME  PIC X(30) VALUE "ID-RANGE-REPORT".
+           77 WS-STATUS-MSG    PIC X(50).
+
+           77 WS-REC-TAG       PIC X(3).
+           77 EOF PIC X VALUE "N".
+             88 EOF-T VALUE "Y".
+             88 EOF-F VALUE "N".
+
+      * Range boundaries are table rows, not a nest of IF/AND/OR
+      * clauses - adding another bucket means adding another row.
+           01 WS-RANGE-TABLE.
+             05 WS-RANGE OCCURS 4 TIMES.
+               10 WS-RANGE-LOW   PIC 9(7).
+               10 WS-RANGE-HIGH  PIC 9(7).
+               10 WS-RANGE-LABEL PIC X(20).
+               10 WS-RANGE-COUNT PIC 9(6) VALUE ZERO.
+
+           77 WS-RANGE-IDX      PIC 9.
+           77 WS-RANGE-FOUND    PIC X VALUE "N".
+             88 RANGE-FOUND     VALUE "Y".
+           77 WS-UNMATCHED-COUNT PIC 9(6) VALUE ZERO.
+
+      * Bookkeeping for the OPEN retry loop, driven by the shared
+      * RETRY-BACKOFF routine when STATUS-ACTION signals ACTION-RETRY
+      * instead of treating retry the same as an abort.
+           77 WS-RETRY-COUNT   PIC 99.
+           77 WS-MAX-RETRIES   PIC 99 VALUE 5.
+           77 WS-KEEP-RETRYING PIC X.
+             88 KEEP-RETRYING   VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM BUILD-RANGE-TABLE.
+           PERFORM OPEN-AND-CLASSIFY.
+           PERFORM PRINT-RANGE-REPORT.
+           GOBACK.
+
+       BUILD-RANGE-TABLE SECTION.
+           MOVE 0000000 TO WS-RANGE-LOW(1).
+           MOVE 0999999 TO WS-RANGE-HIGH(1).
+           MOVE "LOW  (0 - 999999)" TO WS-RANGE-LABEL(1).
+           MOVE 1000000 TO WS-RANGE-LOW(2).
+           MOVE 2999999 TO WS-RANGE-HIGH(2).
+           MOVE "MEDIUM (1M - 2.9M)" TO WS-RANGE-LABEL(2).
+           MOVE 3000000 TO WS-RANGE-LOW(3).
+           MOVE 4999999 TO WS-RANGE-HIGH(3).
+           MOVE "HIGH (3M - 4.9M)" TO WS-RANGE-LABEL(3).
+           MOVE 5000000 TO WS-RANGE-LOW(4).
+           MOVE 9999999 TO WS-RANGE-HIGH(4).
+           MOVE "TOP (5M and up)" TO WS-RANGE-LABEL(4).
+
+       OPEN-AND-CLASSIFY SECTION.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           OPEN INPUT DATA-FILE.
+           CALL "STATUS-ACTION" USING FILE-STATUS WS-ACTION-CODE.
+           PERFORM UNTIL NOT ACTION-RETRY
+             CALL "RETRY-BACKOFF" USING WS-RETRY-COUNT WS-MAX-RETRIES
+               WS-KEEP-RETRYING
+             IF NOT KEEP-RETRYING
+               SET ACTION-ABORT TO TRUE
+               EXIT PERFORM
+             END-IF
+             OPEN INPUT DATA-FILE
+             CALL "STATUS-ACTION" USING FILE-STATUS WS-ACTION-CODE
+           END-PERFORM.
+
+           IF NOT ACTION-CONTINUE
+             CALL "STATUS-CODE" USING FILE-STATUS WS-STATUS-MSG
+             DISPLAY "Error opening the DB file: " WS-STATUS-MSG
+             CALL "EXCEPTION-LOG" USING WS-PROGRAM-NAME FILE-STATUS
+               WS-STATUS-MSG
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+
+           PERFORM UNTIL EOF-T
+             READ DATA-FILE
+               AT END
+                 SET EOF-T TO TRUE
+               NOT AT END
+                 PERFORM CLASSIFY-ONE-RECORD
+             END-READ
+           END-PERFORM.
+
+           CLOSE DATA-FILE.
+
+      * Header/trailer control records share DETAILS-ID's leading
+      * bytes with a "HDR"/"TRL" tag, exactly as SEQUENTIAL-READ
+      * recognises them, so those are skipped rather than bucketed.
+       CLASSIFY-ONE-RECORD SECTION.
+           MOVE DETAILS-ID(1:3) TO WS-REC-TAG.
+           IF WS-REC-TAG = "HDR" OR WS-REC-TAG = "TRL"
+             CONTINUE
+           ELSE
+             PERFORM CLASSIFY-ID
+           END-IF.
+
+       CLASSIFY-ID SECTION.
+           MOVE "N" TO WS-RANGE-FOUND.
+           PERFORM VARYING WS-RANGE-IDX FROM 1 BY 1
+             UNTIL WS-RANGE-IDX > 4 OR RANGE-FOUND
+             IF DETAILS-ID IS GREATER THAN OR EQUAL TO
+                 WS-RANGE-LOW(WS-RANGE-IDX)
+               AND DETAILS-ID IS LESS THAN OR EQUAL TO
+                 WS-RANGE-HIGH(WS-RANGE-IDX)
+               ADD 1 TO WS-RANGE-COUNT(WS-RANGE-IDX)
+               SET RANGE-FOUND TO TRUE
+             END-IF
+           END-PERFORM.
+           IF NOT RANGE-FOUND
+             ADD 1 TO WS-UNMATCHED-COUNT
+           END-IF.
+
+       PRINT-RANGE-REPORT SECTION.
+           DISPLAY "ID RANGE REPORT".
+           DISPLAY "---------------".
+           PERFORM VARYING WS-RANGE-IDX FROM 1 BY 1
+             UNTIL WS-RANGE-IDX > 4
+             DISPLAY WS-RANGE-LABEL(WS-RANGE-IDX) ": "
+               WS-RANGE-COUNT(WS-RANGE-IDX)
+           END-PERFORM.
+           IF WS-UNMATCHED-COUNT NOT = ZERO
+             DISPLAY "Unmatched (outside all ranges): "
+               WS-UNMATCHED-COUNT
+           END-IF.
